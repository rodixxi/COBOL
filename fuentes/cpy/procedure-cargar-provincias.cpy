@@ -0,0 +1,19 @@
+      * LEE TAB-PROVINCIAS.DAT Y PISA LOS VALORES DE FABRICA DE
+      * TAB-PROVINCIAS CON LO QUE ENCUENTRE, UNA PROVINCIA POR
+      * REGISTRO, EN EL MISMO ORDEN DE LA TABLA; SI EL ARCHIVO NO
+      * EXISTE O TRAE MENOS DE 24 REGISTROS, LO QUE NO SE PUDO LEER
+      * QUEDA CON EL VALOR DE FABRICA
+       CARGAR-TABLA-PROVINCIAS.
+           OPEN INPUT TAB-PROV-FILE
+           IF WK-TAB-PROV-STAT = "00"
+              SET PROV-INDEX TO 1
+              PERFORM UNTIL PROV-INDEX > 24
+                 READ TAB-PROV-FILE AT END
+                      EXIT PERFORM
+                 END-READ
+                 MOVE TAB-PROV-REG TO TAB-PROVINCIAS-DETALLE(PROV-INDEX)
+                 SET PROV-INDEX UP BY 1
+              END-PERFORM
+              CLOSE TAB-PROV-FILE
+           END-IF.
+       F-CARGAR-TABLA-PROVINCIAS. EXIT.
