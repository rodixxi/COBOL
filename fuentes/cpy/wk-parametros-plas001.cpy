@@ -0,0 +1 @@
+       77  WK-PAR-PLAS001-STAT          PIC X(02).
