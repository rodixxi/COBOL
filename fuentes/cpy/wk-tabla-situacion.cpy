@@ -1,16 +1,22 @@
        01  WK-DETALLE-SITUACION          PIC X(7).
-       01  WK-SITUACION                  PIC 9.  
-       01  TAB-APERTURA.
-            03 FILLER                   PIC X(14)
+       01  WK-SITUACION                  PIC 9.
+       77  WK-TAB-SIT-STAT               PIC X(02).
+
+      * LOS VALORES DE ABAJO SON EL RESPALDO DE FABRICA. CARGAR-TABLA-
+      * SITUACION (PROCEDURE-CARGAR-SITUACION.CPY) LOS PISA CON EL
+      * CONTENIDO DE TAB-SITUACION.DAT SI ESE ARCHIVO EXISTE, PARA
+      * PODER MANTENER LA TABLA SIN RECOMPILAR
+       01  TAB-SITUACION.
+            03 FILLER                   PIC X(08)
             VALUE "1Fraude ".
-            03 FILLER                   PIC X(14)
+            03 FILLER                   PIC X(08)
             VALUE "3En mora".
-            03 FILLER                   PIC X(14)
+            03 FILLER                   PIC X(08)
             VALUE "5Seven  ".
-            03 FILLER                   PIC X(14)
+            03 FILLER                   PIC X(08)
             VALUE "7Normal ".
-       01  TAB-APERTURA-BYINDEX REDEFINES TAB-APERTURA.
-            03 TAB-APERTURA-DETALLE OCCURS 4
+       01  TAB-SITUACION-BYINDEX REDEFINES TAB-SITUACION.
+            03 TAB-SITUACION-DETALLE OCCURS 4
                INDEXED BY SIT-INDEX.
-               05 TAB-CTAS-APERTURA         PIC 9.
-               05 TAB-CTAS-APERTURA-DETALLE PIC X(7).
\ No newline at end of file
+               05 TAB-SIT-COD            PIC 9.
+               05 TAB-SIT-DETALLE        PIC X(7).
