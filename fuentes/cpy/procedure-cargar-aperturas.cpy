@@ -0,0 +1,19 @@
+      * LEE TAB-APERTURAS.DAT Y PISA LOS VALORES DE FABRICA DE
+      * TAB-APERTURA CON LO QUE ENCUENTRE, UNA APERTURA POR REGISTRO,
+      * EN EL MISMO ORDEN DE LA TABLA; SI EL ARCHIVO NO EXISTE O TRAE
+      * MENOS DE 7 REGISTROS, LO QUE NO SE PUDO LEER QUEDA CON EL
+      * VALOR DE FABRICA
+       CARGAR-TABLA-APERTURAS.
+           OPEN INPUT TAB-APER-FILE
+           IF WK-TAB-APER-STAT = "00"
+              SET APER-INDEX TO 1
+              PERFORM UNTIL APER-INDEX > 7
+                 READ TAB-APER-FILE AT END
+                      EXIT PERFORM
+                 END-READ
+                 MOVE TAB-APER-REG TO TAB-APERTURA-DETALLE(APER-INDEX)
+                 SET APER-INDEX UP BY 1
+              END-PERFORM
+              CLOSE TAB-APER-FILE
+           END-IF.
+       F-CARGAR-TABLA-APERTURAS. EXIT.
