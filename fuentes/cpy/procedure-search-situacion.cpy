@@ -0,0 +1,8 @@
+       DETALLE-SITUACION.
+           SET SIT-INDEX TO 1
+           SEARCH TAB-SITUACION-DETALLE
+            WHEN TAB-SIT-COD(SIT-INDEX) = WK-SITUACION
+             MOVE TAB-SIT-DETALLE(SIT-INDEX)
+             TO WK-DETALLE-SITUACION
+           END-SEARCH.
+       F-DETALLE-SITUACION.
