@@ -0,0 +1,32 @@
+      * LEE LA MISMA CANTIDAD DE MESES DE ANTICIPO QUE USA PLAS001
+      * (PLAS001.PAR), PARA QUE "PLASTICOS A REPONER" NO SE DESVIE DEL
+      * CRITERIO DE VENCIMIENTO PROXIMO DE ESE LISTADO SI SE LO
+      * REPARAMETRIZA. SI EL ARCHIVO NO EXISTE O ESTA VACIO, SOLO SE
+      * CUENTAN LOS PLASTICOS YA MARCADOS "EX" (COMPORTAMIENTO ORIGINAL).
+       LEER-PARAMETRO-PLAS001.
+           INITIALIZE WK-MESES-ANTICIPO
+           OPEN INPUT PARAMETROS-PLAS001
+           IF WK-PAR-PLAS001-STAT = "00"
+              READ PARAMETROS-PLAS001 AT END
+                   INITIALIZE WK-MESES-ANTICIPO
+              NOT AT END
+                   MOVE PAR-PLAS001-MESES-ANTICIPO TO WK-MESES-ANTICIPO
+              END-READ
+              CLOSE PARAMETROS-PLAS001
+           END-IF.
+       F-LEER-PARAMETRO-PLAS001. EXIT.
+
+      * CALCULA EL PERIODO (AAAAMM) HASTA EL CUAL SE CONSIDERAN
+      * VENCIMIENTOS PROXIMOS, SUMANDO LOS MESES DE ANTICIPO A LA
+      * FECHA ACTUAL. MISMO CALCULO QUE PLAS001.
+       CALCULAR-LIMITE-PLAS001.
+           ACCEPT WK-FECHA-ACTUAL FROM CENTURY-DATE
+           COMPUTE WK-TOTAL-MESES = WK-FEC-ACT-ANHIO * 12
+                                   + WK-FEC-ACT-MES - 1
+                                   + WK-MESES-ANTICIPO
+           COMPUTE WK-ANHIO-LIMITE = WK-TOTAL-MESES / 12
+           COMPUTE WK-MES-LIMITE   = WK-TOTAL-MESES
+                                   - (WK-ANHIO-LIMITE * 12) + 1
+           COMPUTE WK-LIMITE-AAAAMM = WK-ANHIO-LIMITE * 100
+                                     + WK-MES-LIMITE.
+       F-CALCULAR-LIMITE-PLAS001. EXIT.
