@@ -1,6 +1,11 @@
        01  WK-DETALLE-PROVINCIA         PIC X(31).
-       
 
+       77  WK-TAB-PROV-STAT              PIC X(02).
+
+      * LOS VALORES DE ABAJO SON EL RESPALDO DE FABRICA. CARGAR-TABLA-
+      * PROVINCIAS (PROCEDURE-CARGAR-PROVINCIAS.CPY) LOS PISA CON EL
+      * CONTENIDO DE TAB-PROVINCIAS.DAT SI ESE ARCHIVO EXISTE, PARA
+      * PODER MANTENER LA TABLA SIN RECOMPILAR
        01  TAB-PROVINCIAS.
            03 FILLER                    PIC X(32)
               VALUE "CCiudad Autónoma de Buenos Aires".
@@ -50,7 +55,7 @@
               VALUE "ZSanta Cruz                     ".
            03 FILLER                    PIC X(32)
               VALUE "VTierra del Fuego               ".
-       01  TAB-PROVINCIAS-IDX REDEFINES TAB-PROVINCIAS-IDX.
+       01  TAB-PROVINCIAS-IDX REDEFINES TAB-PROVINCIAS.
            03 TAB-PROVINCIAS-DETALLE OCCURS 24 INDEXED BY PROV-INDEX.
               05 TAB-PROVINCIAS-COD     PIC X.
-              05 TAB-PROVINCIAS-DETALLE PIC X(31).
\ No newline at end of file
+              05 TAB-PROVINCIAS-NOMBRE  PIC X(31).
\ No newline at end of file
