@@ -7,7 +7,17 @@
            VALUE "MODIFICACION SIN CUENTA".
            03 FILLER           PIC X(23) 
            VALUE "MODIFICACION SIN DATOS ".
-           03 FILLER           PIC X(23) 
+           03 FILLER           PIC X(23)
            VALUE "BAJA SIN CUENTA        ".
+           03 FILLER           PIC X(23)
+           VALUE "PROVINCIA INVALIDA     ".
+           03 FILLER           PIC X(23)
+           VALUE "APERTURA INVALIDA      ".
+           03 FILLER           PIC X(23)
+           VALUE "AJUSTE SIN CUENTA      ".
+           03 FILLER           PIC X(23)
+           VALUE "AJUSTE SIN MONTO       ".
+           03 FILLER           PIC X(23)
+           VALUE "REACTIVACION SIN CUENTA".
        01  FILLER REDEFINES TAB-LEYENDAS-COMPLETA.
-           03 TAB-LEYENDA     PIC X(23) OCCURS 5.
\ No newline at end of file
+           03 TAB-LEYENDA     PIC X(23) OCCURS 10.
\ No newline at end of file
