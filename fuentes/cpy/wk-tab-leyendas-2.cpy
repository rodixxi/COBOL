@@ -5,7 +5,17 @@
            VALUE "MODIFICACION NO EXISTE ".
            03 FILLER           PIC X(23) 
            VALUE "BAJA NO EXISTE         ".
-           03 FILLER           PIC X(23) 
+           03 FILLER           PIC X(23)
            VALUE "TOTALES NO BALANCEAN   ".
+           03 FILLER           PIC X(23)
+           VALUE "AJUSTE NO EXISTE       ".
+           03 FILLER           PIC X(23)
+           VALUE "REACTIVACION NO EXISTE ".
+           03 FILLER           PIC X(23)
+           VALUE "ALTA DUPLICADA EN LOTE ".
+           03 FILLER           PIC X(23)
+           VALUE "DOCUMENTO INVALIDO     ".
+           03 FILLER           PIC X(23)
+           VALUE "PROVINCIA INVALIDA     ".
        01  FILLER REDEFINES TAB-LEYENDAS-COMPLETA.
-           03 TAB-LEYENDA     PIC X(23) OCCURS 4.
\ No newline at end of file
+           03 TAB-LEYENDA     PIC X(23) OCCURS 9.
\ No newline at end of file
