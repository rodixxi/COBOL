@@ -0,0 +1,60 @@
+      * LEE LOS MISMOS CODIGOS DE APERTURA/SITUACION DE RIESGO QUE USA
+      * RIE001 (RIE001.PAR), PARA QUE ESTE PROGRAMA NO SE DESVIE DEL
+      * CRITERIO DE RIESGO DEL LISTADO SI SE LO REPARAMETRIZA. SI EL
+      * ARCHIVO NO EXISTE, ESTA VACIO O TRAE CODIGOS INVALIDOS, SE
+      * MANTIENE LA SELECCION DE FABRICA (APERTURA 2/3, SITUACION 3/5)
+      * QUE EL LLAMADOR YA TRAE INICIALIZADA.
+       LEER-PARAMETRO-RIESGO.
+           OPEN INPUT PARAMETROS-RIESGO
+           IF WK-PAR-RIESGO-STAT = "00"
+              READ PARAMETROS-RIESGO AT END
+                   CONTINUE
+              NOT AT END
+                   PERFORM VALIDAR-PARAMETRO-RIESGO THRU
+                           F-VALIDAR-PARAMETRO-RIESGO
+                   IF WK-PAR-RIESGO-VALIDO = 1
+                      MOVE PAR-RIESGO-APERTURA-1  TO WK-APERTURA-1
+                      MOVE PAR-RIESGO-APERTURA-2  TO WK-APERTURA-2
+                      MOVE PAR-RIESGO-SITUACION-1 TO WK-SITUACION-1
+                      MOVE PAR-RIESGO-SITUACION-2 TO WK-SITUACION-2
+                   END-IF
+              END-READ
+              CLOSE PARAMETROS-RIESGO
+           END-IF.
+       F-LEER-PARAMETRO-RIESGO. EXIT.
+
+       VALIDAR-PARAMETRO-RIESGO.
+           MOVE 1 TO WK-PAR-RIESGO-VALIDO
+           SET APER-INDEX TO 1
+           SEARCH TAB-APERTURA-DETALLE
+            WHEN TAB-CTAS-APERTURA(APER-INDEX) = PAR-RIESGO-APERTURA-1
+             CONTINUE
+           END-SEARCH
+           IF APER-INDEX > 7
+              MOVE 0 TO WK-PAR-RIESGO-VALIDO
+           END-IF
+           SET APER-INDEX TO 1
+           SEARCH TAB-APERTURA-DETALLE
+            WHEN TAB-CTAS-APERTURA(APER-INDEX) = PAR-RIESGO-APERTURA-2
+             CONTINUE
+           END-SEARCH
+           IF APER-INDEX > 7
+              MOVE 0 TO WK-PAR-RIESGO-VALIDO
+           END-IF
+           SET SIT-INDEX TO 1
+           SEARCH TAB-SITUACION-DETALLE
+            WHEN TAB-SIT-COD(SIT-INDEX) = PAR-RIESGO-SITUACION-1
+             CONTINUE
+           END-SEARCH
+           IF SIT-INDEX > 4
+              MOVE 0 TO WK-PAR-RIESGO-VALIDO
+           END-IF
+           SET SIT-INDEX TO 1
+           SEARCH TAB-SITUACION-DETALLE
+            WHEN TAB-SIT-COD(SIT-INDEX) = PAR-RIESGO-SITUACION-2
+             CONTINUE
+           END-SEARCH
+           IF SIT-INDEX > 4
+              MOVE 0 TO WK-PAR-RIESGO-VALIDO
+           END-IF.
+       F-VALIDAR-PARAMETRO-RIESGO. EXIT.
