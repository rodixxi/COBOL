@@ -0,0 +1,4 @@
+       01  TAB-MESES                    PIC X(36)
+           VALUE "ENEFEBMARABRMAYJUNJULAGOSETOCTNOVDIC".
+       01  FILLER REDEFINES TAB-MESES.
+           03 TAB-MES                   PIC X(3) OCCURS 12.
