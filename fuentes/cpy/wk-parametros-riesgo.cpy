@@ -0,0 +1,2 @@
+       77  WK-PAR-RIESGO-STAT           PIC X(02).
+       77  WK-PAR-RIESGO-VALIDO         PIC 9.
