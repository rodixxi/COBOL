@@ -1,5 +1,11 @@
        77  WK-DETALLE-APERTURA          PIC X(13).
-       77  WK-APERTURA                  PIC 9.  
+       77  WK-APERTURA                  PIC 9.
+       77  WK-TAB-APER-STAT             PIC X(02).
+
+      * LOS VALORES DE ABAJO SON EL RESPALDO DE FABRICA. CARGAR-TABLA-
+      * APERTURAS (PROCEDURE-CARGAR-APERTURAS.CPY) LOS PISA CON EL
+      * CONTENIDO DE TAB-APERTURAS.DAT SI ESE ARCHIVO EXISTE, PARA
+      * PODER MANTENER LA TABLA SIN RECOMPILAR
        01  TAB-APERTURA.
             03 FILLER                   PIC X(14)
             VALUE "1Normal       ".
