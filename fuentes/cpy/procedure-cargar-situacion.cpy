@@ -0,0 +1,19 @@
+      * LEE TAB-SITUACION.DAT Y PISA LOS VALORES DE FABRICA DE
+      * TAB-SITUACION CON LO QUE ENCUENTRE, UNA SITUACION POR
+      * REGISTRO, EN EL MISMO ORDEN DE LA TABLA; SI EL ARCHIVO NO
+      * EXISTE O TRAE MENOS DE 4 REGISTROS, LO QUE NO SE PUDO LEER
+      * QUEDA CON EL VALOR DE FABRICA
+       CARGAR-TABLA-SITUACION.
+           OPEN INPUT TAB-SIT-FILE
+           IF WK-TAB-SIT-STAT = "00"
+              SET SIT-INDEX TO 1
+              PERFORM UNTIL SIT-INDEX > 4
+                 READ TAB-SIT-FILE AT END
+                      EXIT PERFORM
+                 END-READ
+                 MOVE TAB-SIT-REG TO TAB-SITUACION-DETALLE(SIT-INDEX)
+                 SET SIT-INDEX UP BY 1
+              END-PERFORM
+              CLOSE TAB-SIT-FILE
+           END-IF.
+       F-CARGAR-TABLA-SITUACION. EXIT.
