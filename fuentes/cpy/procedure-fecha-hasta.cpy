@@ -0,0 +1,5 @@
+       FECHA-HASTA.
+           MOVE TAB-MES (WK-FECHA-HASTA-MES) TO WK-FECHA-HASTA-MES-ED
+           MOVE WK-FECHA-HASTA-ANHIO TO WK-FECHA-HASTA-ANHIO-ED
+           MOVE WK-FECHA-HASTA-ED TO L-FHAS.
+       F-FECHA-HASTA.
