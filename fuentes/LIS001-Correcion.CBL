@@ -32,16 +32,25 @@
            ASSIGN TO
            "d:/curso cobol/2015/evaluaciones/crespillo/listado\LISTADO"
            ORGANIZATION IS SEQUENTIAL.
+           SELECT PARAMETROS
+           ASSIGN TO
+           "d:/curso cobol/2015/evaluaciones/crespillo/arch\lis001.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
       *----------------------------------------------------------------
        DATA DIVISION.
 
        FILE SECTION.
-       
+
        COPY "cpy\fd-ctas-reg.fds".
 
        FD  LISTADO.
        01  REG-LIS                      PIC X(100).
 
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-MES-FILTRO            PIC 9(02).
+
        WORKING-STORAGE SECTION.
 
        COPY "cpy\wk-tabla-aperturas.cpy".
@@ -52,6 +61,9 @@
        77  WK-LINEA                     PIC 9(06) VALUE 90.
        77  WK-LINEA-IMPRESA             PIC 9(06).
 
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-MES-FILTRO                PIC 9(02) VALUE 12.
+
        01  TITULO-01.
             03 TIT-FECHA                PIC X(10).
             03 FILLER                   PIC X(31) VALUE SPACES.
@@ -107,7 +119,8 @@
 
       * ABRE ARCHIVO Y ANHADE ENCABEZADO
        INICIO.
-           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM ABRIR-ARCHIVO  THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-PARAMETRO THRU F-LEER-PARAMETRO
       * ACEPTA HORA DEL SISTEMA Y LA PONE EN EL LISTADO
            ACCEPT WK-FECHA FROM CENTURY-DATE
            PERFORM MOVER-FECHA   THRU F-MOVER-FECHA
@@ -120,6 +133,21 @@
            OPEN OUTPUT LISTADO.
        F-ABRIR-ARCHIVO.
 
+      * LEE EL MES DE NACIMIENTO A FILTRAR DESDE EL ARCHIVO DE
+      * PARAMETROS. SI NO EXISTE O ESTA VACIO, SE MANTIENE EL MES
+      * ORIGINAL (DICIEMBRE).
+       LEER-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   CONTINUE
+              NOT AT END
+                   MOVE PAR-MES-FILTRO TO WK-MES-FILTRO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO.
+
        ENCABEZAR.
            ADD 1 TO TIT-HOJA
 
@@ -144,7 +172,7 @@
                              EXIT PERFORM
               END-READ
 
-              IF CTAS-FECHA-NAC-MES = 12 AND
+              IF CTAS-FECHA-NAC-MES = WK-MES-FILTRO AND
                  (CTAS-APERTURA >= 0 AND <= 3)
                  INITIALIZE LIN-DETALLE
       * SI EL CONTADOR ES MAYOR A 64 AGREGO 1 HOJA
