@@ -1,24 +1,24 @@
       * =================================================================== */
       *                                                                     */
-      *   COBOLNAME.CBL                                                     */
+      *   FEC-NAC-ED.CBL                                                    */
       *   (C) 2008 AUTHOR                                                   */
       *                                                                     */
       *   Recive fecha aaaammdd y lo transforma en dd/mm/aaaa, dd-mm-aaaa   */
-      *   y MMM-aaaa                                                       .*/
+      *   y MMM-aaaa, y devuelve tambien la edad en anhos cumplidos a hoy   */
       * =================================================================== */
       *PROGRAM DESCRIPTION
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FC-NAC-ED.
+       PROGRAM-ID. FEC-NAC-ED.
        AUTHOR. CRESPILLO RODRIGO ANDRES.
        ENVIRONMENT DIVISION.
-      *---------------------------------------------------------------- 
+      *----------------------------------------------------------------
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01  TAB-MESES                    PIC X(36) 
+       01  TAB-MESES                    PIC X(36)
            VALUE "ENEFEBAMRABRMAYJUNJULAGOSETOCTNOVDIC".
        01  FILLER REDEFINES TAB-MESES.
-           03 TAB-MES                   PIC X(3) OCCURS 12.  
+           03 TAB-MES                   PIC X(3) OCCURS 12.
 
        01  FECHA-ENTRADA                    PIC 9(08).
        01  FILLER REDEFINES FECHA-ENTRADA.
@@ -26,6 +26,16 @@
            03 FECHA-ENTRADA-MES             PIC 99.
            03 FECHA-ENTRADA-DIA             PIC 99.
 
+       01  WK-FECHA-HOY                     PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-HOY.
+           03 WK-HOY-ANHIO                  PIC 9999.
+           03 WK-HOY-MES                    PIC 99.
+           03 WK-HOY-DIA                    PIC 99.
+
+       01  WK-EDAD                          PIC 9(03).
+
+       01  WK-FECHA-VALIDA                  PIC X(01) VALUE "S".
+
        01  FECHA-SALIDA-1.
            03 FECHA-SALIDA-1-DIA            PIC 99.
            03 FILLER                        PIC X VALUE "/".
@@ -48,27 +58,65 @@
        LINKAGE SECTION.
 
        01  LK-FECHA-ENTRADA                 PIC 9(08).
-       01  LK-FECHA-SALIDA-1                PIC X(10).  
+       01  LK-FECHA-SALIDA-1                PIC X(10).
        01  LK-FECHA-SALIDA-2                PIC X(10).
        01  LK-FECHA-SALIDA-3                PIC X(08).
+       01  LK-EDAD                          PIC 9(03).
+       01  LK-FECHA-VALIDA                  PIC X(01).
 
       *----------------------------------------------------------------
-       PROCEDURE DIVISION USING LK-FECHA-ENTRADA 
+       PROCEDURE DIVISION USING LK-FECHA-ENTRADA
                                 LK-FECHA-SALIDA-1
                                 LK-FECHA-SALIDA-2
-                                LK-FECHA-SALIDA-3.
+                                LK-FECHA-SALIDA-3
+                                LK-EDAD
+                                LK-FECHA-VALIDA.
        CONTROL-PROG.
-           PERFORM ENTRADA     THRU F-ENTRADA
-           PERFORM MV-FECHA-1  THRU F-MV-FECHA-1
-           PERFORM MV-FECHA-2  THRU F-MV-FECHA-2
-           PERFORM MV-FECHA-3  THRU F-MV-FECHA-3
-           PERFORM SALIDA      THRU F-SALIDA
+           PERFORM ENTRADA        THRU F-ENTRADA
+           PERFORM VALIDAR-FECHA  THRU F-VALIDAR-FECHA
+           IF WK-FECHA-VALIDA = "N"
+              PERFORM FECHA-INVALIDA THRU F-FECHA-INVALIDA
+              GO TO CONTROL-PROG-SALIDA
+           END-IF
+           PERFORM MV-FECHA-1     THRU F-MV-FECHA-1
+           PERFORM MV-FECHA-2     THRU F-MV-FECHA-2
+           PERFORM MV-FECHA-3     THRU F-MV-FECHA-3
+           PERFORM CALCULAR-EDAD  THRU F-CALCULAR-EDAD
+       CONTROL-PROG-SALIDA.
+           PERFORM SALIDA         THRU F-SALIDA
            EXIT PROGRAM.
-       
+
        ENTRADA.
            MOVE LK-FECHA-ENTRADA TO FECHA-ENTRADA.
        F-ENTRADA. EXIT.
 
+      * UNA FECHA SE CONSIDERA VALIDA SI EL MES Y EL DIA ESTAN DENTRO
+      * DE RANGO; LA FECHA EN CERO (SIN DATO) TAMBIEN SE RECHAZA ACA
+      * PARA QUE TODOS LOS CALLERS RECIBAN EL MISMO MARCADOR.
+       VALIDAR-FECHA.
+           MOVE "S" TO WK-FECHA-VALIDA
+           IF FECHA-ENTRADA = ZERO
+              MOVE "N" TO WK-FECHA-VALIDA
+           END-IF
+           IF FECHA-ENTRADA-MES < 1 OR FECHA-ENTRADA-MES > 12
+              MOVE "N" TO WK-FECHA-VALIDA
+           END-IF
+           IF FECHA-ENTRADA-DIA < 1 OR FECHA-ENTRADA-DIA > 31
+              MOVE "N" TO WK-FECHA-VALIDA
+           END-IF.
+       F-VALIDAR-FECHA. EXIT.
+
+      * MARCADOR UNICO PARA FECHA INVALIDA O SIN DATO; SE USA EL MISMO
+      * LITERAL EN LAS TRES SALIDAS Y EN LA EDAD PARA QUE LOS REPORTES
+      * MUESTREN UNA MARCA EXPLICITA EN LUGAR DE UN VALOR EN BLANCO O
+      * DESFIGURADO.
+       FECHA-INVALIDA.
+           MOVE "INVALIDA" TO FECHA-SALIDA-1
+           MOVE "INVALIDA" TO FECHA-SALIDA-2
+           MOVE "INVALIDA" TO FECHA-SALIDA-3
+           MOVE ZERO       TO WK-EDAD.
+       F-FECHA-INVALIDA. EXIT.
+
        MV-FECHA-1.
            MOVE FECHA-ENTRADA-ANHIO TO FECHA-SALIDA-1-ANHIO
            MOVE FECHA-ENTRADA-MES   TO FECHA-SALIDA-1-MES 
@@ -84,12 +132,27 @@
        MV-FECHA-3.
            MOVE TAB-MES(FECHA-ENTRADA-MES) TO FECHA-SALIDA-3-MES
            MOVE FECHA-ENTRADA-ANHIO        TO FECHA-SALIDA-3-ANHIO.
-       F-MV-FECHA-3.EXIT.   
+       F-MV-FECHA-3.EXIT.
+
+      * EDAD EN ANHOS CUMPLIDOS A LA FECHA DE HOY; RESTA 1 SI AUN NO
+      * LLEGO EL MES/DIA DE CUMPLEANHOS DE ESTE ANHO. LLEGA ACA SOLO
+      * CON FECHA-ENTRADA YA VALIDADA POR VALIDAR-FECHA.
+       CALCULAR-EDAD.
+           ACCEPT WK-FECHA-HOY  FROM CENTURY-DATE
+           COMPUTE WK-EDAD = WK-HOY-ANHIO - FECHA-ENTRADA-ANHIO
+           IF WK-HOY-MES < FECHA-ENTRADA-MES OR
+              (WK-HOY-MES = FECHA-ENTRADA-MES AND
+               WK-HOY-DIA < FECHA-ENTRADA-DIA)
+              SUBTRACT 1 FROM WK-EDAD
+           END-IF.
+       F-CALCULAR-EDAD. EXIT.
 
        SALIDA.
-           MOVE FECHA-SALIDA-1 TO LK-FECHA-SALIDA-1
-           MOVE FECHA-SALIDA-2 TO LK-FECHA-SALIDA-2
-           MOVE FECHA-SALIDA-3 TO LK-FECHA-SALIDA-3.
-       F-SALIDA. EXIT.   
+           MOVE FECHA-SALIDA-1  TO LK-FECHA-SALIDA-1
+           MOVE FECHA-SALIDA-2  TO LK-FECHA-SALIDA-2
+           MOVE FECHA-SALIDA-3  TO LK-FECHA-SALIDA-3
+           MOVE WK-EDAD         TO LK-EDAD
+           MOVE WK-FECHA-VALIDA TO LK-FECHA-VALIDA.
+       F-SALIDA. EXIT.
 
-       END PROGRAM.
+       END PROGRAM FEC-NAC-ED.
