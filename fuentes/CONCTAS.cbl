@@ -1,6 +1,6 @@
       * =================================================================== */
       *                                                                     */
-      *   COBOLNAME.CBL                                                     */
+      *   CONCTAS.CBL                                                       */
       *   (C) 2008 AUTHOR                                                   */
       *                                                                     */
       *   DESCRIPTION                                                       */
@@ -8,12 +8,12 @@
       * =================================================================== */
       *PROGRAM DESCRIPTION
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. LIS001. 
+       PROGRAM-ID. CONCTAS.
        AUTHOR. CRESPILLO RODRIGO ANDRES.
        INSTALLATION.
        DATE-WRITTEN. 19/11/2015.
        DATE-COMPILED.
-      *---------------------------------------------------------------- 
+      *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION.
@@ -24,20 +24,24 @@
 
        INPUT-OUTPUT SECTION.
 
-       COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".       
+       COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
        COPY "\COBOL\fuentes\cpy\plasticos.sel".
-      *----------------------------------------------------------------     
+       COPY "\COBOL\fuentes\cpy\tab-provincias.sel".
+       COPY "\COBOL\fuentes\cpy\tab-aperturas.sel".
+      *----------------------------------------------------------------
        DATA DIVISION.
 
        FILE SECTION.
-       
+
        COPY "\COBOL\fuentes\cpy\fd-ctas-idx.fds".
 
-       FD  PLASTICOS.
+       FD  M-PLASTICOS.
        COPY "\COBOL\fuentes\cpy\plasticos.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-provincias.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-aperturas.fds".
 
        WORKING-STORAGE SECTION.
-       
+
        COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
        COPY "\COBOL\fuentes\cpy\wk-tabla-aperturas.cpy".
 
@@ -51,16 +55,24 @@
        77  WK-PLASTICOS                 PIC 9(04).
        77  WK-PLASTICOS-CONCIDERADO     PIC 9(04).
        77  WK-DOCUMENTO                 PIC 9(08).
-       77  WK-DETALLE-PROVINCIA         PIC X(31).
+       77  WK-CRITERIO                  PIC 9.
+       77  WK-NOMBRE-BUSCA              PIC X(20).
+       77  WK-FRAG-LEN                  PIC 99.
+       77  WK-ESPACIOS                  PIC 99.
+       77  WK-POS-BUSCA                 PIC 99.
+       77  WK-ENCONTRO                  PIC 9.
+       77  WK-CANT-ENCONTRADOS          PIC 9(02).
+       77  WK-FILA-BUSQUEDA             PIC 9(02).
+       77  WK-POS-BUSQUEDA              PIC 9(04).
        77  WK-DETALLE-PROVINCIA-ED      PIC X(35).
        77  WK-DETALLE-APERTURA-ED       PIC X(17).
 
-       01  WK-CTAS-SALDO-ED             PIC 99.999.999,99.     
+       01  WK-CTAS-SALDO-ED             PIC 99.999.999,99.
 
 
        01  DB-STAT                      PIC X(02).
 
-       01  WK-FEC-ED-2
+       01  WK-FEC-ED-2.
            03 WK-FEC-DIA-ED-2           PIC 99.
            03 FILLER                    PIC X VALUE "-".
            03 WK-FEC-MES-ED-2           PIC 99.
@@ -79,73 +91,21 @@
            03 FILLER                   PIC X VALUE ":".
            03 WK-HS-MINUTOS-ED         PIC 99.
 
-       
-       01  TAB-MESES                    PIC X(36) 
-           VALUE "ENEFEBAMRABRMAYJUNJULAGOSETOCTNOVDIC".
+
+       01  TAB-MESES                    PIC X(36)
+           VALUE "ENEFEBMARABRMAYJUNJULAGOSETOCTNOVDIC".
        01  FILLER REDEFINES TAB-MESES.
            03 TAB-MES                   PIC X(3) OCCURS 12.
 
-       01  TAB-PROVINCIAS
-           03 FILLER                    PIC X(32)
-              VALUE "CCiudad Autónoma de Buenos Aires".
-           03 FILLER                    PIC X(32)
-              VALUE "BBuenos Aires                   ".
-           03 FILLER                    PIC X(32)
-              VALUE "KCatamarca                      ".
-           03 FILLER                    PIC X(32)
-              VALUE "XCórdoba                        ".
-           03 FILLER                    PIC X(32)
-              VALUE "WCorrientes                     ".
-           03 FILLER                    PIC X(32)
-              VALUE "EEntre Ríos                     ".
-           03 FILLER                    PIC X(32)
-              VALUE "YJujuy                          ".
-           03 FILLER                    PIC X(32)
-              VALUE "MMendoza                        ".
-           03 FILLER                    PIC X(32)
-              VALUE "FLa Rioja                       ".
-           03 FILLER                    PIC X(32)
-              VALUE "ASalta                          ".
-           03 FILLER                    PIC X(32)
-              VALUE "JSan Juan                       ".
-           03 FILLER                    PIC X(32)
-              VALUE "DSan Luis                       ".
-           03 FILLER                    PIC X(32)
-              VALUE "SSanta Fe                       ".
-           03 FILLER                    PIC X(32)
-              VALUE "GSantiago del Estero            ".
-           03 FILLER                    PIC X(32)
-              VALUE "TTucumán                        ".
-           03 FILLER                    PIC X(32)
-              VALUE "HChaco                          ".
-           03 FILLER                    PIC X(32)
-              VALUE "UChubut                         ".
-           03 FILLER                    PIC X(32)
-              VALUE "PFormosa                        ".
-           03 FILLER                    PIC X(32)
-              VALUE "NMisiones                       ".
-           03 FILLER                    PIC X(32)
-              VALUE "QNeuquén                        ".
-           03 FILLER                    PIC X(32)
-              VALUE "LLa Pampa                       ".
-           03 FILLER                    PIC X(32)
-              VALUE "RRío Negro                      ".
-           03 FILLER                    PIC X(32)
-              VALUE "ZSanta Cruz                     ".
-           03 FILLER                    PIC X(32)
-              VALUE "VTierra del Fuego               ".
-       01  TAB-PROVINCIAS-IDX REDEFINES TAB-PROVINCIAS-IDX
-           03 TAB-PROVINCIAS-DETALLE OCCURS 24 INDEXED BY PROV-INDEX
-              05 TAB-PROVINCIAS-COD     PIC X.
-              05 TAB-PROVINCIAS-DETALLE PIC X(31)
-       
+       COPY "\COBOL\fuentes\cpy\wk-tabla-provincias.cpy".
+
        01  WK-FECHA-HASTA               PIC 9(08).
        01  FILLER REDEFINES WK-FECHA-HASTA.
            03 WK-FECHA-HASTA-ANHIO      PIC 9999.
            03 WK-FECHA-HASTA-MES        PIC 99.
            03 WK-FECHA-HASTA-DIA        PIC 99.
-           
-       
+
+
        01  WK-FECHA-HASTA-ED.
            03 WK-FECHA-HASTA-MES-ED     PIC X(03).
            03 FILLER                    PIC X VALUE "-".
@@ -156,7 +116,7 @@
            03 WK-PLASTICO-1             PIC X(04).
            03 WK-PLASTICO-2             PIC X(04).
            03 WK-PLASTICO-3             PIC X(04).
-           03 WK-PLASTICO-4             PIC X(04).            
+           03 WK-PLASTICO-4             PIC X(04).
 
        01  WK-PLAS-PLASTICO-ED.
            03 WK-PLASTICO-1-ED          PIC X(04).
@@ -167,7 +127,16 @@
            03 FILLER                    PIC X VALUE "-".
            03 WK-PLASTICO-4-ED          PIC X(04).
 
-       01  WK-NOMBRE-COMPLETO           PIC X(40) VALUES SPACES.
+       01  L-PLAS                       PIC X(19).
+       01  L-FHAS                       PIC X(08).
+
+       01  WK-FILA-PLASTICO             PIC 9(02) VALUE 13.
+       01  WK-POS-PLASTICO              PIC 9(04).
+       01  WK-POS-PLASTICO-EST          PIC 9(04).
+       01  WK-POS-PLASTICO-HAS          PIC 9(04).
+       01  WK-TECLA                     PIC X.
+
+       01  WK-NOMBRE-COMPLETO           PIC X(40) VALUE SPACES.
 
 
        LINKAGE SECTION.
@@ -177,21 +146,25 @@
 
        CONTROL-PROG.
            PERFORM INICIO     THRU F-INICIO
-           PERFORM PROCESO    THRU F-PROCESO 
+           PERFORM PROCESO    THRU F-PROCESO
            PERFORM FINAL-PROG THRU F-FINAL-PROG
            GOBACK.
-      
+
       * ABRE ARCHIVO Y ANHADE ENCABEZADO
        INICIO.
            PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM CARGAR-TABLA-PROVINCIAS THRU
+                   F-CARGAR-TABLA-PROVINCIAS
+           PERFORM CARGAR-TABLA-APERTURAS THRU
+                   F-CARGAR-TABLA-APERTURAS
            PERFORM VENTANA       THRU F-VENTANA.
-           
+
        F-INICIO.
 
       * ABRE EL ARCHIVO
        ABRIR-ARCHIVO.
            OPEN INPUT M-CUENTAS
-           OPEN INPUT PLASTICOS.
+           OPEN INPUT M-PLASTICOS.
        F-ABRIR-ARCHIVO.
 
        VENTANA.
@@ -205,8 +178,9 @@
 
        ENCABEZADO.
            ACCEPT WK-FECHA FROM CENTURY-DATE
-           ACCEPT WK-HS FROM TIME 
+           ACCEPT WK-HS FROM TIME
            PERFORM MOVER-FECHA THRU F-MOVER-FECHA
+           PERFORM EDITAR-HS THRU F-EDITAR-HS
            DISPLAY AT 0201 WK-FECHA-ED
            DISPLAY "CONSULTA DE CUENTAS" AT 0232
            DISPLAY AT 0273 WK-HS-ED
@@ -214,56 +188,85 @@
        F-ENCABEZADO.
 
        EDITAR-HS.
-           MOVE WK-HS-HORA TO WK-HS-HORA-ED
-           MOVE WK-HS-MIN  TO WK-HS-MINUTOS-ED.
+           MOVE WK-HS-HORA     TO WK-HS-HORA-ED
+           MOVE WK-HS-MINUTOS  TO WK-HS-MINUTOS-ED.
        F-EDITAR-HS.
-       
+
        PROCESO.
            PERFORM PEDIR-DOCUMENTO THRU F-PEDIR-DOCUMENTO
            INITIALIZE WK-CTAS-FINAL
            MOVE WK-DOCUMENTO TO CTAS-DOCUMENTO
+           MOVE 0            TO CTAS-PRODUCTO
            START M-CUENTAS KEY GREATER OR EQUAL CTAS-CLAVE
            INVALID KEY
                 DISPLAY MESSAGE "Cuenta invalida"
                 END-DISPLAY
                 EXIT PARAGRAPH
            END-START
-           PERFORM UNTIL WK-CTAS-FINAL = 1
-                READ M-CUENTAS NEXT AT END
-                     MOVE 1 TO WK-CTAS-FINAL
-                     EXIT PERFORM CYCLE
-                END-READ
-                IF WK-DOCUMENTO <> CTAS-DOCUMENTO
-                   EXIT PERFORM
-                END-IF
-              
+           READ M-CUENTAS NEXT AT END
+                MOVE 1 TO WK-CTAS-FINAL
+           END-READ
+           PERFORM UNTIL WK-CTAS-FINAL = 1 OR
+                         WK-DOCUMENTO <> CTAS-DOCUMENTO
+
                   INITIALIZE WK-SIN-PLAS
                              WK-PLAS-FINAL
-                  
+
+                  PERFORM DETALLE THRU F-DETALLE
+
+                  MOVE 13 TO WK-FILA-PLASTICO
+                  DISPLAY "Tarjeta             Estado  Vence" AT 1202
+
                   MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
-                  START PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1 
+                  START M-PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1
                   INVALID KEY
                         MOVE 1 TO WK-SIN-PLAS
-                        DISPLAY MESSAGE "Sin Plasticos"
-                        END-DISPLAY
-                        EXIT PERFORM CYCLE
+                        MOVE 1 TO WK-PLAS-FINAL
+                        DISPLAY "SIN PLASTICO" AT 1302
                   END-START
                   PERFORM UNTIL WK-PLAS-FINAL = 1
-                        READ PLASTICOS NEXT AT END
+                        READ M-PLASTICOS NEXT AT END
                             MOVE 1 TO WK-PLAS-FINAL
                             EXIT PERFORM CYCLE
                         END-READ
                   IF CTAS-DOCUMENTO <> PLAS-DOCUMENTO
                         EXIT PERFORM
-                  END-IF  
-                                                       
-                  PERFORM DETALLE THRU F-DETALLE
-                            
-                  END-PERFORM                
-                    
+                  END-IF
+
+                  PERFORM DETALLE-PLASTICO THRU F-DETALLE-PLASTICO
+
+                  END-PERFORM
+
+                  READ M-CUENTAS NEXT AT END
+                       MOVE 1 TO WK-CTAS-FINAL
+                  END-READ
+
+                  IF WK-CTAS-FINAL <> 1 AND
+                     WK-DOCUMENTO = CTAS-DOCUMENTO
+                     DISPLAY "Siguiente producto: presione una tecla"
+                             AT 2402
+                     ACCEPT WK-TECLA AT 2440
+                     PERFORM VENTANA THRU F-VENTANA
+                  END-IF
+
            END-PERFORM.
        F-PROCESO.
-       PEDIR-DOCUMENTO
+
+       PEDIR-DOCUMENTO.
+           DISPLAY "Buscar: Documento(1) Tarjeta(2) Nombre(3): " AT 0302
+           ACCEPT WK-CRITERIO AT 0346
+           IF WK-CRITERIO = 2
+              PERFORM PEDIR-TARJETA THRU F-PEDIR-TARJETA
+           ELSE
+              IF WK-CRITERIO = 3
+                 PERFORM PEDIR-NOMBRE THRU F-PEDIR-NOMBRE
+              ELSE
+                 PERFORM PEDIR-DNI THRU F-PEDIR-DNI
+              END-IF
+           END-IF.
+       F-PEDIR-DOCUMENTO.
+
+       PEDIR-DNI.
            INITIALIZE WK-DOCUMENTO-CORRECTO
            PERFORM UNTIL WK-DOCUMENTO-CORRECTO = 1
                DISPLAY "DOCUMENTO: " AT 0402
@@ -271,20 +274,119 @@
                IF WK-DOCUMENTO = 0
                   DISPLAY MESSAGE "Vuelva a Ingresar"
                   END-DISPLAY
-                  EXIT PERFORM
-               END-IF 
+                  EXIT PERFORM CYCLE
+               END-IF
                IF WK-DOCUMENTO = 9 OR 99999999
                   DISPLAY MESSAGE "Se finaliza la consulta"
                   END-DISPLAY
-                  PERFORM CERRAR-ARCHIVO
+                  PERFORM CERRAR-ARCHIVO THRU F-CERRAR-ARCHIVO
                   EXIT PROGRAM
                END-IF
                IF WK-DOCUMENTO > 0
-                  WK-DOCUMENTO-CORRECTO = 1
+                  MOVE 1 TO WK-DOCUMENTO-CORRECTO
                   EXIT PERFORM CYCLE
                END-IF
            END-PERFORM.
-       F-PEDIR-DOCUMENTO.
+       F-PEDIR-DNI.
+
+       PEDIR-TARJETA.
+           INITIALIZE WK-DOCUMENTO-CORRECTO
+           PERFORM UNTIL WK-DOCUMENTO-CORRECTO = 1
+               DISPLAY "TARJETA  : " AT 0402
+               ACCEPT WK-PLAS-PLASTICO AT 0413
+               IF WK-PLAS-PLASTICO = 0
+                  DISPLAY MESSAGE "Vuelva a Ingresar"
+                  END-DISPLAY
+                  EXIT PERFORM CYCLE
+               END-IF
+               MOVE WK-PLAS-PLASTICO TO PLAS-PLASTICO
+               READ M-PLASTICOS
+               INVALID KEY
+                  DISPLAY MESSAGE "Tarjeta invalida"
+                  END-DISPLAY
+                  EXIT PERFORM CYCLE
+               NOT INVALID KEY
+                  MOVE PLAS-DOCUMENTO TO WK-DOCUMENTO
+                  MOVE 1 TO WK-DOCUMENTO-CORRECTO
+               END-READ
+           END-PERFORM.
+       F-PEDIR-TARJETA.
+
+       PEDIR-NOMBRE.
+           INITIALIZE WK-DOCUMENTO-CORRECTO
+           PERFORM UNTIL WK-DOCUMENTO-CORRECTO = 1
+               DISPLAY "APELLIDO O NOMBRE: " AT 0402
+               MOVE SPACES TO WK-NOMBRE-BUSCA
+               ACCEPT WK-NOMBRE-BUSCA AT 0421
+               IF WK-NOMBRE-BUSCA = SPACES
+                  DISPLAY MESSAGE "Vuelva a Ingresar"
+                  END-DISPLAY
+                  EXIT PERFORM CYCLE
+               END-IF
+               PERFORM BUSCAR-NOMBRE THRU F-BUSCAR-NOMBRE
+               IF WK-CANT-ENCONTRADOS = 0
+                  DISPLAY MESSAGE "Sin coincidencias"
+                  END-DISPLAY
+                  EXIT PERFORM CYCLE
+               END-IF
+               DISPLAY "DOCUMENTO: " AT 2002
+               ACCEPT WK-DOCUMENTO AT 2013
+               IF WK-DOCUMENTO = 0
+                  EXIT PERFORM CYCLE
+               END-IF
+               MOVE 1 TO WK-DOCUMENTO-CORRECTO
+           END-PERFORM.
+       F-PEDIR-NOMBRE.
+
+       BUSCAR-NOMBRE.
+           MOVE 0 TO WK-ESPACIOS
+           INSPECT WK-NOMBRE-BUSCA TALLYING WK-ESPACIOS
+                   FOR TRAILING SPACE
+           COMPUTE WK-FRAG-LEN = 20 - WK-ESPACIOS
+           MOVE 0 TO WK-CANT-ENCONTRADOS
+           MOVE 5 TO WK-FILA-BUSQUEDA
+           DISPLAY "Documento  Apellido             Nombre" AT 0502
+           MOVE 0 TO CTAS-DOCUMENTO
+           MOVE 0 TO CTAS-PRODUCTO
+           INITIALIZE WK-CTAS-FINAL
+           START M-CUENTAS KEY GREATER OR EQUAL CTAS-CLAVE
+           INVALID KEY
+                MOVE 1 TO WK-CTAS-FINAL
+           END-START
+           PERFORM UNTIL WK-CTAS-FINAL = 1
+                  OR WK-CANT-ENCONTRADOS = 14
+                READ M-CUENTAS NEXT AT END
+                     MOVE 1 TO WK-CTAS-FINAL
+                     EXIT PERFORM CYCLE
+                END-READ
+                MOVE 0 TO WK-ENCONTRO
+                PERFORM VARYING WK-POS-BUSCA FROM 1 BY 1
+                        UNTIL WK-POS-BUSCA > (21 - WK-FRAG-LEN)
+                        OR WK-ENCONTRO = 1
+                   IF CTAS-APELLIDO(WK-POS-BUSCA:WK-FRAG-LEN) =
+                      WK-NOMBRE-BUSCA(1:WK-FRAG-LEN)
+                      OR
+                      CTAS-NOMBRE(WK-POS-BUSCA:WK-FRAG-LEN) =
+                      WK-NOMBRE-BUSCA(1:WK-FRAG-LEN)
+                      MOVE 1 TO WK-ENCONTRO
+                   END-IF
+                END-PERFORM
+                IF WK-ENCONTRO = 1
+                   COMPUTE WK-POS-BUSQUEDA = WK-FILA-BUSQUEDA * 100 + 02
+                   DISPLAY CTAS-DOCUMENTO AT WK-POS-BUSQUEDA
+                   COMPUTE WK-POS-BUSQUEDA = WK-FILA-BUSQUEDA * 100 + 13
+                   DISPLAY CTAS-APELLIDO  AT WK-POS-BUSQUEDA
+                   COMPUTE WK-POS-BUSQUEDA = WK-FILA-BUSQUEDA * 100 + 34
+                   DISPLAY CTAS-NOMBRE    AT WK-POS-BUSQUEDA
+                   ADD 1 TO WK-FILA-BUSQUEDA
+                   ADD 1 TO WK-CANT-ENCONTRADOS
+                END-IF
+           END-PERFORM
+           IF WK-CANT-ENCONTRADOS = 14
+              DISPLAY MESSAGE "Hay mas coincidencias, afine la busqueda"
+              END-DISPLAY
+           END-IF.
+       F-BUSCAR-NOMBRE.
 
        DETALLE.
            PERFORM GENERAR-NOMBRE THRU F-GENERAR-NOMBRE
@@ -293,14 +395,33 @@
            DISPLAY "Fecha Nac.:" AT 0702 WK-FEC-ED-2
            PERFORM GENERER-PROVINCIA THRU F-GENERER-PROVINCIA
            DISPLAY "Provincia: " AT 0802 WK-DETALLE-PROVINCIA-ED
+           PERFORM GENERER-APERTURA THRU F-GENERER-APERTURA
+           DISPLAY "Apertura : " AT 0902 WK-DETALLE-APERTURA-ED
            PERFORM GENERAR-SALDO THRU F-GENERAR-SALDO
-           DISPLAY "Saldo : " AT 0902 WK-CTAS-SALDO-ED CONVERT
+           DISPLAY "Saldo    : " AT 1002 WK-CTAS-SALDO-ED CONVERT
            PERFORM GENERAR-FECHA-BAJA THRU F-GENERAR-FECHA-BAJA
-           DISPLAY "Fecha Baja :" AT 1002 WK-FEC-ED-2
-
-
+           DISPLAY "Fecha Baja :" AT 1102 WK-FEC-ED-2.
        F-DETALLE.
-      * ------------>>> Aca quedamos papa <<<------------
+
+       DETALLE-PLASTICO.
+           IF WK-FILA-PLASTICO > 22
+              DISPLAY "Mas tarjetas, presione ENTER..." AT 2402
+              ACCEPT WK-TECLA AT 2433
+              MOVE 13 TO WK-FILA-PLASTICO
+              DISPLAY "                                " AT 2402
+           END-IF
+           MOVE PLAS-PLASTICO       TO WK-PLAS-PLASTICO
+           PERFORM CODIGO-PLASTICO  THRU F-CODIGO-PLASTICO
+           MOVE PLAS-FECHA-HASTA TO WK-FECHA-HASTA
+           PERFORM FECHA-HASTA      THRU F-FECHA-HASTA
+           COMPUTE WK-POS-PLASTICO     = WK-FILA-PLASTICO * 100 + 02
+           COMPUTE WK-POS-PLASTICO-EST = WK-FILA-PLASTICO * 100 + 23
+           COMPUTE WK-POS-PLASTICO-HAS = WK-FILA-PLASTICO * 100 + 32
+           DISPLAY WK-PLAS-PLASTICO-ED AT WK-POS-PLASTICO
+           DISPLAY PLAS-ESTADO         AT WK-POS-PLASTICO-EST
+           DISPLAY L-FHAS              AT WK-POS-PLASTICO-HAS
+           ADD 1 TO WK-FILA-PLASTICO.
+       F-DETALLE-PLASTICO.
 
        GENERAR-FECHA-BAJA.
            MOVE CTAS-FECHA-BAJA TO WK-FECHA
@@ -317,13 +438,14 @@
        F-GENERAR-SALDO.
 
        GENERER-APERTURA.
+           MOVE CTAS-APERTURA TO WK-APERTURA
            PERFORM DETALLE-APERTURA THRU F-DETALLE-APERTURA
            STRING CTAS-APERTURA        DELIMITED BY SPACE
                   " - "                DELIMITED BY SIZE
                   WK-DETALLE-APERTURA  DELIMITED BY SPACE
-              INTO WK-DETALLE-PROVINCIA-ED
+              INTO WK-DETALLE-APERTURA-ED
            END-STRING.
-       F-GENERER-APERTURA. 
+       F-GENERER-APERTURA.
 
        GENERER-PROVINCIA.
            PERFORM DETALLE-PROVINCIA THRU F-DETALLE-PROVINCIA
@@ -332,23 +454,23 @@
                   WK-DETALLE-PROVINCIA DELIMITED BY SPACE
               INTO WK-DETALLE-PROVINCIA-ED
            END-STRING.
-       F-GENERER-PROVINCIA. 
+       F-GENERER-PROVINCIA.
 
        DETALLE-PROVINCIA.
            SET PROV-INDEX TO 1
            SEARCH TAB-PROVINCIAS-DETALLE
-            WHEN TAB-PROVINCIAS-IDX(PROV-INDEX) = CTAS-PROVINCIA
-             MOVE TAB-PROVINCIAS-DETALLE(PROV-INDEX)
+            WHEN TAB-PROVINCIAS-COD(PROV-INDEX) = CTAS-PROVINCIA
+             MOVE TAB-PROVINCIAS-NOMBRE(PROV-INDEX)
              TO WK-DETALLE-PROVINCIA
            END-SEARCH.
-       F-DETALLE-PROVINCIA. 
-       
+       F-DETALLE-PROVINCIA.
+
        GENERAR-NOMBRE.
            STRING CTAS-APELLIDO DELIMITED BY SPACE
                   " "           DELIMITED BY SIZE
                   CTAS-NOMBRE   DELIMITED BY SPACE
               INTO WK-NOMBRE-COMPLETO
-           END-STRING
+           END-STRING.
        F-GENERAR-NOMBRE.
 
        MOVER-FECHA-2.
@@ -358,11 +480,10 @@
        F-MOVER-FECHA-2.
 
        FECHA-HASTA.
-           MOVE PLAS-FECHA-HASTA TO WK-FECHA-HASTA
            MOVE TAB-MES (WK-FECHA-HASTA-MES) TO WK-FECHA-HASTA-MES-ED
            MOVE WK-FECHA-HASTA-ANHIO TO WK-FECHA-HASTA-ANHIO-ED
            MOVE WK-FECHA-HASTA-ED TO L-FHAS.
-       F-FECHA-HASTA.   
+       F-FECHA-HASTA.
 
        CODIGO-PLASTICO.
            MOVE WK-PLASTICO-1 TO WK-PLASTICO-1-ED
@@ -371,18 +492,18 @@
            MOVE WK-PLASTICO-4 TO WK-PLASTICO-4-ED
            MOVE WK-PLAS-PLASTICO-ED TO L-PLAS.
        F-CODIGO-PLASTICO.
-                  
+
        FINAL-PROG.
-           PERFORM TOTALES           THRU F-TOTALES
-           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
-           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES. 
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO.
        F-FINAL-PROG.
 
        CERRAR-ARCHIVO.
            CLOSE M-CUENTAS
-                 PLASTICOS.
+                 M-PLASTICOS.
        F-CERRAR-ARCHIVO.
 
        COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
        COPY "\COBOL\fuentes\cpy\procedure-search-detalle.cpy".
-      *----------------------------------------------------------------
\ No newline at end of file
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-provincias.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-aperturas.cpy".
+      *----------------------------------------------------------------
