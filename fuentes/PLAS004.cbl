@@ -0,0 +1,378 @@
+      * =================================================================== */
+      *                                                                     */
+      *   PLAS004.CBL                                                      */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   listado de plasticos a reponer, agrupado por provincia           */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLAS004.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MISMA SELECCION DE PLASTICOS A REPONER QUE PLAS001 (VENCIDOS,
+      * MAS LOS QUE VENCEN DENTRO DE LA VENTANA DE ANTICIPO), PERO
+      * RECORRIENDO M-CUENTAS POR LA CLAVE ALTERNATIVA CTAS-CLAVE-2
+      * (PROVINCIA) COMO HACE PRV001, PARA QUE LA SUCURSAL PUEDA
+      * TRABAJAR LA REPOSICION PROVINCIA POR PROVINCIA CON UN
+      * SUBTOTAL AL CIERRE DE CADA UNA.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
+           COPY "\COBOL\fuentes\cpy\tab-provincias.sel".
+           COPY "\COBOL\fuentes\cpy\plasticos.sel".
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-PLAS004"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT PARAMETROS
+           ASSIGN TO "\COBOL\arch\plas004.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg-idx.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-provincias.fds".
+
+       FD  M-PLASTICOS.
+       COPY "\COBOL\fuentes\cpy\plasticos.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-MESES-ANTICIPO        PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-provincias.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-fecha-hasta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tab-meses.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-codigo-plastico.cpy".
+
+       01  DB-STAT                      PIC X(02).
+
+       77  WK-FINAL                     PIC 9          VALUE 0.
+       77  WK-PLAS-FINAL                PIC 9          VALUE 0.
+       77  WK-LINEA                     PIC 9(04)      VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)      VALUE 0.
+       77  WK-PLASTICOS                 PIC 9(06)      VALUE 0.
+       77  WK-PROVINCIA-ANT             PIC X(01)      VALUE SPACE.
+
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-MESES-ANTICIPO            PIC 9(02)      VALUE 0.
+       77  WK-TOTAL-MESES               PIC 9(06).
+       77  WK-ANHIO-LIMITE              PIC 9(04).
+       77  WK-MES-LIMITE                PIC 9(02).
+       77  WK-LIMITE-AAAAMM             PIC 9(06)      VALUE 0.
+       77  WK-PLAS-AAAAMM                PIC 9(06).
+
+       01  WK-FECHA-ACTUAL              PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-ACTUAL.
+           03 WK-FEC-ACT-ANHIO          PIC 9(04).
+           03 WK-FEC-ACT-MES            PIC 9(02).
+           03 WK-FEC-ACT-DIA            PIC 9(02).
+
+       01  WK-PROV-CANT                 PIC 9(06)      VALUE 0.
+       01  WK-TOTAL-CANT                PIC 9(06)      VALUE 0.
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(48) VALUE
+            "PLASTICOS A REPONER POR PROVINCIA - PLAS004".
+            03 FILLER                   PIC X(14) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(10) VALUE "Documento".
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Titular".
+            03 FILLER                   PIC X(19) VALUE ALL SPACES.
+            03 FILLER                   PIC X(08) VALUE "Plastico".
+            03 FILLER                   PIC X(07) VALUE ALL SPACES.
+            03 FILLER                   PIC X(03) VALUE "Est".
+            03 FILLER                   PIC X(07) VALUE ALL SPACES.
+            03 FILLER                   PIC X(05) VALUE "Hasta".
+
+       01  TITULO-PROVINCIA.
+            03 FILLER                   PIC X(11) VALUE
+            "Provincia: ".
+            03 L-PROV-NOMBRE            PIC X(31).
+
+       01  LIN-DETALLE.
+            03 L-DOC                    PIC 9(08).
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 L-NOM-CORTO              PIC X(25).
+            03 FILLER                   PIC X(02) VALUE ALL SPACES.
+            03 L-PLAS                   PIC X(19).
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 L-EST                    PIC XX.
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 L-FHAS                   PIC X(08).
+
+       01  LIN-SUBTOTAL.
+            03 FILLER                   PIC X(18) VALUE
+            "   Subtotal......: ".
+            03 L-SUB-CANT               PIC ZZZZZ9.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-REPONER.
+            03 FILLER                   PIC X(20) VALUE
+            "Plasticos a reponer: ".
+            03 LIN-TOT-PLAS             PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CANTIDAD.
+
+       CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-PARAMETRO THRU F-LEER-PARAMETRO
+           PERFORM CALCULAR-LIMITE THRU F-CALCULAR-LIMITE
+           PERFORM CARGAR-TABLA-PROVINCIAS THRU
+                   F-CARGAR-TABLA-PROVINCIAS
+           ACCEPT WK-FECHA       FROM CENTURY-DATE
+           PERFORM MOVER-FECHA   THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED      TO TIT-FECHA
+           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+      * LEE LA CANTIDAD DE MESES DE ANTICIPO DESDE EL ARCHIVO DE
+      * PARAMETROS, IGUAL QUE PLAS001. SI NO EXISTE O ESTA VACIO,
+      * SOLO SE LISTAN LOS PLASTICOS YA MARCADOS "EX".
+       LEER-PARAMETRO.
+           INITIALIZE WK-MESES-ANTICIPO
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   INITIALIZE WK-MESES-ANTICIPO
+              NOT AT END
+                   MOVE PAR-MESES-ANTICIPO TO WK-MESES-ANTICIPO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO. EXIT.
+
+      * CALCULA EL PERIODO (AAAAMM) HASTA EL CUAL SE CONSIDERAN
+      * VENCIMIENTOS PROXIMOS, SUMANDO LOS MESES DE ANTICIPO A LA
+      * FECHA ACTUAL.
+       CALCULAR-LIMITE.
+           ACCEPT WK-FECHA-ACTUAL FROM CENTURY-DATE
+           COMPUTE WK-TOTAL-MESES = WK-FEC-ACT-ANHIO * 12
+                                   + WK-FEC-ACT-MES - 1
+                                   + WK-MESES-ANTICIPO
+           COMPUTE WK-ANHIO-LIMITE = WK-TOTAL-MESES / 12
+           COMPUTE WK-MES-LIMITE   = WK-TOTAL-MESES
+                                   - (WK-ANHIO-LIMITE * 12) + 1
+           COMPUTE WK-LIMITE-AAAAMM = WK-ANHIO-LIMITE * 100
+                                     + WK-MES-LIMITE.
+       F-CALCULAR-LIMITE. EXIT.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN INPUT M-PLASTICOS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO. EXIT.
+
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
+           IF TIT-HOJA = 1
+              WRITE REG-LIS FROM TITULO-01 AFTER 0
+           ELSE
+              WRITE REG-LIS FROM TITULO-01 AFTER PAGE
+           END-IF
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE
+           MOVE 4 TO WK-LINEA.
+       F-ENCABEZAR. EXIT.
+
+      * RECORRE M-CUENTAS ORDENADO POR PROVINCIA (CTAS-CLAVE-2); AL
+      * ENTRAR A UNA PROVINCIA NUEVA IMPRIME SU ENCABEZADO, Y AL
+      * SALIR DE ELLA IMPRIME SU SUBTOTAL.
+       PROCESO.
+           START M-CUENTAS KEY NOT < CTAS-CLAVE-2
+           END-START
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS NEXT AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              IF WK-LEIDOS > 1 AND CTAS-PROVINCIA <> WK-PROVINCIA-ANT
+                 PERFORM CERRAR-PROVINCIA THRU F-CERRAR-PROVINCIA
+              END-IF
+              IF CTAS-PROVINCIA <> WK-PROVINCIA-ANT
+                 MOVE CTAS-PROVINCIA TO WK-PROVINCIA-ANT
+                 PERFORM ENCABEZAR-PROVINCIA THRU
+                         F-ENCABEZAR-PROVINCIA
+              END-IF
+              IF CTAS-FECHA-BAJA = 0 AND
+              (CTAS-APERTURA = 1 OR 2 OR 3)
+                 PERFORM BUSCAR-PLASTICOS THRU F-BUSCAR-PLASTICOS
+              END-IF
+           END-PERFORM
+           IF WK-LEIDOS > 0
+              PERFORM CERRAR-PROVINCIA THRU F-CERRAR-PROVINCIA
+           END-IF.
+       F-PROCESO. EXIT.
+
+      * IMPRIME EL NOMBRE DE LA PROVINCIA QUE EMPIEZA
+       ENCABEZAR-PROVINCIA.
+           IF WK-LINEA > 60
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           PERFORM DETALLE-PROVINCIA THRU F-DETALLE-PROVINCIA
+           MOVE WK-DETALLE-PROVINCIA TO L-PROV-NOMBRE
+           WRITE REG-LIS FROM TITULO-PROVINCIA
+           ADD 1 TO WK-LINEA
+           MOVE 0 TO WK-PROV-CANT.
+       F-ENCABEZAR-PROVINCIA. EXIT.
+
+      * IMPRIME EL SUBTOTAL DE LA PROVINCIA QUE TERMINA Y LO SUMA AL
+      * TOTAL GENERAL
+       CERRAR-PROVINCIA.
+           MOVE WK-PROV-CANT  TO L-SUB-CANT
+           WRITE REG-LIS FROM LIN-SUBTOTAL
+           ADD 1 TO WK-LINEA
+           ADD WK-PROV-CANT TO WK-TOTAL-CANT.
+       F-CERRAR-PROVINCIA. EXIT.
+
+      * BUSCA LA DESCRIPCION DE LA PROVINCIA EN LA TABLA FIJA
+       DETALLE-PROVINCIA.
+           SET PROV-INDEX TO 1
+           SEARCH TAB-PROVINCIAS-DETALLE
+            WHEN TAB-PROVINCIAS-COD(PROV-INDEX) = CTAS-PROVINCIA
+             MOVE TAB-PROVINCIAS-NOMBRE(PROV-INDEX)
+             TO WK-DETALLE-PROVINCIA
+           END-SEARCH.
+       F-DETALLE-PROVINCIA. EXIT.
+
+      * RECORRE LOS PLASTICOS DEL DOCUMENTO ACTUAL Y LISTA LOS QUE
+      * HAY QUE REPONER: LOS YA VENCIDOS ("EX") MAS LOS QUE VENCEN
+      * DENTRO DE LA VENTANA DE ANTICIPO, IGUAL QUE PLAS001.
+       BUSCAR-PLASTICOS.
+           MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
+           MOVE 0 TO WK-PLAS-FINAL
+           START M-PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1
+           INVALID KEY
+               MOVE 1 TO WK-PLAS-FINAL
+           END-START
+           PERFORM UNTIL WK-PLAS-FINAL = 1
+              READ M-PLASTICOS NEXT AT END
+                   MOVE 1 TO WK-PLAS-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              IF CTAS-DOCUMENTO <> PLAS-DOCUMENTO
+                 MOVE 1 TO WK-PLAS-FINAL
+                 EXIT PERFORM CYCLE
+              END-IF
+              MOVE PLAS-FECHA-HASTA TO WK-FECHA-HASTA
+              COMPUTE WK-PLAS-AAAAMM =
+                      WK-FECHA-HASTA-ANHIO * 100
+                    + WK-FECHA-HASTA-MES
+              IF PLAS-ESTADO = "EX" OR
+                 (WK-MESES-ANTICIPO > 0 AND
+                  WK-PLAS-AAAAMM <= WK-LIMITE-AAAAMM)
+                 IF WK-LINEA > 64
+                    PERFORM ENCABEZAR THRU F-ENCABEZAR
+                 END-IF
+                 PERFORM DETALLE THRU F-DETALLE
+              END-IF
+           END-PERFORM.
+       F-BUSCAR-PLASTICOS. EXIT.
+
+       DETALLE.
+           MOVE CTAS-DOCUMENTO       TO L-DOC
+           MOVE PLAS-NOMBRE-CORTO    TO L-NOM-CORTO
+           MOVE PLAS-PLASTICO        TO WK-PLAS-PLASTICO
+           PERFORM CODIGO-PLASTICO   THRU F-CODIGO-PLASTICO
+           MOVE PLAS-ESTADO          TO L-EST
+           PERFORM FECHA-HASTA       THRU F-FECHA-HASTA
+           WRITE REG-LIS FROM LIN-DETALLE
+           ADD 1 TO WK-PLASTICOS
+           ADD 1 TO WK-PROV-CANT
+           ADD 1 TO WK-LINEA.
+       F-DETALLE. EXIT.
+
+       FINAL-PROG.
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+       TOTALES.
+           IF WK-LINEA > 63
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           MOVE WK-LEIDOS    TO LIN-TOT-LEIDOS
+           MOVE WK-TOTAL-CANT TO LIN-TOT-PLAS
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-REPONER
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "
+           AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Plasticos a reponer: "
+           AT 1216 WK-TOTAL-CANT CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           MOVE WK-LEIDOS TO LK-CANTIDAD
+           IF WK-TOTAL-CANT <> WK-PLASTICOS
+              DISPLAY MESSAGE "Cuentas no balancean"
+              END-DISPLAY
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 M-PLASTICOS
+                 LISTADO.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-provincias.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-hasta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-codigo-plastico.cpy".
+      *----------------------------------------------------------------
