@@ -0,0 +1,262 @@
+      * =================================================================== */
+      *                                                                     */
+      *   NEG001.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   listado de cuentas con saldo negativo, sin importar la           */
+      *   situacion, ordenado de la mas descubierta a la menos             */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEG001.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * UNA CUENTA "NORMAL" (SITUACION 7) CON SALDO NEGATIVO ES UN
+      * RIESGO QUE RIE001 NO DETECTA, PORQUE RIE001 SOLO MIRA APERTURA
+      * Y SITUACION. ESTE LISTADO SELECCIONA POR CTAS-SALDO < 0 SOLO,
+      * SIN IMPORTAR LA SITUACION NI LA APERTURA.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
+           COPY "\COBOL\fuentes\cpy\tab-situacion.sel".
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-NEG001"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-FILE ASSIGN TO "\COBOL\arch\neg001.srt".
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg-idx.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-situacion.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       SD  SORT-FILE.
+       01  SORT-REC.
+           03 SR-SALDO                  PIC S9(10)V99.
+           03 SR-DOCUMENTO               PIC 9(08).
+           03 SR-APELLIDO                PIC X(20).
+           03 SR-NOMBRE                  PIC X(20).
+           03 SR-SITUACION               PIC 9(01).
+           03 SR-APERTURA                PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-situacion.cpy".
+
+       01  DB-STAT                      PIC X(02).
+
+       77  WK-FINAL                     PIC 9         VALUE 0.
+       77  WK-SORT-FINAL                PIC 9         VALUE 0.
+       77  WK-LINEA                     PIC 9(04)     VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)     VALUE 0.
+       77  WK-SELECCIONADO              PIC 9(06)     VALUE 0.
+       77  WK-LISTADO                   PIC 9(06)     VALUE 0.
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(42) VALUE
+            "CUENTAS CON SALDO NEGATIVO - NEG001".
+            03 FILLER                   PIC X(27) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(10) VALUE "Documento".
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Titular".
+            03 FILLER                   PIC X(26) VALUE ALL SPACES.
+            03 FILLER                   PIC X(03) VALUE "Sit".
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(03) VALUE "Ape".
+            03 FILLER                   PIC X(05) VALUE ALL SPACES.
+            03 FILLER                   PIC X(05) VALUE "Saldo".
+
+       01  LIN-DETALLE.
+            03 L-DOC                    PIC 9(08).
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 L-NOM-CORTO              PIC X(32).
+            03 FILLER                   PIC X(01) VALUE ALL SPACES.
+            03 L-SIT                    PIC X(07).
+            03 FILLER                   PIC X(02) VALUE ALL SPACES.
+            03 L-APER                   PIC 9.
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 L-SDO                    PIC ----.--9,99.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-NEGATIVAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Saldos negativos.: ".
+            03 LIN-TOT-NEGATIVAS        PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CANTIDAD.
+
+       CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM CARGAR-TABLA-SITUACION THRU
+                   F-CARGAR-TABLA-SITUACION
+           ACCEPT WK-FECHA       FROM CENTURY-DATE
+           PERFORM MOVER-FECHA   THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED      TO TIT-FECHA
+           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO. EXIT.
+
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
+           IF TIT-HOJA = 1
+              WRITE REG-LIS FROM TITULO-01 AFTER 0
+           ELSE
+              WRITE REG-LIS FROM TITULO-01 AFTER PAGE
+           END-IF
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE
+           MOVE 4 TO WK-LINEA.
+       F-ENCABEZAR. EXIT.
+
+      * ORDENA LA SELECCION DE LA CUENTA MAS DESCUBIERTA A LA MENOS
+       PROCESO.
+           SORT SORT-FILE
+                ON ASCENDING KEY SR-SALDO
+                INPUT PROCEDURE  IS CARGAR-SORT
+                OUTPUT PROCEDURE IS EMITIR-ORDENADO.
+       F-PROCESO. EXIT.
+
+       CARGAR-SORT.
+           START M-CUENTAS KEY NOT < CTAS-CLAVE
+           END-START
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS NEXT AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              IF CTAS-SALDO < 0 AND CTAS-FECHA-BAJA = 0
+                 ADD 1 TO WK-SELECCIONADO
+                 MOVE CTAS-SALDO     TO SR-SALDO
+                 MOVE CTAS-DOCUMENTO TO SR-DOCUMENTO
+                 MOVE CTAS-APELLIDO  TO SR-APELLIDO
+                 MOVE CTAS-NOMBRE    TO SR-NOMBRE
+                 MOVE CTAS-SITUACION TO SR-SITUACION
+                 MOVE CTAS-APERTURA  TO SR-APERTURA
+                 RELEASE SORT-REC
+              END-IF
+           END-PERFORM.
+       F-CARGAR-SORT. EXIT.
+
+       EMITIR-ORDENADO.
+           MOVE 0 TO WK-SORT-FINAL
+           PERFORM UNTIL WK-SORT-FINAL = 1
+              RETURN SORT-FILE AT END
+                     MOVE 1 TO WK-SORT-FINAL
+                     EXIT PERFORM CYCLE
+              END-RETURN
+              IF WK-LINEA > 64
+                 PERFORM ENCABEZAR THRU F-ENCABEZAR
+              END-IF
+              PERFORM DETALLE THRU F-DETALLE
+           END-PERFORM.
+       F-EMITIR-ORDENADO. EXIT.
+
+       DETALLE.
+           MOVE SR-DOCUMENTO         TO L-DOC
+           STRING SR-APELLIDO DELIMITED BY SPACE
+                  " "         DELIMITED BY SIZE
+                  SR-NOMBRE   DELIMITED BY SPACE
+              INTO L-NOM-CORTO
+           END-STRING
+           MOVE SR-SITUACION         TO WK-SITUACION
+           PERFORM DETALLE-SITUACION THRU F-DETALLE-SITUACION
+           MOVE WK-DETALLE-SITUACION TO L-SIT
+           MOVE SR-APERTURA          TO L-APER
+           MOVE SR-SALDO             TO L-SDO
+           WRITE REG-LIS             FROM LIN-DETALLE
+           ADD 1 TO WK-LISTADO
+           ADD 1 TO WK-LINEA.
+       F-DETALLE. EXIT.
+
+       FINAL-PROG.
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+       TOTALES.
+           IF WK-LINEA > 63
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           MOVE WK-LEIDOS     TO LIN-TOT-LEIDOS
+           MOVE WK-LISTADO    TO LIN-TOT-NEGATIVAS
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-NEGATIVAS
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "
+           AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Saldos negativos: "
+           AT 1216 WK-SELECCIONADO CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           MOVE WK-LEIDOS TO LK-CANTIDAD
+           IF WK-SELECCIONADO <> WK-LISTADO
+              DISPLAY MESSAGE "Cuentas no balancean"
+              END-DISPLAY
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 LISTADO.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-search-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-situacion.cpy".
+      *----------------------------------------------------------------
