@@ -8,7 +8,7 @@
       * =================================================================== */
       *PROGRAM DESCRIPTION
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. LIS001. 
+       PROGRAM-ID. PLAS001.
        AUTHOR. CRESPILLO RODRIGO ANDRES.
        INSTALLATION.
        DATE-WRITTEN. 19/11/2015.
@@ -30,6 +30,13 @@
            SELECT LISTADO
            ASSIGN TO "\COBOL\listado\LISTADO-PLAS001"
            ORGANIZATION IS SEQUENTIAL.
+           SELECT SOLICITUD
+           ASSIGN TO "\COBOL\listado\PLAS001.sol"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT PARAMETROS
+           ASSIGN TO "\COBOL\arch\plas001.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
        COPY "\COBOL\fuentes\cpy\plasticos.sel".
       *----------------------------------------------------------------     
        DATA DIVISION.
@@ -44,6 +51,21 @@
        FD  LISTADO.
        01  REG-LIS                      PIC X(100).
 
+      * PEDIDO DE REPOSICION DE PLASTICOS PARA LA EMPRESA PROVEEDORA:
+      * UN REGISTRO FIJO POR CADA PLASTICO A REPONER, CON EL DOCUMENTO,
+      * EL NOMBRE DEL TITULAR Y EL NUMERO DE PLASTICO A REEMPLAZAR.
+       FD  SOLICITUD.
+       01  REG-SOL.
+           03 SOL-DOCUMENTO              PIC 9(08).
+           03 SOL-NOMBRE                 PIC X(25).
+           03 SOL-PLASTICO-ANTERIOR      PIC X(19).
+           03 FILLER                     PIC X(48).
+
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-MESES-ANTICIPO        PIC 9(02).
+           03 PAR-SUCURSAL              PIC 9(03).
+
        WORKING-STORAGE SECTION.
 
        COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
@@ -57,6 +79,21 @@
        77  WK-PLASTICOS                 PIC 9(04).
        77  WK-PLASTICOS-CONCIDERADO     PIC 9(04).
 
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-MESES-ANTICIPO            PIC 9(02) VALUE 0.
+       77  WK-TOTAL-MESES               PIC 9(06).
+       77  WK-ANHIO-LIMITE              PIC 9(04).
+       77  WK-MES-LIMITE                PIC 9(02).
+       77  WK-LIMITE-AAAAMM             PIC 9(06) VALUE 0.
+       77  WK-PLAS-AAAAMM                PIC 9(06).
+       77  WK-SUCURSAL-FILTRO            PIC 9(03) VALUE 0.
+
+       01  WK-FECHA-ACTUAL              PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-ACTUAL.
+           03 WK-FEC-ACT-ANHIO          PIC 9(04).
+           03 WK-FEC-ACT-MES            PIC 9(02).
+           03 WK-FEC-ACT-DIA            PIC 9(02).
+
        01  DB-STAT                      PIC X(02).
        
        01  TAB-MESES                    PIC X(36) 
@@ -141,13 +178,20 @@
             03 FILLER                   PIC X(20) VALUE
             "Plasticos a repoer: ".
             03 LIN-TOT-PLAS-EX            PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
 
        LINKAGE SECTION.
+       01  LK-CANTIDAD                   PIC 9(09).
+       01  LK-MODO-BATCH                 PIC 9.
        SCREEN SECTION.
       *----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-CANTIDAD LK-MODO-BATCH.
 
        CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
            PERFORM INICIO     THRU F-INICIO
            PERFORM PROCESO    THRU F-PROCESO 
            PERFORM FINAL-PROG THRU F-FINAL-PROG
@@ -155,15 +199,50 @@
       
       * ABRE ARCHIVO Y ANHADE ENCABEZADO
        INICIO.
-           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
-           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+           PERFORM ABRIR-ARCHIVO    THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-PARAMETRO   THRU F-LEER-PARAMETRO
+           PERFORM CALCULAR-LIMITE  THRU F-CALCULAR-LIMITE
+           PERFORM ENCABEZAR        THRU F-ENCABEZAR.
        F-INICIO.
 
+      * LEE LA CANTIDAD DE MESES DE ANTICIPO DESDE EL ARCHIVO DE
+      * PARAMETROS. SI NO EXISTE O ESTA VACIO, SOLO SE LISTAN LOS
+      * PLASTICOS YA MARCADOS "EX" (COMPORTAMIENTO ORIGINAL).
+       LEER-PARAMETRO.
+           INITIALIZE WK-MESES-ANTICIPO
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   INITIALIZE WK-MESES-ANTICIPO
+              NOT AT END
+                   MOVE PAR-MESES-ANTICIPO TO WK-MESES-ANTICIPO
+                   MOVE PAR-SUCURSAL       TO WK-SUCURSAL-FILTRO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO.
+
+      * CALCULA EL PERIODO (AAAAMM) HASTA EL CUAL SE CONSIDERAN
+      * VENCIMIENTOS PROXIMOS, SUMANDO LOS MESES DE ANTICIPO A LA
+      * FECHA ACTUAL.
+       CALCULAR-LIMITE.
+           ACCEPT WK-FECHA-ACTUAL FROM CENTURY-DATE
+           COMPUTE WK-TOTAL-MESES = WK-FEC-ACT-ANHIO * 12
+                                   + WK-FEC-ACT-MES - 1
+                                   + WK-MESES-ANTICIPO
+           COMPUTE WK-ANHIO-LIMITE = WK-TOTAL-MESES / 12
+           COMPUTE WK-MES-LIMITE   = WK-TOTAL-MESES
+                                   - (WK-ANHIO-LIMITE * 12) + 1
+           COMPUTE WK-LIMITE-AAAAMM = WK-ANHIO-LIMITE * 100
+                                     + WK-MES-LIMITE.
+       F-CALCULAR-LIMITE.
+
       * ABRE EL ARCHIVO
        ABRIR-ARCHIVO.
            OPEN INPUT M-CUENTAS
            OPEN INPUT M-PLASTICOS
-           OPEN OUTPUT LISTADO.
+           OPEN OUTPUT LISTADO
+           OPEN OUTPUT SOLICITUD.
        F-ABRIR-ARCHIVO.
 
        ENCABEZAR.
@@ -197,14 +276,18 @@
                              LIN-DETALLE
                              WK-PLAS-FINAL
                   IF CTAS-FECHA-BAJA = 0 AND
-                  (CTAS-APERTURA = 1 OR  2 OR 3)
+                  (CTAS-APERTURA = 1 OR  2 OR 3) AND
+                  (WK-SUCURSAL-FILTRO = 0 OR
+                   CTAS-SUCURSAL = WK-SUCURSAL-FILTRO)
                         MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
                         START M-PLASTICOS KEY GREATER OR EQUAL 
                         PLAS-CLAVE-1 
                         INVALID KEY
                             MOVE 1 TO WK-SIN-PLAS
-                            DISPLAY MESSAGE "Documento no Encontrado"
-                            END-DISPLAY
+                            IF LK-MODO-BATCH = 0
+                               DISPLAY MESSAGE "Documento no Encontrado"
+                               END-DISPLAY
+                            END-IF
                             EXIT PERFORM CYCLE
                         END-START
                         PERFORM UNTIL WK-PLAS-FINAL = 1
@@ -212,12 +295,18 @@
                                  MOVE 1 TO WK-PLAS-FINAL
                                  EXIT PERFORM CYCLE
                             END-READ                             
-                            IF PLAS-ESTADO <> "EX" 
+                            MOVE PLAS-FECHA-HASTA TO WK-FECHA-HASTA
+                            COMPUTE WK-PLAS-AAAAMM =
+                                    WK-FECHA-HASTA-ANHIO * 100
+                                  + WK-FECHA-HASTA-MES
+                            IF PLAS-ESTADO <> "EX" AND
+                               (WK-MESES-ANTICIPO = 0 OR
+                                WK-PLAS-AAAAMM > WK-LIMITE-AAAAMM)
                                  EXIT PERFORM CYCLE
                             END-IF
                             IF CTAS-DOCUMENTO <> PLAS-DOCUMENTO
                                 EXIT PERFORM
-                            END-IF                               
+                            END-IF
       * SI EL CONTADOR ES MAYOR A 64 AGREGO 1 HOJA
                             IF WK-LINEA > 64
                                 PERFORM ENCABEZAR THRU F-ENCABEZAR
@@ -239,16 +328,27 @@
            IF WK-SIN-PLAS = 0
            THEN
                 MOVE PLAS-PLASTICO        TO WK-PLAS-PLASTICO
-           ELSE 
-                MOVE 9999999999999999     TO WK-PLAS-PLASTICO
+                PERFORM CODIGO-PLASTICO   THRU F-CODIGO-PLASTICO
+           ELSE
+                MOVE "SIN PLASTICO"       TO L-PLAS
            END-IF
-           PERFORM CODIGO-PLASTICO   THRU F-CODIGO-PLASTICO
            MOVE PLAS-ESTADO          TO L-EST
-           PERFORM FECHA-HASTA       THRU F-FECHA-HASTA      
+           PERFORM FECHA-HASTA       THRU F-FECHA-HASTA
            WRITE REG-LIS FROM LIN-DETALLE
+           PERFORM GRABAR-SOLICITUD  THRU F-GRABAR-SOLICITUD
            ADD 1 TO WK-PLASTICOS
            ADD 1 TO WK-LINEA.
-       F-DETALLE.  
+       F-DETALLE.
+
+      * ESCRIBE EL PEDIDO DE REPOSICION PARA EL PROVEEDOR CON EL
+      * PLASTICO YA FORMATEADO POR CODIGO-PLASTICO
+       GRABAR-SOLICITUD.
+           INITIALIZE REG-SOL
+           MOVE CTAS-DOCUMENTO    TO SOL-DOCUMENTO
+           MOVE PLAS-NOMBRE-CORTO TO SOL-NOMBRE
+           MOVE L-PLAS            TO SOL-PLASTICO-ANTERIOR
+           WRITE REG-SOL.
+       F-GRABAR-SOLICITUD.
 
        FECHA-HASTA.
            MOVE PLAS-FECHA-HASTA TO WK-FECHA-HASTA
@@ -280,7 +380,9 @@
            MOVE WK-PLASTICOS TO LIN-TOT-PLAS-EX
            WRITE REG-LIS FROM TITULO-LINE
            WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
-           WRITE REG-LIS FROM TITULO-BOTTOM-REPONER.
+           WRITE REG-LIS FROM TITULO-BOTTOM-REPONER
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
        F-TOTALES.
       
        VERIFICAR-TOTALES. 
@@ -289,18 +391,25 @@
            AT 1216 WK-PLASTICOS CONVERT
            DISPLAY "consi: "   AT 1416 WK-PLASTICOS-CONCIDERADO CONVERT
            DISPLAY "extra: "   AT 1016 WK-PLASTICOS CONVERT
-           DISPLAY MESSAGE "Enter para continuar"
-           END-DISPLAY
-           IF WK-PLASTICOS-CONCIDERADO <> WK-PLASTICOS
-              DISPLAY MESSAGE "Cuentas no balancean"
+           IF LK-MODO-BATCH = 0
+              DISPLAY MESSAGE "Enter para continuar"
               END-DISPLAY
+           END-IF
+           MOVE WK-LEIDOS TO LK-CANTIDAD
+           IF WK-PLASTICOS-CONCIDERADO <> WK-PLASTICOS
+              IF LK-MODO-BATCH = 0
+                 DISPLAY MESSAGE "Cuentas no balancean"
+                 END-DISPLAY
+              END-IF
+              MOVE 1 TO RETURN-CODE
            END-IF.
        F-VERIFICAR-TOTALES.
 
        CERRAR-ARCHIVO.
            CLOSE M-CUENTAS
                  M-PLASTICOS
-                 LISTADO.
+                 LISTADO
+                 SOLICITUD.
        F-CERRAR-ARCHIVO.
 
        COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
