@@ -0,0 +1,319 @@
+      * =================================================================== */
+      *                                                                     */
+      *   PLAS003.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   listado de plasticos pendientes de activar (PLAS-ESTADO "PE")    */
+      *   emitidos hace mas de N dias, para que comercial haga seguimiento  */
+      *   con el titular que nunca retiro la tarjeta                        */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLAS003.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * PLAS-FECHA-EMISION (PLASTICOS.FDS) GUARDA LA FECHA EN QUE SE
+      * EMITIO CADA PLASTICO. UN PLASTICO CON PLAS-ESTADO = "PE" SIGUE
+      * PENDIENTE DE ACTIVACION; SI FUE EMITIDO HACE MAS DE
+      * WK-DIAS-EMISION DIAS (MES COMERCIAL DE 30 DIAS, IGUAL QUE
+      * ANA001/RIE001) SE LISTA PARA QUE COMERCIAL CONTACTE AL TITULAR.
+      *
+      * AL IGUAL QUE PLAS-FECHA-HASTA Y PLAS-ESTADO, PLAS-FECHA-EMISION
+      * NO LA GRABA NINGUN PROGRAMA DE ESTE SISTEMA: M-PLASTICOS LA
+      * RECIBE YA CARGADA DESDE EL SISTEMA EMISOR DE TARJETAS. ESTE
+      * LISTADO SOLO PUEDE INFORMAR CANDIDATOS A PARTIR DEL MOMENTO EN
+      * QUE ESE SISTEMA EXTERNO EMPIECE A INFORMAR LA FECHA DE EMISION
+      * EN ESE CAMPO; MIENTRAS LLEGUE EN CERO (COMO EN LOS REGISTROS
+      * EXISTENTES A LA FECHA DE ESTE CAMBIO) EL LISTADO NO ENCONTRARA
+      * CANDIDATOS.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M-CUENTAS
+           ASSIGN TO "\COBOL\arch\mcuentas2"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-PLAS003"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT PARAMETROS
+           ASSIGN TO "\COBOL\arch\plas003.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
+           COPY "\COBOL\fuentes\cpy\plasticos.sel".
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg.fds".
+
+       FD  M-PLASTICOS.
+       COPY "\COBOL\fuentes\cpy\plasticos.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-DIAS-EMISION          PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-codigo-plastico.cpy".
+
+       01  DB-STAT                      PIC X(02).
+
+       77  WK-FINAL                     PIC 9          VALUE 0.
+       77  WK-PLAS-FINAL                PIC 9          VALUE 0.
+       77  WK-LINEA                     PIC 9(04)      VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)      VALUE 0.
+       77  WK-PLASTICOS                 PIC 9(06)      VALUE 0.
+       77  WK-PLASTICOS-CONCIDERADO     PIC 9(06)      VALUE 0.
+
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-DIAS-EMISION              PIC 9(04)      VALUE 30.
+
+       77  WK-HOY-ANHIO                 PIC 9(04).
+       77  WK-HOY-MES                   PIC 9(02).
+       77  WK-HOY-DIA                   PIC 9(02).
+       77  WK-DIAS-DESDE-EMISION        PIC S9(06).
+
+       01  WK-FECHA-EMISION             PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-EMISION.
+           03 WK-FECHA-EMIS-ANHIO       PIC 9(04).
+           03 WK-FECHA-EMIS-MES         PIC 9(02).
+           03 WK-FECHA-EMIS-DIA         PIC 9(02).
+
+       01  WK-FECHA-EMISION-ED.
+           03 WK-FECHA-EMIS-DIA-ED      PIC 99.
+           03 FILLER                    PIC X VALUE "/".
+           03 WK-FECHA-EMIS-MES-ED      PIC 99.
+           03 FILLER                    PIC X VALUE "/".
+           03 WK-FECHA-EMIS-ANHIO-ED    PIC 9999.
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(46) VALUE
+            "PLASTICOS PENDIENTES DE ACTIVAR - PLAS003".
+            03 FILLER                   PIC X(25) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(09) VALUE "Cuenta".
+            03 FILLER                   PIC X(05) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Titular".
+            03 FILLER                   PIC X(18) VALUE ALL SPACES.
+            03 FILLER                   PIC X(08) VALUE "Plastico".
+            03 FILLER                   PIC X(11) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Emision".
+            03 FILLER                   PIC X(05) VALUE ALL SPACES.
+            03 FILLER                   PIC X(13) VALUE "Dias Emitido".
+
+       01  LIN-DETALLE.
+            03 L-DOC                    PIC 9(08).
+            03 FILLER                   PIC X(05) VALUE ALL SPACES.
+            03 L-NOM-CORTO               PIC X(25).
+            03 FILLER                   PIC X(05) VALUE ALL SPACES.
+            03 L-PLAS                   PIC X(19).
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 L-FEMIS                  PIC X(10).
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 L-DIAS                   PIC ZZZZ9.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-PENDIENTES.
+            03 FILLER                   PIC X(20) VALUE
+            "Pend. de activar.: ".
+            03 LIN-TOT-PENDIENTES       PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CONTROL-PROG.
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO  THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-PARAMETRO THRU F-LEER-PARAMETRO
+           ACCEPT WK-FECHA        FROM CENTURY-DATE
+           PERFORM MOVER-FECHA    THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED       TO TIT-FECHA
+           COMPUTE WK-HOY-ANHIO   = WK-FECHA / 10000
+           COMPUTE WK-HOY-MES     = (WK-FECHA - (WK-HOY-ANHIO * 10000))
+                                     / 100
+           COMPUTE WK-HOY-DIA     = WK-FECHA - (WK-HOY-ANHIO * 10000)
+                                              - (WK-HOY-MES   * 100)
+           PERFORM ENCABEZAR      THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+      * LEE LA CANTIDAD DE DIAS DESDE EMISION A PARTIR DE LA CUAL UN
+      * PLASTICO "PE" SE CONSIDERA DEMORADO. SI NO EXISTE O ESTA
+      * VACIO, SE USAN 30 DIAS.
+       LEER-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   CONTINUE
+              NOT AT END
+                   MOVE PAR-DIAS-EMISION TO WK-DIAS-EMISION
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO. EXIT.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN INPUT M-PLASTICOS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO. EXIT.
+
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
+           IF TIT-HOJA = 1
+              WRITE REG-LIS FROM TITULO-01 AFTER 0
+           ELSE
+              WRITE REG-LIS FROM TITULO-01 AFTER PAGE
+           END-IF
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE
+           MOVE 4 TO WK-LINEA.
+       F-ENCABEZAR. EXIT.
+
+      * RECORRE M-CUENTAS Y PARA CADA CUENTA ACTIVA BUSCA SUS
+      * PLASTICOS PENDIENTES DE ACTIVAR, IGUAL QUE PLAS001/PLAS002.
+       PROCESO.
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              IF CTAS-FECHA-BAJA = 0 AND
+                 (CTAS-APERTURA = 1 OR 2 OR 3)
+                 MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
+                 START M-PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1
+                 INVALID KEY
+                    EXIT PERFORM CYCLE
+                 END-START
+                 MOVE 0 TO WK-PLAS-FINAL
+                 PERFORM UNTIL WK-PLAS-FINAL = 1
+                    READ M-PLASTICOS NEXT AT END
+                         MOVE 1 TO WK-PLAS-FINAL
+                         EXIT PERFORM CYCLE
+                    END-READ
+                    IF CTAS-DOCUMENTO <> PLAS-DOCUMENTO
+                       MOVE 1 TO WK-PLAS-FINAL
+                       EXIT PERFORM CYCLE
+                    END-IF
+                    ADD 1 TO WK-PLASTICOS-CONCIDERADO
+                    IF PLAS-ESTADO <> "PE" OR PLAS-FECHA-EMISION = 0
+                       EXIT PERFORM CYCLE
+                    END-IF
+                    PERFORM CALCULAR-DIAS-EMISION THRU
+                            F-CALCULAR-DIAS-EMISION
+                    IF WK-DIAS-DESDE-EMISION < WK-DIAS-EMISION
+                       EXIT PERFORM CYCLE
+                    END-IF
+                    IF WK-LINEA > 64
+                       PERFORM ENCABEZAR THRU F-ENCABEZAR
+                    END-IF
+                    PERFORM DETALLE THRU F-DETALLE
+                 END-PERFORM
+              END-IF
+           END-PERFORM.
+       F-PROCESO. EXIT.
+
+      * CALCULA LOS DIAS TRANSCURRIDOS DESDE PLAS-FECHA-EMISION, CON
+      * EL MISMO CRITERIO DE MES COMERCIAL DE 30 DIAS QUE USA ANA001.
+       CALCULAR-DIAS-EMISION.
+           MOVE PLAS-FECHA-EMISION TO WK-FECHA-EMISION
+           COMPUTE WK-DIAS-DESDE-EMISION =
+                   (WK-HOY-ANHIO - WK-FECHA-EMIS-ANHIO) * 360
+                 + (WK-HOY-MES   - WK-FECHA-EMIS-MES)   * 30
+                 + (WK-HOY-DIA   - WK-FECHA-EMIS-DIA)
+           IF WK-DIAS-DESDE-EMISION < 0
+              MOVE 0 TO WK-DIAS-DESDE-EMISION
+           END-IF.
+       F-CALCULAR-DIAS-EMISION. EXIT.
+
+       DETALLE.
+           MOVE CTAS-DOCUMENTO      TO L-DOC
+           MOVE PLAS-NOMBRE-CORTO   TO L-NOM-CORTO
+           MOVE PLAS-PLASTICO       TO WK-PLAS-PLASTICO
+           PERFORM CODIGO-PLASTICO  THRU F-CODIGO-PLASTICO
+           MOVE WK-FECHA-EMIS-DIA   TO WK-FECHA-EMIS-DIA-ED
+           MOVE WK-FECHA-EMIS-MES   TO WK-FECHA-EMIS-MES-ED
+           MOVE WK-FECHA-EMIS-ANHIO TO WK-FECHA-EMIS-ANHIO-ED
+           MOVE WK-FECHA-EMISION-ED TO L-FEMIS
+           MOVE WK-DIAS-DESDE-EMISION TO L-DIAS
+           WRITE REG-LIS            FROM LIN-DETALLE
+           ADD 1 TO WK-PLASTICOS
+           ADD 1 TO WK-LINEA.
+       F-DETALLE. EXIT.
+
+       FINAL-PROG.
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+       TOTALES.
+           IF WK-LINEA > 63
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           MOVE WK-LEIDOS     TO LIN-TOT-LEIDOS
+           MOVE WK-PLASTICOS  TO LIN-TOT-PENDIENTES
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-PENDIENTES
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "
+           AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Pendientes de activar: "
+           AT 1216 WK-PLASTICOS CONVERT
+           DISPLAY MESSAGE "Enter para continuar".
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 M-PLASTICOS
+                 LISTADO.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-codigo-plastico.cpy".
+      *----------------------------------------------------------------
