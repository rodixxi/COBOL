@@ -0,0 +1,299 @@
+      * =================================================================== */
+      *                                                                     */
+      *   COBOLNAME.CBL                                                     */
+      *   (C) 2008 AUTHOR                                                   */
+      *                                                                     */
+      *   DESCRIPTION                                                       */
+      *                                                                    .*/
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CON001.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * CONCILIACION DE SALDOS DE M-CUENTAS AGRUPADOS POR PROVINCIA Y
+      * POR APERTURA, CON UN TOTAL GENERAL PARA VERIFICAR QUE AMBAS
+      * AGRUPACIONES LLEGAN AL MISMO SALDO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M-CUENTAS
+           ASSIGN TO "\COBOL\arch\mcuentas"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-CON001"
+           ORGANIZATION IS SEQUENTIAL.
+           COPY "\COBOL\fuentes\cpy\tab-provincias.sel".
+           COPY "\COBOL\fuentes\cpy\tab-aperturas.sel".
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-provincias.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-aperturas.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-provincias.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-aperturas.cpy".
+
+       77  WK-FINAL                     PIC 9.
+       77  WK-LEIDOS                    PIC 9(06).
+       77  WK-CONSIDERADOS              PIC 9(06).
+
+       01  WK-PROV-TABLA.
+           03 WK-PROV-ACUM OCCURS 24.
+              05 WK-PROV-CANT           PIC 9(06).
+              05 WK-PROV-SALDO          PIC S9(10)V99.
+
+       01  WK-APER-TABLA.
+           03 WK-APER-ACUM OCCURS 7.
+              05 WK-APER-CANT           PIC 9(06).
+              05 WK-APER-SALDO          PIC S9(10)V99.
+
+       77  WK-TOTAL-PROV-CANT           PIC 9(06).
+       77  WK-TOTAL-PROV-SALDO          PIC S9(10)V99.
+       77  WK-TOTAL-APER-CANT           PIC 9(06).
+       77  WK-TOTAL-APER-SALDO          PIC S9(10)V99.
+       77  WK-DIFERENCIA                PIC S9(10)V99.
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(25) VALUE SPACES.
+            03 FILLER                   PIC X(33) VALUE
+            "CONCILIACION DE SALDOS POR ZONA".
+            03 FILLER                   PIC X(16) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-PROVINCIA.
+            03 FILLER                   PIC X(35) VALUE
+            "SALDOS POR PROVINCIA".
+            03 FILLER                   PIC X(65) VALUE ALL SPACES.
+
+       01  TITULO-APERTURA.
+            03 FILLER                   PIC X(35) VALUE
+            "SALDOS POR APERTURA".
+            03 FILLER                   PIC X(65) VALUE ALL SPACES.
+
+       01  LIN-PROVINCIA.
+            03 L-PROV-COD               PIC X(01).
+            03 FILLER                   PIC X(02) VALUE ALL SPACES.
+            03 L-PROV-NOM               PIC X(31).
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 L-PROV-CANT              PIC ZZZZZ9.
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 L-PROV-SDO               PIC -ZZZ.ZZZ.ZZ9,99.
+            03 FILLER                   PIC X(39) VALUE ALL SPACES.
+
+       01  LIN-APERTURA.
+            03 L-APER-COD               PIC 9(01).
+            03 FILLER                   PIC X(02) VALUE ALL SPACES.
+            03 L-APER-NOM               PIC X(13).
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 L-APER-CANT              PIC ZZZZZ9.
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 L-APER-SDO               PIC -ZZZ.ZZZ.ZZ9,99.
+            03 FILLER                   PIC X(57) VALUE ALL SPACES.
+
+       01  TITULO-BOTTOM-1.
+            03 FILLER                   PIC X(21) VALUE
+            "Total por provincia: ".
+            03 LIN-TOT-PROV-CANT        PIC ZZZZZ9.
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 LIN-TOT-PROV-SDO         PIC -ZZZ.ZZZ.ZZ9,99.
+       01  TITULO-BOTTOM-2.
+            03 FILLER                   PIC X(21) VALUE
+            "Total por apertura.: ".
+            03 LIN-TOT-APER-CANT        PIC ZZZZZ9.
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 LIN-TOT-APER-SDO         PIC -ZZZ.ZZZ.ZZ9,99.
+       01  TITULO-BOTTOM-3.
+            03 FILLER                   PIC X(21) VALUE
+            "Diferencia.........: ".
+            03 FILLER                   PIC X(09) VALUE ALL SPACES.
+            03 LIN-DIFERENCIA           PIC -ZZZ.ZZZ.ZZ9,99.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       SCREEN SECTION.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CONTROL-PROG.
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM CARGAR-TABLA-PROVINCIAS THRU
+                   F-CARGAR-TABLA-PROVINCIAS
+           PERFORM CARGAR-TABLA-APERTURAS THRU
+                   F-CARGAR-TABLA-APERTURAS
+           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+       F-INICIO.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO.
+
+       ENCABEZAR.
+      * ACEPTA LA FECHA DEL SISTEMA Y LA PONE EN EL LISTADO
+           ACCEPT WK-FECHA FROM CENTURY-DATE
+
+           PERFORM MOVER-FECHA THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED  TO TIT-FECHA
+
+           ADD 1 TO TIT-HOJA
+
+      * IMPRIME ENCABEZADO
+           WRITE REG-LIS FROM TITULO-01
+           WRITE REG-LIS FROM TITULO-LINE.
+       F-ENCABEZAR.
+
+       PROCESO.
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              IF CTAS-FECHA-BAJA = 0
+                 ADD 1 TO WK-CONSIDERADOS
+                 PERFORM ACUMULAR-PROVINCIA THRU F-ACUMULAR-PROVINCIA
+                 PERFORM ACUMULAR-APERTURA  THRU F-ACUMULAR-APERTURA
+              END-IF
+           END-PERFORM.
+       F-PROCESO.
+
+       ACUMULAR-PROVINCIA.
+           SET PROV-INDEX TO 1
+           SEARCH TAB-PROVINCIAS-DETALLE
+            WHEN TAB-PROVINCIAS-COD(PROV-INDEX) = CTAS-PROVINCIA
+             ADD 1            TO WK-PROV-CANT(PROV-INDEX)
+             ADD CTAS-SALDO   TO WK-PROV-SALDO(PROV-INDEX)
+           END-SEARCH.
+       F-ACUMULAR-PROVINCIA.
+
+       ACUMULAR-APERTURA.
+           SET APER-INDEX TO 1
+           SEARCH TAB-APERTURA-DETALLE
+            WHEN TAB-CTAS-APERTURA(APER-INDEX) = CTAS-APERTURA
+             ADD 1            TO WK-APER-CANT(APER-INDEX)
+             ADD CTAS-SALDO   TO WK-APER-SALDO(APER-INDEX)
+           END-SEARCH.
+       F-ACUMULAR-APERTURA.
+
+       FINAL-PROG.
+           PERFORM IMPRIMIR-PROVINCIAS THRU F-IMPRIMIR-PROVINCIAS
+           PERFORM IMPRIMIR-APERTURAS  THRU F-IMPRIMIR-APERTURAS
+           PERFORM IMPRIMIR-TOTALES    THRU F-IMPRIMIR-TOTALES
+           PERFORM CERRAR-ARCHIVO      THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES   THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG.
+
+      * IMPRIME UNA LINEA POR PROVINCIA CON CANTIDAD Y SALDO
+       IMPRIMIR-PROVINCIAS.
+           WRITE REG-LIS FROM TITULO-PROVINCIA
+           SET PROV-INDEX TO 1
+           PERFORM IMPRIMIR-UNA-PROVINCIA
+                   VARYING PROV-INDEX FROM 1 BY 1
+                   UNTIL PROV-INDEX > 24
+           WRITE REG-LIS FROM TITULO-LINE.
+       F-IMPRIMIR-PROVINCIAS.
+
+       IMPRIMIR-UNA-PROVINCIA.
+           MOVE TAB-PROVINCIAS-COD(PROV-INDEX)    TO L-PROV-COD
+           MOVE TAB-PROVINCIAS-NOMBRE(PROV-INDEX) TO L-PROV-NOM
+           MOVE WK-PROV-CANT(PROV-INDEX)          TO L-PROV-CANT
+           MOVE WK-PROV-SALDO(PROV-INDEX)         TO L-PROV-SDO
+           WRITE REG-LIS FROM LIN-PROVINCIA
+           ADD WK-PROV-CANT(PROV-INDEX)  TO WK-TOTAL-PROV-CANT
+           ADD WK-PROV-SALDO(PROV-INDEX) TO WK-TOTAL-PROV-SALDO.
+       F-IMPRIMIR-UNA-PROVINCIA.
+
+      * IMPRIME UNA LINEA POR APERTURA CON CANTIDAD Y SALDO
+       IMPRIMIR-APERTURAS.
+           WRITE REG-LIS FROM TITULO-APERTURA
+           SET APER-INDEX TO 1
+           PERFORM IMPRIMIR-UNA-APERTURA
+                   VARYING APER-INDEX FROM 1 BY 1
+                   UNTIL APER-INDEX > 7
+           WRITE REG-LIS FROM TITULO-LINE.
+       F-IMPRIMIR-APERTURAS.
+
+       IMPRIMIR-UNA-APERTURA.
+           MOVE TAB-CTAS-APERTURA(APER-INDEX)        TO L-APER-COD
+           MOVE TAB-CTAS-APERTURA-DETALLE(APER-INDEX) TO L-APER-NOM
+           MOVE WK-APER-CANT(APER-INDEX)              TO L-APER-CANT
+           MOVE WK-APER-SALDO(APER-INDEX)             TO L-APER-SDO
+           WRITE REG-LIS FROM LIN-APERTURA
+           ADD WK-APER-CANT(APER-INDEX)  TO WK-TOTAL-APER-CANT
+           ADD WK-APER-SALDO(APER-INDEX) TO WK-TOTAL-APER-SALDO.
+       F-IMPRIMIR-UNA-APERTURA.
+
+      * IMPRIME LOS TOTALES GENERALES Y LA DIFERENCIA ENTRE AMBAS
+      * AGRUPACIONES, QUE DEBE SER CERO SI LOS DATOS ESTAN BALANCEADOS.
+       IMPRIMIR-TOTALES.
+           COMPUTE WK-DIFERENCIA = WK-TOTAL-PROV-SALDO
+                                  - WK-TOTAL-APER-SALDO
+           MOVE WK-TOTAL-PROV-CANT  TO LIN-TOT-PROV-CANT
+           MOVE WK-TOTAL-PROV-SALDO TO LIN-TOT-PROV-SDO
+           MOVE WK-TOTAL-APER-CANT  TO LIN-TOT-APER-CANT
+           MOVE WK-TOTAL-APER-SALDO TO LIN-TOT-APER-SDO
+           MOVE WK-DIFERENCIA       TO LIN-DIFERENCIA
+           WRITE REG-LIS FROM TITULO-BOTTOM-1
+           WRITE REG-LIS FROM TITULO-BOTTOM-2
+           WRITE REG-LIS FROM TITULO-BOTTOM-3
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-IMPRIMIR-TOTALES.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "      AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Cuentas consideradas: "
+           AT 1216 WK-CONSIDERADOS CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           END-DISPLAY
+           IF WK-DIFERENCIA <> 0
+              DISPLAY MESSAGE "Los totales no conciliAn"
+              END-DISPLAY
+           END-IF.
+       F-VERIFICAR-TOTALES.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 LISTADO.
+       F-CERRAR-ARCHIVO.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-provincias.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-aperturas.cpy".
+      *----------------------------------------------------------------
