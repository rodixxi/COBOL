@@ -0,0 +1,301 @@
+      * =================================================================== */
+      *                                                                     */
+      *   ANA001.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   antiguedad de las solicitudes que quedaron en Analisis           */
+      *   (apertura 9), ordenadas de la mas vieja a la mas nueva            */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANA001.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * CTAS-APERTURA = 9 ("Analisis") SON SOLICITUDES EN ESTUDIO; ESTE
+      * LISTADO CALCULA, PARA CADA UNA, LOS DIAS TRANSCURRIDOS DESDE
+      * CTAS-FECHA-SITUACION (LA MISMA FECHA QUE USA RIE001 PARA DIAS
+      * EN MORA; AQUI REPRESENTA LA FECHA EN QUE ENTRO A ANALISIS) HASTA
+      * HOY, CON EL MISMO CRITERIO DE MES COMERCIAL DE 30 DIAS.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
+           COPY "\COBOL\fuentes\cpy\tab-provincias.sel".
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-ANA001"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-FILE ASSIGN TO "\COBOL\arch\ana001.srt".
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg-idx.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-provincias.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       SD  SORT-FILE.
+       01  SORT-REC.
+           03 SR-DIAS-ANALISIS          PIC 9(06).
+           03 SR-DOCUMENTO              PIC 9(08).
+           03 SR-APELLIDO               PIC X(20).
+           03 SR-NOMBRE                 PIC X(20).
+           03 SR-PROVINCIA              PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-provincias.cpy".
+
+       01  DB-STAT                      PIC X(02).
+
+       77  WK-FINAL                     PIC 9          VALUE 0.
+       77  WK-SORT-FINAL                PIC 9          VALUE 0.
+       77  WK-LINEA                     PIC 9(04)      VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)      VALUE 0.
+       77  WK-SELECCIONADO              PIC 9(06)      VALUE 0.
+       77  WK-LISTADO                   PIC 9(06)      VALUE 0.
+
+       77  WK-HOY-ANHIO                 PIC 9(04).
+       77  WK-HOY-MES                   PIC 9(02).
+       77  WK-HOY-DIA                   PIC 9(02).
+       77  WK-DIAS-ANALISIS             PIC S9(06).
+
+       01  WK-FECHA-SIT                 PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-SIT.
+           03 WK-FECHA-SIT-ANHIO        PIC 9(04).
+           03 WK-FECHA-SIT-MES          PIC 9(02).
+           03 WK-FECHA-SIT-DIA          PIC 9(02).
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(50) VALUE
+            "ANTIGUEDAD DE SOLICITUDES EN ANALISIS - ANA001".
+            03 FILLER                   PIC X(21) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(10) VALUE "Documento".
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Titular".
+            03 FILLER                   PIC X(26) VALUE ALL SPACES.
+            03 FILLER                   PIC X(09) VALUE "Provincia".
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(14) VALUE "Dias Analisis".
+
+       01  LIN-DETALLE.
+            03 L-DOC                    PIC 9(08).
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 L-NOM-CORTO              PIC X(32).
+            03 FILLER                   PIC X(01) VALUE ALL SPACES.
+            03 L-PROV                   PIC X(31).
+            03 FILLER                   PIC X(02) VALUE ALL SPACES.
+            03 L-DIAS                   PIC ZZZZ9.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-ANALISIS.
+            03 FILLER                   PIC X(20) VALUE
+            "En Analisis......: ".
+            03 LIN-TOT-ANALISIS         PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CANTIDAD.
+
+       CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM CARGAR-TABLA-PROVINCIAS THRU
+                   F-CARGAR-TABLA-PROVINCIAS
+           ACCEPT WK-FECHA       FROM CENTURY-DATE
+           PERFORM MOVER-FECHA   THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED      TO TIT-FECHA
+           COMPUTE WK-HOY-ANHIO  = WK-FECHA / 10000
+           COMPUTE WK-HOY-MES    = (WK-FECHA - (WK-HOY-ANHIO * 10000))
+                                    / 100
+           COMPUTE WK-HOY-DIA    = WK-FECHA - (WK-HOY-ANHIO * 10000)
+                                             - (WK-HOY-MES   * 100)
+           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO. EXIT.
+
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
+           IF TIT-HOJA = 1
+              WRITE REG-LIS FROM TITULO-01 AFTER 0
+           ELSE
+              WRITE REG-LIS FROM TITULO-01 AFTER PAGE
+           END-IF
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE
+           MOVE 4 TO WK-LINEA.
+       F-ENCABEZAR. EXIT.
+
+      * ORDENA LA SELECCION DE LA SOLICITUD MAS VIEJA A LA MAS NUEVA
+       PROCESO.
+           SORT SORT-FILE
+                ON DESCENDING KEY SR-DIAS-ANALISIS
+                INPUT PROCEDURE  IS CARGAR-SORT
+                OUTPUT PROCEDURE IS EMITIR-ORDENADO.
+       F-PROCESO. EXIT.
+
+       CARGAR-SORT.
+           START M-CUENTAS KEY NOT < CTAS-CLAVE
+           END-START
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS NEXT AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              IF CTAS-APERTURA = 9
+                 ADD 1 TO WK-SELECCIONADO
+                 PERFORM CALCULAR-DIAS-ANALISIS THRU
+                         F-CALCULAR-DIAS-ANALISIS
+                 MOVE WK-DIAS-ANALISIS TO SR-DIAS-ANALISIS
+                 MOVE CTAS-DOCUMENTO   TO SR-DOCUMENTO
+                 MOVE CTAS-APELLIDO    TO SR-APELLIDO
+                 MOVE CTAS-NOMBRE      TO SR-NOMBRE
+                 MOVE CTAS-PROVINCIA   TO SR-PROVINCIA
+                 RELEASE SORT-REC
+              END-IF
+           END-PERFORM.
+       F-CARGAR-SORT. EXIT.
+
+      * CALCULA LOS DIAS TRANSCURRIDOS DESDE CTAS-FECHA-SITUACION, CON
+      * EL MISMO CRITERIO DE MES COMERCIAL DE 30 DIAS QUE USA RIE001.
+      * SI NO HAY FECHA CARGADA SE INFORMA 0 (DESCONOCIDO).
+       CALCULAR-DIAS-ANALISIS.
+           IF CTAS-FECHA-SITUACION = 0
+              MOVE 0 TO WK-DIAS-ANALISIS
+           ELSE
+              MOVE CTAS-FECHA-SITUACION TO WK-FECHA-SIT
+              COMPUTE WK-DIAS-ANALISIS =
+                      (WK-HOY-ANHIO - WK-FECHA-SIT-ANHIO) * 360
+                    + (WK-HOY-MES   - WK-FECHA-SIT-MES)   * 30
+                    + (WK-HOY-DIA   - WK-FECHA-SIT-DIA)
+              IF WK-DIAS-ANALISIS < 0
+                 MOVE 0 TO WK-DIAS-ANALISIS
+              END-IF
+           END-IF.
+       F-CALCULAR-DIAS-ANALISIS. EXIT.
+
+       EMITIR-ORDENADO.
+           MOVE 0 TO WK-SORT-FINAL
+           PERFORM UNTIL WK-SORT-FINAL = 1
+              RETURN SORT-FILE AT END
+                     MOVE 1 TO WK-SORT-FINAL
+                     EXIT PERFORM CYCLE
+              END-RETURN
+              IF WK-LINEA > 64
+                 PERFORM ENCABEZAR THRU F-ENCABEZAR
+              END-IF
+              PERFORM DETALLE THRU F-DETALLE
+           END-PERFORM.
+       F-EMITIR-ORDENADO. EXIT.
+
+       DETALLE.
+           MOVE SR-DOCUMENTO         TO L-DOC
+           STRING SR-APELLIDO DELIMITED BY SPACE
+                  " "         DELIMITED BY SIZE
+                  SR-NOMBRE   DELIMITED BY SPACE
+              INTO L-NOM-CORTO
+           END-STRING
+           MOVE SR-PROVINCIA         TO CTAS-PROVINCIA
+           PERFORM DETALLE-PROVINCIA THRU F-DETALLE-PROVINCIA
+           MOVE WK-DETALLE-PROVINCIA TO L-PROV
+           MOVE SR-DIAS-ANALISIS     TO L-DIAS
+           WRITE REG-LIS             FROM LIN-DETALLE
+           ADD 1 TO WK-LISTADO
+           ADD 1 TO WK-LINEA.
+       F-DETALLE. EXIT.
+
+      * BUSCA LA DESCRIPCION DE LA PROVINCIA EN LA TABLA FIJA
+       DETALLE-PROVINCIA.
+           SET PROV-INDEX TO 1
+           SEARCH TAB-PROVINCIAS-DETALLE
+            WHEN TAB-PROVINCIAS-COD(PROV-INDEX) = CTAS-PROVINCIA
+             MOVE TAB-PROVINCIAS-NOMBRE(PROV-INDEX)
+             TO WK-DETALLE-PROVINCIA
+           END-SEARCH.
+       F-DETALLE-PROVINCIA. EXIT.
+
+       FINAL-PROG.
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+       TOTALES.
+           IF WK-LINEA > 63
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           MOVE WK-LEIDOS     TO LIN-TOT-LEIDOS
+           MOVE WK-LISTADO    TO LIN-TOT-ANALISIS
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-ANALISIS
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "
+           AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "En Analisis: "
+           AT 1216 WK-SELECCIONADO CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           MOVE WK-LEIDOS TO LK-CANTIDAD
+           IF WK-SELECCIONADO <> WK-LISTADO
+              DISPLAY MESSAGE "Cuentas no balancean"
+              END-DISPLAY
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 LISTADO.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-provincias.cpy".
+      *----------------------------------------------------------------
