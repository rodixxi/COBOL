@@ -0,0 +1,272 @@
+      * =================================================================== */
+      *                                                                     */
+      *   AGE001.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   distribucion demografica de clientes por rango de edad           */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGE001.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * CALCULA LA EDAD DE CADA TITULAR A PARTIR DE CTAS-FECHA-NAC Y LA
+      * ACUMULA EN UNA TABLA DE RANGOS FIJOS (IGUAL AGRUPACION POR
+      * TABLA QUE CON001 USA PARA PROVINCIA/APERTURA); LAS CUENTAS SIN
+      * FECHA DE NACIMIENTO CARGADA VAN A UN CONTADOR APARTE, "SIN
+      * DATO", EN LUGAR DE DISTORSIONAR EL PRIMER RANGO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M-CUENTAS
+           ASSIGN TO "\COBOL\arch\mcuentas"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-AGE001"
+           ORGANIZATION IS SEQUENTIAL.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+
+       77  WK-FINAL                     PIC 9          VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)      VALUE 0.
+       77  WK-CONSIDERADOS              PIC 9(06)      VALUE 0.
+
+       77  WK-HOY-ANHIO                 PIC 9(04).
+       77  WK-HOY-MES                   PIC 9(02).
+       77  WK-HOY-DIA                   PIC 9(02).
+       77  WK-EDAD                      PIC 9(03).
+       77  WK-SIN-DATO                  PIC 9(06)      VALUE 0.
+
+      * RANGOS FIJOS DE EDAD; EL ULTIMO (99) ES "EN ADELANTE"
+       01  WK-EDAD-TABLA.
+           03 WK-EDAD-ACUM OCCURS 6
+              INDEXED BY EDAD-INDEX.
+              05 WK-EDAD-DESDE          PIC 9(03).
+              05 WK-EDAD-HASTA          PIC 9(03).
+              05 WK-EDAD-NOMBRE         PIC X(13).
+              05 WK-EDAD-CANT           PIC 9(06).
+              05 WK-EDAD-SALDO          PIC S9(10)V99.
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(42) VALUE
+            "DISTRIBUCION DE CLIENTES POR EDAD - AGE001".
+            03 FILLER                   PIC X(27) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(13) VALUE "Rango Edad".
+            03 FILLER                   PIC X(08) VALUE ALL SPACES.
+            03 FILLER                   PIC X(08) VALUE "Cuentas".
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 FILLER                   PIC X(05) VALUE "Saldo".
+
+       01  LIN-EDAD.
+            03 L-EDAD-NOM               PIC X(13).
+            03 FILLER                   PIC X(08) VALUE ALL SPACES.
+            03 L-EDAD-CANT              PIC ZZZZZ9.
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 L-EDAD-SALDO             PIC -ZZZ.ZZZ.ZZ9,99.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-CONSID.
+            03 FILLER                   PIC X(20) VALUE
+            "Con edad calculada: ".
+            03 LIN-TOT-CONSID           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-SIN-DATO.
+            03 FILLER                   PIC X(20) VALUE
+            "Sin fecha de nac..: ".
+            03 LIN-TOT-SIN-DATO         PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CANTIDAD.
+
+       CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO, CARGA LOS RANGOS Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO   THRU F-ABRIR-ARCHIVO
+           PERFORM CARGAR-RANGOS   THRU F-CARGAR-RANGOS
+           ACCEPT WK-FECHA         FROM CENTURY-DATE
+           PERFORM MOVER-FECHA     THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED        TO TIT-FECHA
+           COMPUTE WK-HOY-ANHIO    = WK-FECHA / 10000
+           COMPUTE WK-HOY-MES      = (WK-FECHA - (WK-HOY-ANHIO * 10000))
+                                      / 100
+           COMPUTE WK-HOY-DIA      = WK-FECHA - (WK-HOY-ANHIO * 10000)
+                                               - (WK-HOY-MES   * 100)
+           PERFORM ENCABEZAR       THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO. EXIT.
+
+      * DEFINE LOS LIMITES Y EL ROTULO DE CADA RANGO DE EDAD
+       CARGAR-RANGOS.
+           MOVE   0 TO WK-EDAD-DESDE(1)
+           MOVE  17 TO WK-EDAD-HASTA(1)
+           MOVE "Hasta 17 anhos" TO WK-EDAD-NOMBRE(1)
+           MOVE  18 TO WK-EDAD-DESDE(2)
+           MOVE  25 TO WK-EDAD-HASTA(2)
+           MOVE "18 a 25 anhos" TO WK-EDAD-NOMBRE(2)
+           MOVE  26 TO WK-EDAD-DESDE(3)
+           MOVE  35 TO WK-EDAD-HASTA(3)
+           MOVE "26 a 35 anhos" TO WK-EDAD-NOMBRE(3)
+           MOVE  36 TO WK-EDAD-DESDE(4)
+           MOVE  45 TO WK-EDAD-HASTA(4)
+           MOVE "36 a 45 anhos" TO WK-EDAD-NOMBRE(4)
+           MOVE  46 TO WK-EDAD-DESDE(5)
+           MOVE  60 TO WK-EDAD-HASTA(5)
+           MOVE "46 a 60 anhos" TO WK-EDAD-NOMBRE(5)
+           MOVE  61 TO WK-EDAD-DESDE(6)
+           MOVE 999 TO WK-EDAD-HASTA(6)
+           MOVE "61 anhos y mas" TO WK-EDAD-NOMBRE(6).
+       F-CARGAR-RANGOS. EXIT.
+
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
+           IF TIT-HOJA = 1
+              WRITE REG-LIS FROM TITULO-01 AFTER 0
+           ELSE
+              WRITE REG-LIS FROM TITULO-01 AFTER PAGE
+           END-IF
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE.
+       F-ENCABEZAR. EXIT.
+
+      * RECORRE M-CUENTAS, CALCULA LA EDAD DE CADA TITULAR NO DADO DE
+      * BAJA Y LA ACUMULA EN EL RANGO QUE CORRESPONDA
+       PROCESO.
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              IF CTAS-FECHA-BAJA = 0
+                 IF CTAS-FECHA-NAC-ANHO = 0
+                    ADD 1 TO WK-SIN-DATO
+                 ELSE
+                    ADD 1 TO WK-CONSIDERADOS
+                    PERFORM CALCULAR-EDAD THRU F-CALCULAR-EDAD
+                    PERFORM ACUMULAR-EDAD THRU F-ACUMULAR-EDAD
+                 END-IF
+              END-IF
+           END-PERFORM.
+       F-PROCESO. EXIT.
+
+      * EDAD EN ANHOS CUMPLIDOS A LA FECHA DE HOY; RESTA 1 SI AUN NO
+      * LLEGO EL MES/DIA DE CUMPLEANHOS DE ESTE ANHO.
+       CALCULAR-EDAD.
+           COMPUTE WK-EDAD = WK-HOY-ANHIO - CTAS-FECHA-NAC-ANHO
+           IF WK-HOY-MES < CTAS-FECHA-NAC-MES OR
+              (WK-HOY-MES = CTAS-FECHA-NAC-MES AND
+               WK-HOY-DIA < CTAS-FECHA-NAC-DIA)
+              SUBTRACT 1 FROM WK-EDAD
+           END-IF.
+       F-CALCULAR-EDAD. EXIT.
+
+       ACUMULAR-EDAD.
+           SET EDAD-INDEX TO 1
+           SEARCH WK-EDAD-ACUM
+            WHEN WK-EDAD >= WK-EDAD-DESDE(EDAD-INDEX) AND
+                 WK-EDAD <= WK-EDAD-HASTA(EDAD-INDEX)
+             ADD 1          TO WK-EDAD-CANT(EDAD-INDEX)
+             ADD CTAS-SALDO TO WK-EDAD-SALDO(EDAD-INDEX)
+           END-SEARCH.
+       F-ACUMULAR-EDAD. EXIT.
+
+       FINAL-PROG.
+           PERFORM IMPRIMIR-RANGOS   THRU F-IMPRIMIR-RANGOS
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+      * IMPRIME UNA LINEA POR RANGO DE EDAD
+       IMPRIMIR-RANGOS.
+           SET EDAD-INDEX TO 1
+           PERFORM IMPRIMIR-UN-RANGO
+                   VARYING EDAD-INDEX FROM 1 BY 1
+                   UNTIL EDAD-INDEX > 6.
+       F-IMPRIMIR-RANGOS. EXIT.
+
+       IMPRIMIR-UN-RANGO.
+           MOVE WK-EDAD-NOMBRE(EDAD-INDEX) TO L-EDAD-NOM
+           MOVE WK-EDAD-CANT(EDAD-INDEX)   TO L-EDAD-CANT
+           MOVE WK-EDAD-SALDO(EDAD-INDEX)  TO L-EDAD-SALDO
+           WRITE REG-LIS FROM LIN-EDAD.
+       F-IMPRIMIR-UN-RANGO. EXIT.
+
+       TOTALES.
+           MOVE WK-LEIDOS       TO LIN-TOT-LEIDOS
+           MOVE WK-CONSIDERADOS TO LIN-TOT-CONSID
+           MOVE WK-SIN-DATO     TO LIN-TOT-SIN-DATO
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-CONSID
+           WRITE REG-LIS FROM TITULO-BOTTOM-SIN-DATO
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "
+           AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Con edad calculada: "
+           AT 1216 WK-CONSIDERADOS CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           MOVE WK-LEIDOS TO LK-CANTIDAD.
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 LISTADO.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+      *----------------------------------------------------------------
