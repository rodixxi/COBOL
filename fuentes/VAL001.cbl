@@ -0,0 +1,205 @@
+      * =================================================================== */
+      *                                                                     */
+      *   VAL001.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   control de calidad de datos: recorre M-CUENTAS por CTAS-CLAVE    */
+      *   y marca documentos con formato sospechoso                       */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VAL001.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * RECORRE M-CUENTAS EN ORDEN DE CTAS-CLAVE (CTAS-DOCUMENTO) Y
+      * MARCA LOS REGISTROS CUYO DOCUMENTO ES 0 O TIENE MENOS DE 7
+      * CIFRAS SIGNIFICATIVAS, LO QUE SUELE INDICAR QUE SE PERDIERON
+      * CEROS A LA IZQUIERDA EN UNA CARGA VIEJA. ESOS DOCUMENTOS SE
+      * INFORMAN PARA QUE SE CORRIJAN ANTES DE QUE ROMPAN LOS
+      * START/KEY DE CONCTAS Y CTAS003.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-VAL001"
+           ORGANIZATION IS SEQUENTIAL.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg-idx.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+
+       01  DB-STAT                      PIC X(02).
+
+       77  WK-FINAL                     PIC 9         VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)     VALUE 0.
+       77  WK-MARCADOS                  PIC 9(06)     VALUE 0.
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(44) VALUE
+            "CONTROL DE CALIDAD DE DOCUMENTOS - VAL001".
+            03 FILLER                   PIC X(17) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(10) VALUE "Documento".
+            03 FILLER                   PIC X(05) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Titular".
+            03 FILLER                   PIC X(19) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Motivo".
+
+       01  LIN-DETALLE.
+            03 L-DOC                    PIC 9(08).
+            03 FILLER                   PIC X(07) VALUE ALL SPACES.
+            03 L-NOMBRE                 PIC X(25).
+            03 FILLER                   PIC X(05) VALUE ALL SPACES.
+            03 L-MOTIVO                 PIC X(40).
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-MARCADOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Documentos dudosos: ".
+            03 LIN-TOT-MARCADOS         PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CANTIDAD.
+
+       CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           ACCEPT WK-FECHA       FROM CENTURY-DATE
+           PERFORM MOVER-FECHA   THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED      TO TIT-FECHA
+           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO. EXIT.
+
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
+           IF TIT-HOJA = 1
+              WRITE REG-LIS FROM TITULO-01 AFTER 0
+           ELSE
+              WRITE REG-LIS FROM TITULO-01 AFTER PAGE
+           END-IF
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE.
+       F-ENCABEZAR. EXIT.
+
+      * RECORRE M-CUENTAS EN ORDEN DE DOCUMENTO (CTAS-CLAVE)
+       PROCESO.
+           START M-CUENTAS KEY NOT < CTAS-CLAVE
+           END-START
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS NEXT AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              PERFORM VALIDAR-DOCUMENTO THRU F-VALIDAR-DOCUMENTO
+           END-PERFORM.
+       F-PROCESO. EXIT.
+
+      * UN DOCUMENTO EN 0 ES CLARAMENTE INVALIDO; UN DOCUMENTO DE
+      * MENOS DE 7 CIFRAS SIGNIFICATIVAS (MENOR A 1.000.000) ES
+      * SOSPECHOSO DE HABER PERDIDO CEROS A LA IZQUIERDA EN UNA CARGA
+      * VIEJA, YA QUE LOS DOCUMENTOS ARGENTINOS TIENEN AL MENOS ESA
+      * CANTIDAD DE CIFRAS.
+       VALIDAR-DOCUMENTO.
+           IF CTAS-DOCUMENTO = 0
+              MOVE "Documento en cero" TO L-MOTIVO
+              PERFORM MARCAR-DOCUMENTO THRU F-MARCAR-DOCUMENTO
+           ELSE
+              IF CTAS-DOCUMENTO < 1000000
+                 MOVE "Posible perdida de ceros a la izquierda"
+                 TO L-MOTIVO
+                 PERFORM MARCAR-DOCUMENTO THRU F-MARCAR-DOCUMENTO
+              END-IF
+           END-IF.
+       F-VALIDAR-DOCUMENTO. EXIT.
+
+       MARCAR-DOCUMENTO.
+           MOVE CTAS-DOCUMENTO  TO L-DOC
+           MOVE CTAS-APELLIDO   TO L-NOMBRE
+           WRITE REG-LIS FROM LIN-DETALLE
+           ADD 1 TO WK-MARCADOS.
+       F-MARCAR-DOCUMENTO. EXIT.
+
+       FINAL-PROG.
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+       TOTALES.
+           MOVE WK-LEIDOS   TO LIN-TOT-LEIDOS
+           MOVE WK-MARCADOS TO LIN-TOT-MARCADOS
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-MARCADOS
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "
+           AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Documentos dudosos: "
+           AT 1216 WK-MARCADOS CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           MOVE WK-LEIDOS TO LK-CANTIDAD.
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 LISTADO.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+      *----------------------------------------------------------------
