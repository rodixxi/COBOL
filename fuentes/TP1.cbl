@@ -30,7 +30,11 @@
            SELECT LISTADO
            ASSIGN TO "D:\COBOL\listado\listadoTP"
            ORGANIZATION IS SEQUENTIAL.
-      *----------------------------------------------------------------     
+           SELECT PARAMETROS
+           ASSIGN TO "D:\COBOL\arch\tp1.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
+      *----------------------------------------------------------------
        DATA DIVISION.
 
        FILE SECTION.
@@ -53,6 +57,10 @@
        FD  LISTADO.
        01  REG-LIS                      PIC X(100).
 
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-MES-FILTRO            PIC 9(02).
+
        WORKING-STORAGE SECTION.
        77  WK-LEIDOS                    PIC 9(09).
        77  WK-FINAL                     PIC 9(01).
@@ -60,6 +68,9 @@
        77  WK-LINEA-IMPRESA             PIC 9(06).
        77  WK-DETALLE-APERTURA          PIC X(13).
 
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-MES-FILTRO                PIC 9(02) VALUE 12.
+
        01  TAB-APERTURA.
             03 FILLER                   PIC X(14)
             VALUE "1Normal       ".
@@ -136,6 +147,10 @@
             03 FILLER                   PIC X(18) VALUE
             "TOTAL DE CUENTAS: ".
             03 LIN-TOT-ALUMN            PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
 
 
        LINKAGE SECTION.
@@ -151,8 +166,9 @@
       
       * ABRE ARCHIVO Y ANHADE ENCABEZADO
        INICIO.
-           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
-           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+           PERFORM ABRIR-ARCHIVO  THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-PARAMETRO THRU F-LEER-PARAMETRO
+           PERFORM ENCABEZAR      THRU F-ENCABEZAR.
        F-INICIO.
 
       * ABRE EL ARCHIVO
@@ -161,6 +177,21 @@
            OPEN OUTPUT LISTADO.
        F-ABRIR-ARCHIVO.
 
+      * LEE EL MES DE NACIMIENTO A FILTRAR DESDE EL ARCHIVO DE
+      * PARAMETROS. SI NO EXISTE O ESTA VACIO, SE MANTIENE EL MES
+      * ORIGINAL (DICIEMBRE).
+       LEER-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   CONTINUE
+              NOT AT END
+                   MOVE PAR-MES-FILTRO TO WK-MES-FILTRO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO.
+
        ENCABEZAR.
       * ACEPTA HORA DEL SISTEMA Y LA PONE EN EL LISTADO 
            ACCEPT WK-FECHA FROM CENTURY-DATE
@@ -188,7 +219,8 @@
        
        PROCESO.
            PERFORM LEER-ARCHIVO THRU F-LEER-ARCHIVO
-           IF CTAS-FECHA-NAC-MES = 12 AND (CTAS-APERTURA = 1 
+           IF CTAS-FECHA-NAC-MES = WK-MES-FILTRO AND
+           (CTAS-APERTURA = 1
            OR CTAS-APERTURA = 2 OR CTAS-APERTURA = 3)
 
             INITIALIZE LIN-DETALLE
@@ -253,7 +285,9 @@
            END-IF
            MOVE WK-LINEA-IMPRESA TO LIN-TOT-ALUMN
            WRITE REG-LIS FROM TITULO-LINE
-           WRITE REG-LIS FROM TITULO-BOTTOM-FINAL.
+           WRITE REG-LIS FROM TITULO-BOTTOM-FINAL
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
        F-TOTALES.
 
        VERIFICAR-TOTALES.
