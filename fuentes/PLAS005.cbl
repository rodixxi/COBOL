@@ -0,0 +1,302 @@
+      * =================================================================== */
+      *                                                                     */
+      *   PLAS005.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   calendario de vencimientos de plasticos por mes, para dar un     */
+      *   volumen de produccion anticipado al proveedor                    */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLAS005.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * PLAS001 SOLO AVISA DE LOS PLASTICOS YA VENCIDOS ("EX"), MAS LOS
+      * QUE ENTRAN EN SU VENTANA DE ANTICIPO DE UN SOLO MES. ACA SE
+      * RECORRE LA MISMA SELECCION DE CUENTAS Y PLASTICOS, PERO LOS NO
+      * VENCIDOS SE ACUMULAN EN UN CALENDARIO DE WK-MESES-CALENDARIO
+      * CASILLEROS (UNO POR MES, A PARTIR DEL MES ACTUAL), SEGUN EL MES
+      * DE PLAS-FECHA-HASTA, PARA QUE EL PROVEEDOR PUEDA PLANIFICAR LA
+      * PRODUCCION DE LOS PROXIMOS MESES EN LUGAR DE RECIBIR SOLO EL
+      * LISTADO DEL MES EN CURSO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M-CUENTAS
+           ASSIGN TO "\COBOL\arch\mcuentas2"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-PLAS005"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT PARAMETROS
+           ASSIGN TO "\COBOL\arch\plas005.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
+       COPY "\COBOL\fuentes\cpy\plasticos.sel".
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg.fds".
+
+       FD  M-PLASTICOS.
+       COPY "\COBOL\fuentes\cpy\plasticos.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-MESES-CALENDARIO      PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-fecha-hasta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tab-meses.cpy".
+
+       01  DB-STAT                      PIC X(02).
+
+       77  WK-FINAL                     PIC 9          VALUE 0.
+       77  WK-PLAS-FINAL                PIC 9          VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)      VALUE 0.
+       77  WK-A-REPONER                 PIC 9(06)      VALUE 0.
+
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-MESES-CALENDARIO          PIC 9(02)      VALUE 6.
+       77  WK-PLAS-AAAAMM                PIC 9(06).
+
+       01  WK-FECHA-ACTUAL              PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-ACTUAL.
+           03 WK-FEC-ACT-ANHIO          PIC 9(04).
+           03 WK-FEC-ACT-MES            PIC 9(02).
+           03 WK-FEC-ACT-DIA            PIC 9(02).
+
+       77  WK-CAL-TOTAL-MESES           PIC 9(06).
+       77  WK-CAL-ANHIO                 PIC 9(04).
+       77  WK-CAL-MES                   PIC 9(02).
+
+       01  TAB-CALENDARIO.
+           03 TAB-CAL-DETALLE OCCURS 12 INDEXED BY CAL-INDEX.
+              05 TAB-CAL-AAAAMM         PIC 9(06).
+              05 TAB-CAL-MES-ED         PIC X(03).
+              05 TAB-CAL-ANHIO-ED       PIC 9(04).
+              05 TAB-CAL-CANT           PIC 9(04).
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(48) VALUE
+            "CALENDARIO DE VENCIMIENTO DE PLASTICOS - PLAS005".
+            03 FILLER                   PIC X(09) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(15) VALUE "Mes".
+            03 FILLER                   PIC X(15) VALUE ALL SPACES.
+            03 FILLER                   PIC X(08) VALUE "Cantidad".
+
+       01  LIN-DETALLE.
+            03 L-MES-ED                 PIC X(03).
+            03 FILLER                   PIC X VALUE "-".
+            03 L-ANHIO-ED               PIC 9(04).
+            03 FILLER                   PIC X(07) VALUE ALL SPACES.
+            03 L-CANT                   PIC ZZZZZ9.
+            03 FILLER                   PIC X(65) VALUE ALL SPACES.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-REPONER.
+            03 FILLER                   PIC X(20) VALUE
+            "Total a reponer..: ".
+            03 LIN-TOT-REPONER          PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       SCREEN SECTION.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CONTROL-PROG.
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO, ARMA EL CALENDARIO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO      THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-PARAMETRO     THRU F-LEER-PARAMETRO
+           PERFORM CARGAR-CALENDARIO  THRU F-CARGAR-CALENDARIO
+           PERFORM ENCABEZAR          THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+      * LEE LA CANTIDAD DE MESES A PROYECTAR DESDE EL ARCHIVO DE
+      * PARAMETROS. SI NO EXISTE, ESTA VACIO O TRAE UN VALOR FUERA DE
+      * RANGO, SE PROYECTAN 6 MESES (RESPALDO DE FABRICA).
+       LEER-PARAMETRO.
+           MOVE 6 TO WK-MESES-CALENDARIO
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   MOVE 6 TO WK-MESES-CALENDARIO
+              NOT AT END
+                   MOVE PAR-MESES-CALENDARIO TO WK-MESES-CALENDARIO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF
+           IF WK-MESES-CALENDARIO = 0 OR WK-MESES-CALENDARIO > 12
+              MOVE 6 TO WK-MESES-CALENDARIO
+           END-IF.
+       F-LEER-PARAMETRO. EXIT.
+
+      * ARMA LOS CASILLEROS DEL CALENDARIO, UNO POR MES, EMPEZANDO POR
+      * EL MES ACTUAL
+       CARGAR-CALENDARIO.
+           ACCEPT WK-FECHA-ACTUAL FROM CENTURY-DATE
+           SET CAL-INDEX TO 1
+           PERFORM UNTIL CAL-INDEX > WK-MESES-CALENDARIO
+              COMPUTE WK-CAL-TOTAL-MESES = WK-FEC-ACT-ANHIO * 12
+                                          + WK-FEC-ACT-MES - 1
+                                          + (CAL-INDEX - 1)
+              COMPUTE WK-CAL-ANHIO = WK-CAL-TOTAL-MESES / 12
+              COMPUTE WK-CAL-MES   = WK-CAL-TOTAL-MESES
+                                    - (WK-CAL-ANHIO * 12) + 1
+              COMPUTE TAB-CAL-AAAAMM(CAL-INDEX) = WK-CAL-ANHIO * 100
+                                                 + WK-CAL-MES
+              MOVE TAB-MES(WK-CAL-MES)   TO TAB-CAL-MES-ED(CAL-INDEX)
+              MOVE WK-CAL-ANHIO          TO TAB-CAL-ANHIO-ED(CAL-INDEX)
+              MOVE 0                     TO TAB-CAL-CANT(CAL-INDEX)
+              SET CAL-INDEX UP BY 1
+           END-PERFORM.
+       F-CARGAR-CALENDARIO. EXIT.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN INPUT M-PLASTICOS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO. EXIT.
+
+       ENCABEZAR.
+           ACCEPT WK-FECHA FROM CENTURY-DATE
+           PERFORM MOVER-FECHA THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED TO TIT-FECHA
+
+           ADD 1 TO TIT-HOJA
+
+           WRITE REG-LIS FROM TITULO-01
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE.
+       F-ENCABEZAR. EXIT.
+
+      * MISMA SELECCION DE CUENTAS QUE PLAS001 (ACTIVA, APERTURA 1, 2
+      * O 3); POR CADA PLASTICO NO VENCIDO ("EX" QUEDA FUERA, YA LO
+      * TIENE PLAS001) SE UBICA SU CASILLERO DE MES Y SE SUMA 1
+       PROCESO.
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              IF CTAS-FECHA-BAJA = 0 AND
+              (CTAS-APERTURA = 1 OR 2 OR 3)
+                 MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
+                 MOVE 0 TO WK-PLAS-FINAL
+                 START M-PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1
+                 INVALID KEY
+                     EXIT PERFORM CYCLE
+                 END-START
+                 PERFORM UNTIL WK-PLAS-FINAL = 1
+                    READ M-PLASTICOS NEXT AT END
+                         MOVE 1 TO WK-PLAS-FINAL
+                         EXIT PERFORM CYCLE
+                    END-READ
+                    IF CTAS-DOCUMENTO <> PLAS-DOCUMENTO
+                       EXIT PERFORM
+                    END-IF
+                    IF PLAS-ESTADO <> "EX"
+                       PERFORM UBICAR-CASILLERO THRU F-UBICAR-CASILLERO
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-PERFORM.
+       F-PROCESO. EXIT.
+
+      * BUSCA EL MES DE PLAS-FECHA-HASTA EN EL CALENDARIO; SI CAE
+      * DENTRO DE LA VENTANA PROYECTADA SUMA 1 A SU CASILLERO, SI ES
+      * ANTERIOR O POSTERIOR A LA VENTANA SE IGNORA
+       UBICAR-CASILLERO.
+           MOVE PLAS-FECHA-HASTA TO WK-FECHA-HASTA
+           COMPUTE WK-PLAS-AAAAMM = WK-FECHA-HASTA-ANHIO * 100
+                                   + WK-FECHA-HASTA-MES
+           SET CAL-INDEX TO 1
+           SEARCH TAB-CAL-DETALLE
+              WHEN TAB-CAL-AAAAMM(CAL-INDEX) = WK-PLAS-AAAAMM
+                   ADD 1 TO TAB-CAL-CANT(CAL-INDEX)
+                   ADD 1 TO WK-A-REPONER
+           END-SEARCH.
+       F-UBICAR-CASILLERO. EXIT.
+
+       FINAL-PROG.
+           PERFORM REPORTE           THRU F-REPORTE
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+      * IMPRIME UNA LINEA POR MES DEL CALENDARIO Y EL PIE DE PAGINA
+       REPORTE.
+           SET CAL-INDEX TO 1
+           PERFORM UNTIL CAL-INDEX > WK-MESES-CALENDARIO
+              MOVE TAB-CAL-MES-ED(CAL-INDEX)   TO L-MES-ED
+              MOVE TAB-CAL-ANHIO-ED(CAL-INDEX) TO L-ANHIO-ED
+              MOVE TAB-CAL-CANT(CAL-INDEX)     TO L-CANT
+              WRITE REG-LIS FROM LIN-DETALLE
+              SET CAL-INDEX UP BY 1
+           END-PERFORM
+           WRITE REG-LIS FROM TITULO-LINE
+           MOVE WK-LEIDOS    TO LIN-TOT-LEIDOS
+           MOVE WK-A-REPONER TO LIN-TOT-REPONER
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-REPONER
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-REPORTE. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "    AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Total a reponer: "   AT 1216 WK-A-REPONER CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           END-DISPLAY.
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 M-PLASTICOS
+                 LISTADO.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+      *----------------------------------------------------------------
