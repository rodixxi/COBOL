@@ -36,7 +36,20 @@
            SELECT LISTADO
            ASSIGN TO "\COBOL\listado\LISTADO-RIE001"
            ORGANIZATION IS SEQUENTIAL.
+           SELECT CSV-RIESGO
+           ASSIGN TO "\COBOL\listado\RIE001.csv"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CARTAS-RIESGO
+           ASSIGN TO "\COBOL\listado\RIE001.cta"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-FILE ASSIGN TO "\COBOL\arch\rie001.srt".
+           SELECT PARAMETROS
+           ASSIGN TO "\COBOL\arch\rie001.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
        COPY "\COBOL\fuentes\cpy\plasticos.sel".
+       COPY "\COBOL\fuentes\cpy\tab-situacion.sel".
+       COPY "\COBOL\fuentes\cpy\tab-aperturas.sel".
       *----------------------------------------------------------------     
        DATA DIVISION.
 
@@ -50,6 +63,42 @@
        FD  LISTADO.
        01  REG-LIS                      PIC X(100).
 
+      * EXTRACTO DELIMITADO POR COMAS DE LAS MISMAS CUENTAS EN RIESGO
+      * QUE EL LISTADO, PARA ENTREGAR AL PROVEEDOR DE CONTACTO
+       FD  CSV-RIESGO.
+       01  REG-CSV                      PIC X(100).
+
+      * CARTA DE NOTIFICACION DE RIESGO, UNA POR CUENTA SELECCIONADA,
+      * PARA QUE COBRANZAS LAS IMPRIMA Y ENVIE AL TITULAR
+       FD  CARTAS-RIESGO.
+       01  REG-CARTA                    PIC X(100).
+
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-APERTURA-1             PIC 9.
+           03 PAR-APERTURA-2             PIC 9.
+           03 PAR-SITUACION-1            PIC 9.
+           03 PAR-SITUACION-2            PIC 9.
+           03 PAR-SUCURSAL               PIC 9(03).
+
+       COPY "\COBOL\fuentes\cpy\fd-tab-situacion.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-aperturas.fds".
+
+       SD  SORT-FILE.
+       01  SORT-REC.
+           03 SR-DIAS-MORA              PIC 9(06).
+           03 SR-SITUACION              PIC 9(01).
+           03 SR-DOCUMENTO              PIC 9(08).
+           03 SR-APELLIDO               PIC X(20).
+           03 SR-NOMBRE                 PIC X(20).
+           03 SR-NOM-CORTO              PIC X(25).
+           03 SR-APERTURA               PIC 9(01).
+           03 SR-SIN-PLAS               PIC 9.
+           03 SR-PLAS-PLASTICO          PIC 9(16).
+           03 SR-PLAS-ESTADO            PIC X(02).
+           03 SR-PLAS-FECHA-HASTA       PIC 9(08).
+           03 SR-SALDO                  PIC S9(10)V99.
+
        WORKING-STORAGE SECTION.
 
        COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
@@ -57,6 +106,7 @@
        COPY "\COBOL\fuentes\cpy\wk-codigo-plastico.cpy".
        COPY "\COBOL\fuentes\cpy\wk-tab-meses.cpy".
        COPY "\COBOL\fuentes\cpy\wk-tabla-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-aperturas.cpy".
 
 
        77  WK-FINAL                     PIC 9.
@@ -65,11 +115,32 @@
        77  WK-PLAS-FINAL                PIC 9.
        77  WK-SIN-PLAS                  PIC 9.
        77  WK-LISTADO                   PIC 9(04).
+       77  WK-CARTAS                    PIC 9(04).
        77  WK-SELECCIONADO              PIC 9(04).
        77  WK-SELECCIONADO-CONDICION    PIC 9.
+       77  WK-SORT-FINAL                PIC 9.
+
+       77  WK-HOY-ANHIO                 PIC 9(04).
+       77  WK-HOY-MES                   PIC 9(02).
+       77  WK-HOY-DIA                   PIC 9(02).
+       77  WK-DIAS-MORA                 PIC S9(06).
+
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-PAR-VALIDO                PIC 9.
+       77  WK-APERTURA-1                PIC 9 VALUE 2.
+       77  WK-APERTURA-2                PIC 9 VALUE 3.
+       77  WK-SITUACION-1               PIC 9 VALUE 3.
+       77  WK-SITUACION-2               PIC 9 VALUE 5.
+       77  WK-SUCURSAL-FILTRO           PIC 9(03) VALUE 0.
 
        01  DB-STAT                      PIC X(02).
 
+       01  WK-FECHA-SIT                 PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-SIT.
+           03 WK-FECHA-SIT-ANHIO        PIC 9(04).
+           03 WK-FECHA-SIT-MES          PIC 9(02).
+           03 WK-FECHA-SIT-DIA          PIC 9(02).
+
        01  WK-HS                        PIC 9(08).
        01  FILLER REDEFINES WK-HS.
             03 WK-HS-HORA               PIC 99.
@@ -100,7 +171,7 @@
             03 FILLER                   PIC X(07) VALUE "Titular".
             03 FILLER                   PIC X(13) VALUE ALL SPACES.
             03 FILLER                   PIC X(03) VALUE "Sit".
-            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
             03 FILLER                   PIC X(03) VALUE "Ape".
             03 FILLER                   PIC X(08) VALUE ALL SPACES.
             03 FILLER                   PIC X(08) VALUE "Plastico".
@@ -109,7 +180,9 @@
             03 FILLER                   PIC X(04) VALUE ALL SPACES.
             03 FILLER                   PIC X(05) VALUE "Hasta".
             03 FILLER                   PIC X(08) VALUE ALL SPACES.
-            03 FILLER                   PIC X(05) VALUE "Saldo".          
+            03 FILLER                   PIC X(05) VALUE "Saldo".
+            03 FILLER                   PIC X(01) VALUE ALL SPACES.
+            03 FILLER                   PIC X(04) VALUE "Dias".
 
        01  LIN-DETALLE.
             03 L-DOC                    PIC 9(08).
@@ -117,16 +190,23 @@
             03 L-NOM-CORTO              PIC X(25).
             03 FILLER                   PIC X(02) VALUE ALL SPACES.
             03 L-SIT                    PIC X(07).
-            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(02) VALUE ALL SPACES.
             03 L-APER                   PIC 9.
             03 FILLER                   PIC X(03) VALUE ALL SPACES.
             03 L-PLAS                   PIC X(19).
-            03 FILLER                   PIC X(02) VALUE ALL SPACES.
+            03 FILLER                   PIC X(01) VALUE ALL SPACES.
             03 L-EST                    PIC XX.
             03 FILLER                   PIC X(03) VALUE ALL SPACES.
             03 L-FHAS                   PIC X(08).
-            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(01) VALUE ALL SPACES.
             03 L-SDO                    PIC ----.--9,99.
+            03 FILLER                   PIC X(01) VALUE ALL SPACES.
+            03 L-DIAS                   PIC ZZZ9.
+
+       01  LIN-CSV.
+            03 C-DOC                    PIC 9(08).
+            03 C-NOM-CORTO              PIC X(25).
+            03 C-SIT                    PIC X(07).
 
        01  TITULO-BOTTOM-LEIDOS.
             03 FILLER                   PIC X(20) VALUE
@@ -136,13 +216,24 @@
             03 FILLER                   PIC X(20) VALUE
             "Cuentas de riesgo: ".
             03 LIN-TOT-CTAS-RIESGO      PIC ZZZZZ9.
+       01  TITULO-BOTTOM-CARTAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cartas generadas.: ".
+            03 LIN-TOT-CARTAS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
 
        LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+       01  LK-MODO-BATCH                PIC 9.
        SCREEN SECTION.
       *----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-CANTIDAD LK-MODO-BATCH.
 
        CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
            PERFORM INICIO     THRU F-INICIO
            PERFORM PROCESO    THRU F-PROCESO 
            PERFORM FINAL-PROG THRU F-FINAL-PROG
@@ -153,13 +244,88 @@
            PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
            ACCEPT WK-FECHA       FROM CENTURY-DATE
            PERFORM MOVER-FECHA   THRU F-MOVER-FECHA
-           MOVE WK-FECHA-ED      TO TIT-FECHA 
+           MOVE WK-FECHA-ED      TO TIT-FECHA
            ACCEPT WK-HS          FROM TIME
            PERFORM MOVER-HS      THRU F-MOVER-HS
            MOVE WK-HS-ED         TO TIT-HORA
+           COMPUTE WK-HOY-ANHIO  = WK-FECHA / 10000
+           COMPUTE WK-HOY-MES    = (WK-FECHA - (WK-HOY-ANHIO * 10000))
+                                    / 100
+           COMPUTE WK-HOY-DIA    = WK-FECHA - (WK-HOY-ANHIO * 10000)
+                                             - (WK-HOY-MES   * 100)
+           PERFORM LEER-PARAMETRO THRU F-LEER-PARAMETRO
+           PERFORM CARGAR-TABLA-SITUACION THRU
+                   F-CARGAR-TABLA-SITUACION
+           PERFORM CARGAR-TABLA-APERTURAS THRU
+                   F-CARGAR-TABLA-APERTURAS
            PERFORM ENCABEZAR     THRU F-ENCABEZAR.
        F-INICIO. EXIT.
 
+      * LEE LOS CODIGOS DE APERTURA/SITUACION A SELECCIONAR DESDE EL
+      * ARCHIVO DE PARAMETROS. SI NO EXISTE, ESTA VACIO O TRAE CODIGOS
+      * INVALIDOS, SE MANTIENE LA SELECCION ORIGINAL (APERTURA 2/3,
+      * SITUACION 3/5).
+       LEER-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   CONTINUE
+              NOT AT END
+                   PERFORM VALIDAR-PARAMETRO THRU F-VALIDAR-PARAMETRO
+                   IF WK-PAR-VALIDO = 1
+                      MOVE PAR-APERTURA-1  TO WK-APERTURA-1
+                      MOVE PAR-APERTURA-2  TO WK-APERTURA-2
+                      MOVE PAR-SITUACION-1 TO WK-SITUACION-1
+                      MOVE PAR-SITUACION-2 TO WK-SITUACION-2
+                   ELSE
+                      IF LK-MODO-BATCH = 0
+                         DISPLAY MESSAGE
+                         "Parametro invalido, se usa seleccion standard"
+                         END-DISPLAY
+                      END-IF
+                   END-IF
+                   MOVE PAR-SUCURSAL TO WK-SUCURSAL-FILTRO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO. EXIT.
+
+       VALIDAR-PARAMETRO.
+           MOVE 1 TO WK-PAR-VALIDO
+           SET APER-INDEX TO 1
+           SEARCH TAB-APERTURA-DETALLE
+            WHEN TAB-CTAS-APERTURA(APER-INDEX) = PAR-APERTURA-1
+             CONTINUE
+           END-SEARCH
+           IF APER-INDEX > 7
+              MOVE 0 TO WK-PAR-VALIDO
+           END-IF
+           SET APER-INDEX TO 1
+           SEARCH TAB-APERTURA-DETALLE
+            WHEN TAB-CTAS-APERTURA(APER-INDEX) = PAR-APERTURA-2
+             CONTINUE
+           END-SEARCH
+           IF APER-INDEX > 7
+              MOVE 0 TO WK-PAR-VALIDO
+           END-IF
+           SET SIT-INDEX TO 1
+           SEARCH TAB-SITUACION-DETALLE
+            WHEN TAB-SIT-COD(SIT-INDEX) = PAR-SITUACION-1
+             CONTINUE
+           END-SEARCH
+           IF SIT-INDEX > 4
+              MOVE 0 TO WK-PAR-VALIDO
+           END-IF
+           SET SIT-INDEX TO 1
+           SEARCH TAB-SITUACION-DETALLE
+            WHEN TAB-SIT-COD(SIT-INDEX) = PAR-SITUACION-2
+             CONTINUE
+           END-SEARCH
+           IF SIT-INDEX > 4
+              MOVE 0 TO WK-PAR-VALIDO
+           END-IF.
+       F-VALIDAR-PARAMETRO. EXIT.
+
        MOVER-HS.
            MOVE WK-HS-HORA       TO WK-HS-HORA-ED
            MOVE WK-HS-MIN        TO WK-HS-MIN-ED.
@@ -169,14 +335,17 @@
        ABRIR-ARCHIVO.
            OPEN INPUT M-CUENTAS
            OPEN INPUT M-PLASTICOS
-           OPEN OUTPUT LISTADO.
+           OPEN OUTPUT LISTADO
+           OPEN OUTPUT CSV-RIESGO
+           OPEN OUTPUT CARTAS-RIESGO.
        F-ABRIR-ARCHIVO. EXIT.
 
-       ENCABEZAR.          
-           ADD 1 TO TIT-HOJA           
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
       * IMPRIME ENCABEZADO
            IF TIT-HOJA = 1
               WRITE REG-LIS FROM TITULO-01 AFTER 0
+              PERFORM ENCABEZAR-CSV THRU F-ENCABEZAR-CSV
            ELSE
               WRITE REG-LIS FROM TITULO-01 AFTER PAGE
            END-IF
@@ -185,35 +354,63 @@
            WRITE REG-LIS FROM TITULO-LINE
            MOVE 4 TO WK-LINEA.
        F-ENCABEZAR. EXIT.
+
+      * ENCABEZADO DEL EXTRACTO DELIMITADO, UNA SOLA VEZ (NO SE REPITE
+      * POR HOJA COMO EL LISTADO FIJO)
+       ENCABEZAR-CSV.
+           INITIALIZE REG-CSV
+           STRING
+                 "Documento" ","
+                 "Titular" ","
+                 "Situacion"
+                 INTO REG-CSV
+           END-STRING
+           WRITE REG-CSV.
+       F-ENCABEZAR-CSV. EXIT.
        
+      * ORDENA LA SELECCION DE PEOR A MEJOR (DIAS EN MORA DESCENDENTE)
+      * PARA QUE COBRANZAS PRIORICE LAS CUENTAS MAS ATRASADAS
        PROCESO.
+           SORT SORT-FILE
+                ON DESCENDING KEY SR-DIAS-MORA
+                   ASCENDING  KEY SR-SITUACION
+                INPUT PROCEDURE  IS CARGAR-SORT
+                OUTPUT PROCEDURE IS EMITIR-ORDENADO.
+       F-PROCESO. EXIT.
+
+       CARGAR-SORT.
            START M-CUENTAS KEY NOT < CTAS-CLAVE-1
            END-START
-           PERFORM UNTIL WK-FINAL= 1
-              READ M-CUENTAS NEXT AT END 
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS NEXT AT END
                    MOVE 1 TO WK-FINAL
                    EXIT PERFORM CYCLE
-              END-READ  
-              ADD 1 TO WK-LEIDOS              
+              END-READ
+              ADD 1 TO WK-LEIDOS
               INITIALIZE WK-SIN-PLAS
-                         LIN-DETALLE
                          WK-PLAS-FINAL
                          WK-SELECCIONADO-CONDICION
               IF CTAS-FECHA-BAJA = 0
-                 IF CTAS-APERTURA = 2 OR 3
-                    IF CTAS-SITUACION = 3 OR 5
-                       ADD 1  TO WK-SELECCIONADO
-                       MOVE 1 TO WK-SELECCIONADO-CONDICION
+                 IF CTAS-APERTURA = WK-APERTURA-1 OR WK-APERTURA-2
+                    IF CTAS-SITUACION = WK-SITUACION-1 OR WK-SITUACION-2
+                       IF WK-SUCURSAL-FILTRO = 0 OR
+                          CTAS-SUCURSAL = WK-SUCURSAL-FILTRO
+                          ADD 1  TO WK-SELECCIONADO
+                          MOVE 1 TO WK-SELECCIONADO-CONDICION
+                       END-IF
                     END-IF
                  END-IF
               END-IF
               IF WK-SELECCIONADO-CONDICION = 1
+                 PERFORM CALCULAR-DIAS-MORA THRU F-CALCULAR-DIAS-MORA
                  MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
-                 START M-PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1 
+                 START M-PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1
                  INVALID KEY
                          MOVE 1 TO WK-SIN-PLAS
-                         DISPLAY MESSAGE "Documento no Encontrado"
-                         END-DISPLAY
+                         IF LK-MODO-BATCH = 0
+                            DISPLAY MESSAGE "Documento no Encontrado"
+                            END-DISPLAY
+                         END-IF
                          EXIT PERFORM CYCLE
                  END-START
                  PERFORM UNTIL WK-PLAS-FINAL = 1
@@ -222,44 +419,165 @@
                                              EXIT PERFORM CYCLE
                     END-READ
                     IF CTAS-DOCUMENTO <> PLAS-DOCUMENTO
-                       EXIT PERFORM 
-                    END-IF                                                
-      * SI EL CONTADOR ES MAYOR A 64 AGREGO 1 HOJA
-                    IF WK-LINEA > 64
-                       PERFORM ENCABEZAR THRU F-ENCABEZAR
+                       EXIT PERFORM
                     END-IF
-                    PERFORM DETALLE THRU F-DETALLE                            
-                 END-PERFORM                
+                    PERFORM CARGAR-DETALLE THRU F-CARGAR-DETALLE
+                 END-PERFORM
               END-IF
            END-PERFORM.
-       F-PROCESO. EXIT.
-       
+       F-CARGAR-SORT. EXIT.
+
+      * CALCULA LOS DIAS TRANSCURRIDOS DESDE QUE LA CUENTA ENTRO EN LA
+      * SITUACION ACTUAL, CON EL CRITERIO COMERCIAL DE MES DE 30 DIAS.
+      * SI NO HAY FECHA DE SITUACION CARGADA SE INFORMA 0 (DESCONOCIDO).
+      *
+      * CTAS-SITUACION Y CTAS-FECHA-SITUACION (FD-CTAS-REG/FD-CTAS-IDX)
+      * NO LAS GRABA NINGUN PROGRAMA DE ESTE SISTEMA: LLEGAN CARGADAS
+      * DESDE EL SISTEMA DE RIESGO/COBRANZAS QUE CLASIFICA LAS CUENTAS
+      * (CTAS003 SOLO INICIALIZA CTAS-SITUACION EN EL ALTA Y NUNCA LA
+      * MODIFICA, PORQUE SUS TIPOS DE MOVIMIENTO NO INCLUYEN UN CAMBIO
+      * DE SITUACION). MIENTRAS ESE SISTEMA EXTERNO NO INFORME
+      * CTAS-FECHA-SITUACION, ESTE CALCULO DEVUELVE 0 Y EL ORDEN DEL
+      * LISTADO POR DIAS DE MORA NO DISCRIMINA ENTRE CUENTAS.
+       CALCULAR-DIAS-MORA.
+           IF CTAS-FECHA-SITUACION = 0
+              MOVE 0 TO WK-DIAS-MORA
+           ELSE
+              MOVE CTAS-FECHA-SITUACION TO WK-FECHA-SIT
+              COMPUTE WK-DIAS-MORA =
+                      (WK-HOY-ANHIO      - WK-FECHA-SIT-ANHIO) * 360
+                    + (WK-HOY-MES        - WK-FECHA-SIT-MES)   * 30
+                    + (WK-HOY-DIA        - WK-FECHA-SIT-DIA)
+              IF WK-DIAS-MORA < 0
+                 MOVE 0 TO WK-DIAS-MORA
+              END-IF
+           END-IF.
+       F-CALCULAR-DIAS-MORA. EXIT.
+
+       CARGAR-DETALLE.
+           MOVE WK-DIAS-MORA         TO SR-DIAS-MORA
+           MOVE CTAS-SITUACION       TO SR-SITUACION
+           MOVE CTAS-DOCUMENTO       TO SR-DOCUMENTO
+           MOVE CTAS-APELLIDO        TO SR-APELLIDO
+           MOVE CTAS-NOMBRE          TO SR-NOMBRE
+           MOVE PLAS-NOMBRE-CORTO    TO SR-NOM-CORTO
+           MOVE CTAS-APERTURA        TO SR-APERTURA
+           MOVE WK-SIN-PLAS          TO SR-SIN-PLAS
+           MOVE PLAS-PLASTICO        TO SR-PLAS-PLASTICO
+           MOVE PLAS-ESTADO          TO SR-PLAS-ESTADO
+           MOVE PLAS-FECHA-HASTA     TO SR-PLAS-FECHA-HASTA
+           MOVE CTAS-SALDO           TO SR-SALDO
+           RELEASE SORT-REC.
+       F-CARGAR-DETALLE. EXIT.
+
+       EMITIR-ORDENADO.
+           MOVE 0 TO WK-SORT-FINAL
+           PERFORM UNTIL WK-SORT-FINAL = 1
+              RETURN SORT-FILE AT END
+                     MOVE 1 TO WK-SORT-FINAL
+                     EXIT PERFORM CYCLE
+              END-RETURN
+      * SI EL CONTADOR ES MAYOR A 64 AGREGO 1 HOJA
+              IF WK-LINEA > 64
+                 PERFORM ENCABEZAR THRU F-ENCABEZAR
+              END-IF
+              PERFORM DETALLE THRU F-DETALLE
+           END-PERFORM.
+       F-EMITIR-ORDENADO. EXIT.
 
        DETALLE.
-           MOVE CTAS-DOCUMENTO       TO L-DOC
-           MOVE PLAS-NOMBRE-CORTO    TO L-NOM-CORTO
-           MOVE CTAS-SITUACION       TO WK-SITUACION
+           MOVE SR-DOCUMENTO         TO L-DOC
+           MOVE SR-NOM-CORTO         TO L-NOM-CORTO
+           MOVE SR-SITUACION         TO WK-SITUACION
            PERFORM DETALLE-SITUACION THRU F-DETALLE-SITUACION
            MOVE WK-DETALLE-SITUACION TO L-SIT
-           MOVE CTAS-APERTURA        TO L-APER
-           IF WK-SIN-PLAS = 0
+           MOVE SR-APERTURA          TO L-APER
+           IF SR-SIN-PLAS = 0
            THEN
-                MOVE PLAS-PLASTICO        TO WK-PLAS-PLASTICO
-           ELSE 
-                MOVE 9999999999999999     TO WK-PLAS-PLASTICO
+                MOVE SR-PLAS-PLASTICO     TO WK-PLAS-PLASTICO
+                PERFORM CODIGO-PLASTICO   THRU F-CODIGO-PLASTICO
+           ELSE
+                MOVE "SIN PLASTICO"       TO L-PLAS
            END-IF
-           PERFORM CODIGO-PLASTICO   THRU F-CODIGO-PLASTICO
-           MOVE WK-PLAS-PLASTICO-ED  TO L-PLAS
-           MOVE PLAS-ESTADO          TO L-EST
-           MOVE PLAS-FECHA-HASTA     TO WK-FECHA-HASTA
+           MOVE SR-PLAS-ESTADO       TO L-EST
+           MOVE SR-PLAS-FECHA-HASTA  TO WK-FECHA-HASTA
            PERFORM FECHA-HASTA       THRU F-FECHA-HASTA
            MOVE WK-FECHA-HASTA-ED    TO L-FHAS
-           MOVE CTAS-SALDO           TO L-SDO      
+           MOVE SR-SALDO             TO L-SDO
+           MOVE SR-DIAS-MORA         TO L-DIAS
            WRITE REG-LIS             FROM LIN-DETALLE
+           MOVE SR-DOCUMENTO         TO C-DOC
+           MOVE SR-NOM-CORTO         TO C-NOM-CORTO
+           MOVE WK-DETALLE-SITUACION TO C-SIT
+           INITIALIZE REG-CSV
+           STRING
+                 C-DOC          ","
+                 C-NOM-CORTO    ","
+                 C-SIT
+                 INTO REG-CSV
+           END-STRING
+           WRITE REG-CSV
+           PERFORM GRABAR-CARTA      THRU F-GRABAR-CARTA
            ADD 1 TO WK-LISTADO
            ADD 1 TO WK-LINEA.
-       F-DETALLE. EXIT.    
-                  
+       F-DETALLE. EXIT.
+
+      * GENERA LA CARTA DE AVISO DE RIESGO PARA EL TITULAR, CON LOS
+      * MISMOS DATOS QUE YA SE CALCULARON PARA EL RENGLON DEL LISTADO
+       GRABAR-CARTA.
+           INITIALIZE REG-CARTA
+           STRING "Fecha: " WK-FECHA-ED INTO REG-CARTA END-STRING
+           WRITE REG-CARTA
+           MOVE SPACES TO REG-CARTA
+           WRITE REG-CARTA
+           INITIALIZE REG-CARTA
+           STRING "Sr./Sra. " SR-APELLIDO ", " SR-NOMBRE
+                  INTO REG-CARTA
+           END-STRING
+           WRITE REG-CARTA
+           INITIALIZE REG-CARTA
+           STRING "Documento: " SR-DOCUMENTO INTO REG-CARTA END-STRING
+           WRITE REG-CARTA
+           MOVE SPACES TO REG-CARTA
+           WRITE REG-CARTA
+           MOVE "De nuestra consideracion:" TO REG-CARTA
+           WRITE REG-CARTA
+           MOVE SPACES TO REG-CARTA
+           WRITE REG-CARTA
+           MOVE
+           "Le informamos que la cuenta registrada a su nombre se"
+           TO REG-CARTA
+           WRITE REG-CARTA
+           INITIALIZE REG-CARTA
+           STRING "encuentra en situacion de " WK-DETALLE-SITUACION
+                  ", con " L-DIAS " dias transcurridos desde la"
+                  INTO REG-CARTA
+           END-STRING
+           WRITE REG-CARTA
+           INITIALIZE REG-CARTA
+           STRING "fecha de situacion y un saldo actual de " L-SDO "."
+                  INTO REG-CARTA
+           END-STRING
+           WRITE REG-CARTA
+           MOVE SPACES TO REG-CARTA
+           WRITE REG-CARTA
+           MOVE
+           "Le solicitamos se comunique con nuestro sector de"
+           TO REG-CARTA
+           WRITE REG-CARTA
+           MOVE "cobranzas a la brevedad para regularizar su situacion."
+           TO REG-CARTA
+           WRITE REG-CARTA
+           MOVE SPACES TO REG-CARTA
+           WRITE REG-CARTA
+           MOVE "Atentamente," TO REG-CARTA
+           WRITE REG-CARTA
+           MOVE "Departamento de Cobranzas" TO REG-CARTA
+           WRITE REG-CARTA
+           WRITE REG-CARTA FROM TITULO-LINE
+           ADD 1 TO WK-CARTAS.
+       F-GRABAR-CARTA. EXIT.
+
        FINAL-PROG.
            PERFORM TOTALES           THRU F-TOTALES
            PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
@@ -273,9 +591,13 @@
            END-IF
            MOVE WK-LEIDOS    TO LIN-TOT-LEIDOS
            MOVE WK-LISTADO   TO LIN-TOT-CTAS-RIESGO
+           MOVE WK-CARTAS    TO LIN-TOT-CARTAS
            WRITE REG-LIS FROM TITULO-LINE
            WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
-           WRITE REG-LIS FROM TITULO-BOTTOM-RIESGO.
+           WRITE REG-LIS FROM TITULO-BOTTOM-RIESGO
+           WRITE REG-LIS FROM TITULO-BOTTOM-CARTAS
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
        F-TOTALES. EXIT.
       
        VERIFICAR-TOTALES. 
@@ -285,21 +607,31 @@
            AT 1216 WK-SELECCIONADO CONVERT
            DISPLAY "Cuentas listadas: " 
            AT 1416 WK-LISTADO CONVERT
-           DISPLAY MESSAGE "Enter para continuar"
+           IF LK-MODO-BATCH = 0
+              DISPLAY MESSAGE "Enter para continuar"
+           END-IF
+           MOVE WK-LEIDOS TO LK-CANTIDAD
            IF WK-SELECCIONADO <> WK-LISTADO
-              DISPLAY MESSAGE "Cuentas no balancean"
-              END-DISPLAY
+              IF LK-MODO-BATCH = 0
+                 DISPLAY MESSAGE "Cuentas no balancean"
+                 END-DISPLAY
+              END-IF
+              MOVE 1 TO RETURN-CODE
            END-IF.
        F-VERIFICAR-TOTALES. EXIT.
 
        CERRAR-ARCHIVO.
            CLOSE M-CUENTAS
                  M-PLASTICOS
-                 LISTADO.
+                 LISTADO
+                 CSV-RIESGO
+                 CARTAS-RIESGO.
        F-CERRAR-ARCHIVO. EXIT.
 
        COPY "\COBOL\fuentes\cpy\procedure-fecha-hasta.cpy".
        COPY "\COBOL\fuentes\cpy\procedure-codigo-plastico.cpy".
        COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
        COPY "\COBOL\fuentes\cpy\procedure-search-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-aperturas.cpy".
       *----------------------------------------------------------------
\ No newline at end of file
