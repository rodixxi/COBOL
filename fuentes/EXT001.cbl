@@ -0,0 +1,291 @@
+      * =================================================================== */
+      *                                                                     */
+      *   COBOLNAME.CBL                                                     */
+      *   (C) 2008 AUTHOR                                                   */
+      *                                                                     */
+      *   DESCRIPTION                                                       */
+      *                                                                    .*/
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXT001.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * EXTRACTO CONSOLIDADO DE CLIENTES. PARA CADA CUENTA QUE NO ESTA
+      * DE BAJA IMPRIME SUS DATOS, SITUACION, SALDO Y LOS PLASTICOS
+      * ASOCIADOS (SI TIENE).
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M-CUENTAS
+           ASSIGN TO "\COBOL\arch\mcuentas"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-EXT001"
+           ORGANIZATION IS SEQUENTIAL.
+       COPY "\COBOL\fuentes\cpy\plasticos.sel".
+       COPY "\COBOL\fuentes\cpy\tab-aperturas.sel".
+       COPY "\COBOL\fuentes\cpy\tab-situacion.sel".
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg.fds".
+
+       FD  M-PLASTICOS.
+       COPY "\COBOL\fuentes\cpy\plasticos.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-aperturas.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-situacion.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-fecha-hasta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-codigo-plastico.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tab-meses.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-aperturas.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-situacion.cpy".
+
+       77  WK-FINAL                     PIC 9.
+       77  WK-LINEA                     PIC 9(04).
+       77  WK-LEIDOS                    PIC 9(04).
+       77  WK-LISTADOS                  PIC 9(04).
+       77  WK-PLAS-FINAL                PIC 9.
+       77  WK-SIN-PLAS                  PIC 9.
+
+       01  DB-STAT                      PIC X(02).
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(25) VALUE SPACES.
+            03 FILLER                   PIC X(33) VALUE
+            "EXTRACTO CONSOLIDADO DE CLIENTES".
+            03 FILLER                   PIC X(16) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  LIN-CLIENTE.
+            03 FILLER                   PIC X(11) VALUE "Documento: ".
+            03 L-DOC                    PIC 9(08).
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 L-APE                    PIC X(20).
+            03 FILLER                   PIC X(01) VALUE SPACE.
+            03 L-NOM                    PIC X(20).
+            03 FILLER                   PIC X(37) VALUE ALL SPACES.
+
+       01  LIN-DATOS.
+            03 FILLER                   PIC X(11) VALUE "Provincia: ".
+            03 L-PRV                    PIC X(01).
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(10) VALUE "Apertura: ".
+            03 L-APER                   PIC X(13).
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(11) VALUE "Situacion: ".
+            03 L-SIT                    PIC X(07).
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Saldo: ".
+            03 L-SDO                    PIC ----.--9,99.
+            03 FILLER                   PIC X(20) VALUE ALL SPACES.
+
+       01  LIN-PLASTICO.
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(10) VALUE "Plastico: ".
+            03 L-PLAS                   PIC X(19).
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(08) VALUE "Estado: ".
+            03 L-EST                    PIC XX.
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Vence: ".
+            03 L-FHAS                   PIC X(08).
+            03 FILLER                   PIC X(36) VALUE ALL SPACES.
+
+       01  LIN-SIN-PLASTICO.
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(24) VALUE
+            "Sin plasticos asociados".
+            03 FILLER                   PIC X(72) VALUE ALL SPACES.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas leidas....: ".
+            03 LIN-TOT-LEIDAS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-LISTADOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas listadas..: ".
+            03 LIN-TOT-LISTADAS         PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       SCREEN SECTION.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CONTROL-PROG.
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM CARGAR-TABLA-APERTURAS THRU
+                   F-CARGAR-TABLA-APERTURAS
+           PERFORM CARGAR-TABLA-SITUACION THRU
+                   F-CARGAR-TABLA-SITUACION
+           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+       F-INICIO.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN INPUT M-PLASTICOS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO.
+
+       ENCABEZAR.
+      * ACEPTA LA FECHA DEL SISTEMA Y LA PONE EN EL LISTADO
+           ACCEPT WK-FECHA FROM CENTURY-DATE
+
+           PERFORM MOVER-FECHA THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED  TO TIT-FECHA
+
+           ADD 1 TO TIT-HOJA
+
+      * IMPRIME ENCABEZADO
+           WRITE REG-LIS FROM TITULO-01
+           WRITE REG-LIS FROM TITULO-LINE
+
+           MOVE 2 TO WK-LINEA.
+       F-ENCABEZAR.
+
+       PROCESO.
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              IF CTAS-FECHA-BAJA = 0
+      * SI EL CONTADOR ES MAYOR A 60 AGREGO 1 HOJA
+                 IF WK-LINEA > 60
+                    PERFORM ENCABEZAR THRU F-ENCABEZAR
+                 END-IF
+                 PERFORM DETALLE-CLIENTE THRU F-DETALLE-CLIENTE
+                 ADD 1 TO WK-LISTADOS
+              END-IF
+           END-PERFORM.
+       F-PROCESO.
+
+       DETALLE-CLIENTE.
+           MOVE CTAS-DOCUMENTO      TO L-DOC
+           MOVE CTAS-APELLIDO       TO L-APE
+           MOVE CTAS-NOMBRE         TO L-NOM
+           WRITE REG-LIS FROM LIN-CLIENTE
+           MOVE CTAS-PROVINCIA      TO L-PRV
+           MOVE CTAS-APERTURA       TO WK-APERTURA
+           PERFORM DETALLE-APERTURA  THRU F-DETALLE-APERTURA
+           MOVE WK-DETALLE-APERTURA TO L-APER
+           MOVE CTAS-SITUACION      TO WK-SITUACION
+           PERFORM DETALLE-SITUACION THRU F-DETALLE-SITUACION
+           MOVE WK-DETALLE-SITUACION TO L-SIT
+           MOVE CTAS-SALDO          TO L-SDO
+           WRITE REG-LIS FROM LIN-DATOS
+           ADD 2 TO WK-LINEA
+           PERFORM DETALLE-PLASTICOS THRU F-DETALLE-PLASTICOS
+           WRITE REG-LIS FROM TITULO-LINE
+           ADD 1 TO WK-LINEA.
+       F-DETALLE-CLIENTE.
+
+       DETALLE-PLASTICOS.
+           MOVE 0 TO WK-SIN-PLAS
+                     WK-PLAS-FINAL
+           MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
+           START M-PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1
+           INVALID KEY
+                   MOVE 1 TO WK-SIN-PLAS
+                             WK-PLAS-FINAL
+           END-START
+           PERFORM UNTIL WK-PLAS-FINAL = 1
+              READ M-PLASTICOS NEXT AT END
+                   MOVE 1 TO WK-PLAS-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              IF CTAS-DOCUMENTO <> PLAS-DOCUMENTO
+                 MOVE 1 TO WK-PLAS-FINAL
+                 EXIT PERFORM CYCLE
+              END-IF
+              MOVE PLAS-PLASTICO  TO WK-PLAS-PLASTICO
+              PERFORM CODIGO-PLASTICO THRU F-CODIGO-PLASTICO
+              MOVE PLAS-ESTADO    TO L-EST
+              MOVE PLAS-FECHA-HASTA TO WK-FECHA-HASTA
+              PERFORM FECHA-HASTA THRU F-FECHA-HASTA
+              WRITE REG-LIS FROM LIN-PLASTICO
+              ADD 1 TO WK-LINEA
+           END-PERFORM
+           IF WK-SIN-PLAS = 1
+              WRITE REG-LIS FROM LIN-SIN-PLASTICO
+              ADD 1 TO WK-LINEA
+           END-IF.
+       F-DETALLE-PLASTICOS.
+
+       FINAL-PROG.
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG.
+
+       TOTALES.
+      * IMPRIME PIE DE PAGINA CON TOTALES
+           IF WK-LINEA > 60
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           MOVE WK-LEIDOS   TO LIN-TOT-LEIDAS
+           MOVE WK-LISTADOS TO LIN-TOT-LISTADAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-LISTADOS
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "   AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Cuentas listadas: " AT 1216 WK-LISTADOS CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           END-DISPLAY.
+       F-VERIFICAR-TOTALES.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 M-PLASTICOS
+                 LISTADO.
+       F-CERRAR-ARCHIVO.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-codigo-plastico.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-hasta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-search-detalle.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-search-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-aperturas.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-situacion.cpy".
+      *----------------------------------------------------------------
