@@ -0,0 +1,244 @@
+      * =================================================================== */
+      *                                                                     */
+      *   COBOLNAME.CBL                                                     */
+      *   (C) 2008 AUTHOR                                                   */
+      *                                                                     */
+      *   DESCRIPTION                                                       */
+      *                                                                    .*/
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOC001.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * PROCESO NOCTURNO. ENCADENA EL CONTROL DE MOVIMIENTOS (CTAS001),
+      * LA APLICACION DE MOVIMIENTOS (CTAS003) Y LOS LISTADOS DIARIOS
+      * (LIS002, RIE001, PLAS001) EN EL ORDEN CORRECTO, DETENIENDO LA
+      * CADENA EN EL PRIMER PASO QUE TERMINE CON "TOTALES NO BALANCEAN",
+      * Y DEJA UNA BITACORA CON HORA DE INICIO/FIN Y CANTIDAD DE
+      * REGISTROS PROCESADOS EN CADA PASO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BITACORA
+           ASSIGN TO "\COBOL\listado\LISTADO-NOC001"
+           ORGANIZATION IS SEQUENTIAL.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  BITACORA.
+       01  REG-BIT                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+
+       77  WK-ABORTAR                   PIC 9         VALUE 0.
+       77  WK-CANTIDAD-PASO             PIC 9(09)     VALUE 0.
+       77  WK-MODO-BATCH                PIC 9         VALUE 1.
+
+       01  WK-HS.
+           03 WK-HS-HORA                PIC 99.
+           03 WK-HS-MINUTOS             PIC 99.
+           03 WK-HS-SEGUNDOS            PIC 99.
+           03 FILLER                    PIC 9(02).
+
+       01  WK-HS-ED.
+           03 WK-HS-HORA-ED             PIC 99.
+           03 FILLER                    PIC X         VALUE ":".
+           03 WK-HS-MINUTOS-ED          PIC 99.
+           03 FILLER                    PIC X         VALUE ":".
+           03 WK-HS-SEGUNDOS-ED         PIC 99.
+
+       01  LIN-CABECERA.
+            03 FILLER                   PIC X(20) VALUE
+            "PROCESO NOCTURNO - ".
+            03 LIN-CAB-FECHA             PIC X(10).
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(08) VALUE "Inicio: ".
+            03 LIN-CAB-HORA              PIC X(08).
+            03 FILLER                   PIC X(51) VALUE ALL SPACES.
+
+       01  LIN-PASO.
+            03 L-PASO-NOM                PIC X(13).
+            03 FILLER                    PIC X(02) VALUE ALL SPACES.
+            03 FILLER                    PIC X(04) VALUE "Ini:".
+            03 L-PASO-HORA-INI           PIC X(08).
+            03 FILLER                    PIC X(02) VALUE ALL SPACES.
+            03 FILLER                    PIC X(04) VALUE "Fin:".
+            03 L-PASO-HORA-FIN           PIC X(08).
+            03 FILLER                    PIC X(02) VALUE ALL SPACES.
+            03 FILLER                    PIC X(10) VALUE "Cantidad: ".
+            03 L-PASO-CANTIDAD           PIC ZZZZZZZZ9.
+            03 FILLER                    PIC X(02) VALUE ALL SPACES.
+            03 L-PASO-ESTADO             PIC X(19).
+            03 FILLER                    PIC X(07) VALUE ALL SPACES.
+
+       01  LIN-FIN.
+            03 FILLER                    PIC X(16) VALUE
+            "Fin del proceso ".
+            03 FILLER                    PIC X(05) VALUE "a las".
+            03 FILLER                    PIC X(01) VALUE SPACES.
+            03 LIN-FIN-HORA               PIC X(08).
+            03 FILLER                    PIC X(70) VALUE ALL SPACES.
+
+       LINKAGE SECTION.
+       SCREEN SECTION.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CONTROL-PROG.
+           PERFORM INICIO        THRU F-INICIO
+           PERFORM PASO-1-VALIDAR  THRU F-PASO-1-VALIDAR
+           IF WK-ABORTAR = 0
+              PERFORM PASO-2-APLICAR THRU F-PASO-2-APLICAR
+           END-IF
+           IF WK-ABORTAR = 0
+              PERFORM PASO-3-CUENTAS THRU F-PASO-3-CUENTAS
+           END-IF
+           IF WK-ABORTAR = 0
+              PERFORM PASO-4-RIESGO  THRU F-PASO-4-RIESGO
+           END-IF
+           IF WK-ABORTAR = 0
+              PERFORM PASO-5-PLASTICOS THRU F-PASO-5-PLASTICOS
+           END-IF
+           PERFORM FINAL-PROG    THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE LA BITACORA Y ESCRIBE EL ENCABEZADO CON FECHA Y HORA
+      * DE INICIO DE LA CORRIDA
+       INICIO.
+           OPEN OUTPUT BITACORA
+           ACCEPT WK-FECHA FROM CENTURY-DATE
+           PERFORM MOVER-FECHA THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED TO LIN-CAB-FECHA
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO LIN-CAB-HORA
+           WRITE REG-BIT FROM LIN-CABECERA.
+       F-INICIO. EXIT.
+
+      * TOMA LA HORA ACTUAL Y LA DEJA EDITADA EN WK-HS-ED
+       TOMAR-HORA.
+           ACCEPT WK-HS FROM TIME
+           MOVE WK-HS-HORA     TO WK-HS-HORA-ED
+           MOVE WK-HS-MINUTOS  TO WK-HS-MINUTOS-ED
+           MOVE WK-HS-SEGUNDOS TO WK-HS-SEGUNDOS-ED.
+       F-TOMAR-HORA. EXIT.
+
+      * CONTROL DE MOVIMIENTOS: VALIDA EL LOTE ANTES DE APLICARLO
+       PASO-1-VALIDAR.
+           MOVE "CTAS001"    TO L-PASO-NOM
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-INI
+           CALL "CTAS001" USING WK-CANTIDAD-PASO
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-FIN
+           MOVE WK-CANTIDAD-PASO TO L-PASO-CANTIDAD
+           IF RETURN-CODE = 0
+              MOVE "OK"                  TO L-PASO-ESTADO
+           ELSE
+              MOVE "TOTALES NO BALANCEAN" TO L-PASO-ESTADO
+              MOVE 1 TO WK-ABORTAR
+           END-IF
+           WRITE REG-BIT FROM LIN-PASO.
+       F-PASO-1-VALIDAR. EXIT.
+
+      * APLICACION DE MOVIMIENTOS SOBRE M-CUENTAS
+       PASO-2-APLICAR.
+           MOVE "CTAS003"    TO L-PASO-NOM
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-INI
+           CALL "CTAS003" USING WK-CANTIDAD-PASO
+                                 WK-MODO-BATCH
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-FIN
+           MOVE WK-CANTIDAD-PASO TO L-PASO-CANTIDAD
+           IF RETURN-CODE = 0
+              MOVE "OK"                  TO L-PASO-ESTADO
+           ELSE
+              MOVE "TOTALES NO BALANCEAN" TO L-PASO-ESTADO
+              MOVE 1 TO WK-ABORTAR
+           END-IF
+           WRITE REG-BIT FROM LIN-PASO.
+       F-PASO-2-APLICAR. EXIT.
+
+      * LISTADO DE CUENTAS POR APERTURA
+       PASO-3-CUENTAS.
+           MOVE "LIS002"     TO L-PASO-NOM
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-INI
+           CALL "LIS002" USING WK-CANTIDAD-PASO
+                                 WK-MODO-BATCH
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-FIN
+           MOVE WK-CANTIDAD-PASO TO L-PASO-CANTIDAD
+           IF RETURN-CODE = 0
+              MOVE "OK"                  TO L-PASO-ESTADO
+           ELSE
+              MOVE "TOTALES NO BALANCEAN" TO L-PASO-ESTADO
+              MOVE 1 TO WK-ABORTAR
+           END-IF
+           WRITE REG-BIT FROM LIN-PASO.
+       F-PASO-3-CUENTAS. EXIT.
+
+      * LISTADO DE CUENTAS DE RIESGO
+       PASO-4-RIESGO.
+           MOVE "RIE001"     TO L-PASO-NOM
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-INI
+           CALL "RIE001" USING WK-CANTIDAD-PASO
+                                 WK-MODO-BATCH
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-FIN
+           MOVE WK-CANTIDAD-PASO TO L-PASO-CANTIDAD
+           IF RETURN-CODE = 0
+              MOVE "OK"                  TO L-PASO-ESTADO
+           ELSE
+              MOVE "TOTALES NO BALANCEAN" TO L-PASO-ESTADO
+              MOVE 1 TO WK-ABORTAR
+           END-IF
+           WRITE REG-BIT FROM LIN-PASO.
+       F-PASO-4-RIESGO. EXIT.
+
+      * LISTADO DE PLASTICOS A REPONER
+       PASO-5-PLASTICOS.
+           MOVE "PLAS001"    TO L-PASO-NOM
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-INI
+           CALL "PLAS001" USING WK-CANTIDAD-PASO
+                                 WK-MODO-BATCH
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED     TO L-PASO-HORA-FIN
+           MOVE WK-CANTIDAD-PASO TO L-PASO-CANTIDAD
+           IF RETURN-CODE = 0
+              MOVE "OK"                  TO L-PASO-ESTADO
+           ELSE
+              MOVE "TOTALES NO BALANCEAN" TO L-PASO-ESTADO
+              MOVE 1 TO WK-ABORTAR
+           END-IF
+           WRITE REG-BIT FROM LIN-PASO.
+       F-PASO-5-PLASTICOS. EXIT.
+
+      * ESCRIBE LA HORA DE FIN DE LA CORRIDA Y CIERRA LA BITACORA
+       FINAL-PROG.
+           PERFORM TOMAR-HORA THRU F-TOMAR-HORA
+           MOVE WK-HS-ED TO LIN-FIN-HORA
+           WRITE REG-BIT FROM LIN-FIN
+           CLOSE BITACORA.
+       F-FINAL-PROG. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+      *----------------------------------------------------------------
