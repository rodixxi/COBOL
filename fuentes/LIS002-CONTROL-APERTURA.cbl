@@ -24,18 +24,29 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARCHIVO
+           SELECT M-CUENTAS
            ASSIGN TO "\COBOL\arch\mcuentas2"
            ORGANIZATION IS SEQUENTIAL.
-      *----------------------------------------------------------------     
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-LIS002-CONTROL-APERTURA"
+           ORGANIZATION IS SEQUENTIAL.
+      *----------------------------------------------------------------
        DATA DIVISION.
 
        FILE SECTION.
-       
+
        COPY "\COBOL\fuentes\cpy\fd-ctas-reg.fds".
-            
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
        WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+
        77  WK-FINAL                     PIC 9(01).
+       77  WK-LINEA                     PIC 9(04).
+       77  WK-LEIDOS                    PIC 9(04).
        77  WK-APERTURA-NORMAL           PIC 9(04).
        77  WK-APERTURA-AMPLIAR          PIC 9(04).
        77  WK-APERTURA-INTERNACIONAL    PIC 9(04).
@@ -44,6 +55,37 @@
        77  WK-APERTURA-DENEGADA         PIC 9(04).
        77  WK-APERTURA-ANALISIS         PIC 9(04).
 
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(25) VALUE SPACES.
+            03 FILLER                   PIC X(31) VALUE
+            "CONTROL DE CUENTAS POR APERTURA".
+            03 FILLER                   PIC X(23) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(15) VALUE "Apertura".
+            03 FILLER                   PIC X(15) VALUE ALL SPACES.
+            03 FILLER                   PIC X(08) VALUE "Cantidad".
+
+       01  LIN-DETALLE.
+            03 L-APER-DESC              PIC X(15).
+            03 FILLER                   PIC X(15) VALUE ALL SPACES.
+            03 L-CANT                   PIC ZZZZZ9.
+            03 FILLER                   PIC X(65) VALUE ALL SPACES.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas leidas....: ".
+            03 LIN-TOT-LEIDAS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
        LINKAGE SECTION.
        SCREEN SECTION.
       *----------------------------------------------------------------
@@ -56,24 +98,44 @@
       
       * ABRE ARCHIVO Y ANHADE ENCABEZADO
        INICIO.
-           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
        F-INICIO.
 
       * ABRE EL ARCHIVO
        ABRIR-ARCHIVO.
-           OPEN INPUT ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN OUTPUT LISTADO.
        F-ABRIR-ARCHIVO.
-       
+
+       ENCABEZAR.
+      * ACEPTA LA FECHA DEL SISTEMA Y LA PONE EN EL LISTADO
+           ACCEPT WK-FECHA FROM CENTURY-DATE
+           PERFORM MOVER-FECHA THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED TO TIT-FECHA
+
+           ADD 1 TO TIT-HOJA
+
+      * IMPRIME ENCABEZADO
+           WRITE REG-LIS FROM TITULO-01
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE
+
+           MOVE 4 TO WK-LINEA.
+       F-ENCABEZAR.
+
        PROCESO.
            PERFORM UNTIL WK-FINAL= 1
-              READ ARCHIVO AT END 
+              READ M-CUENTAS AT END
                    MOVE 1 TO WK-FINAL
                    EXIT PERFORM CYCLE
               END-READ
+              ADD 1 TO WK-LEIDOS
               PERFORM CONTADORES-APERTURA THRU F-CONTADORES-APERTURA
            END-PERFORM.
        F-PROCESO.
-       
+
        CONTADORES-APERTURA.
            EVALUATE CTAS-APERTURA
               WHEN 1 ADD 1 TO WK-APERTURA-NORMAL
@@ -87,31 +149,51 @@
        F-CONTADORES-APERTURA.
 
        FINAL-PROG.
+           PERFORM REPORTE           THRU F-REPORTE
            PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
            PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
        F-FINAL-PROG.
-      
-       VERIFICAR-TOTALES. 
-           DISPLAY "Normal: "   
-           AT 1016 WK-APERTURA-NORMAL CONVERT
-           DISPLAY "Ampliar: " 
-           AT 1216 WK-APERTURA-AMPLIAR CONVERT
-           DISPLAY "Internacional :"   
-           AT 1416 WK-APERTURA-INTERNACIONAL CONVERT
-           DISPLAY "Estudio: "   
-           AT 1616 WK-APERTURA-ESTUDIO CONVERT
-           DISPLAY "F.Docum: " 
-           AT 1816 WK-APERTURA-FDOCUM CONVERT
-           DISPLAY "Denegada :"   
-           AT 2016 WK-APERTURA-DENEGADA CONVERT
-           DISPLAY "Analisis :"   
-           AT 2216 WK-APERTURA-ANALISIS CONVERT
+
+      * IMPRIME EL DETALLE POR APERTURA Y EL PIE DE PAGINA
+       REPORTE.
+           MOVE "Normal"        TO L-APER-DESC
+           MOVE WK-APERTURA-NORMAL TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Ampliar"       TO L-APER-DESC
+           MOVE WK-APERTURA-AMPLIAR TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Internacional" TO L-APER-DESC
+           MOVE WK-APERTURA-INTERNACIONAL TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Estudio"       TO L-APER-DESC
+           MOVE WK-APERTURA-ESTUDIO TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "F.Docum"       TO L-APER-DESC
+           MOVE WK-APERTURA-FDOCUM TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Denegada"      TO L-APER-DESC
+           MOVE WK-APERTURA-DENEGADA TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Analisis"      TO L-APER-DESC
+           MOVE WK-APERTURA-ANALISIS TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE WK-LEIDOS TO LIN-TOT-LEIDAS
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-REPORTE.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: " AT 1016 WK-LEIDOS CONVERT
            DISPLAY MESSAGE "Enter para continuar"
            END-DISPLAY.
        F-VERIFICAR-TOTALES.
 
        CERRAR-ARCHIVO.
-           CLOSE ARCHIVO.
+           CLOSE M-CUENTAS
+                 LISTADO.
        F-CERRAR-ARCHIVO.
-       
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
       *----------------------------------------------------------------
\ No newline at end of file
