@@ -0,0 +1,373 @@
+      * =================================================================== */
+      *                                                                     */
+      *   COBOLNAME.CBL                                                     */
+      *   (C) 2008 AUTHOR                                                   */
+      *                                                                     */
+      *   DESCRIPTION                                                       */
+      *                                                                    .*/
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIS002-CONTROL-DIARIO.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M-CUENTAS
+           ASSIGN TO "\COBOL\arch\mcuentas2"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-LIS002-CONTROL-DIARIO"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT PARAMETROS
+           ASSIGN TO "\COBOL\arch\lis002-control-diario.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
+       COPY "\COBOL\fuentes\cpy\plasticos.sel".
+       COPY "\COBOL\fuentes\cpy\tab-aperturas.sel".
+       COPY "\COBOL\fuentes\cpy\tab-situacion.sel".
+       COPY "\COBOL\fuentes\cpy\parametros-riesgo.sel".
+       COPY "\COBOL\fuentes\cpy\parametros-plas001.sel".
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg.fds".
+
+       FD  M-PLASTICOS.
+       COPY "\COBOL\fuentes\cpy\plasticos.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-SUCURSAL              PIC 9(03).
+
+       COPY "\COBOL\fuentes\cpy\fd-tab-aperturas.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-situacion.fds".
+       COPY "\COBOL\fuentes\cpy\fd-parametros-riesgo.fds".
+       COPY "\COBOL\fuentes\cpy\fd-parametros-plas001.fds".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+
+       77  WK-FINAL                     PIC 9.
+       77  WK-PLAS-FINAL                PIC 9.
+       77  WK-LINEA                     PIC 9(04).
+       77  WK-LEIDOS                    PIC 9(04).
+       77  WK-APERTURA-NORMAL           PIC 9(04).
+       77  WK-APERTURA-AMPLIAR          PIC 9(04).
+       77  WK-APERTURA-INTERNACIONAL    PIC 9(04).
+       77  WK-APERTURA-ESTUDIO          PIC 9(04).
+       77  WK-APERTURA-FDOCUM           PIC 9(04).
+       77  WK-APERTURA-DENEGADA         PIC 9(04).
+       77  WK-APERTURA-ANALISIS         PIC 9(04).
+       77  WK-BAJAS                     PIC 9(04).
+       77  WK-EN-RIESGO                 PIC 9(04).
+       77  WK-A-REPONER                 PIC 9(04).
+
+       77  WK-APERTURA-1                PIC 9 VALUE 2.
+       77  WK-APERTURA-2                PIC 9 VALUE 3.
+       77  WK-SITUACION-1               PIC 9 VALUE 3.
+       77  WK-SITUACION-2               PIC 9 VALUE 5.
+
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-SUCURSAL-FILTRO           PIC 9(03) VALUE 0.
+
+       77  WK-MESES-ANTICIPO            PIC 9(02) VALUE 0.
+       77  WK-TOTAL-MESES               PIC 9(06).
+       77  WK-ANHIO-LIMITE              PIC 9(04).
+       77  WK-MES-LIMITE                PIC 9(02).
+       77  WK-LIMITE-AAAAMM             PIC 9(06) VALUE 0.
+       77  WK-PLAS-AAAAMM               PIC 9(06).
+
+       01  WK-FECHA-ACTUAL              PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-ACTUAL.
+           03 WK-FEC-ACT-ANHIO          PIC 9(04).
+           03 WK-FEC-ACT-MES            PIC 9(02).
+           03 WK-FEC-ACT-DIA            PIC 9(02).
+
+       01  WK-FECHA-HASTA               PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-HASTA.
+           03 WK-FECHA-HASTA-ANHIO      PIC 9999.
+           03 WK-FECHA-HASTA-MES        PIC 99.
+           03 WK-FECHA-HASTA-DIA        PIC 99.
+
+       01  DB-STAT                      PIC X(02).
+
+       COPY "\COBOL\fuentes\cpy\wk-tabla-aperturas.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-parametros-riesgo.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-parametros-plas001.cpy".
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(15) VALUE SPACES.
+            03 FILLER                   PIC X(30) VALUE
+            "PANEL DIARIO DE OPERACIONES".
+            03 FILLER                   PIC X(29) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-02.
+            03 FILLER                   PIC X(40) VALUE
+            "Distribucion por Apertura".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(15) VALUE "Apertura".
+            03 FILLER                   PIC X(15) VALUE ALL SPACES.
+            03 FILLER                   PIC X(08) VALUE "Cantidad".
+
+       01  LIN-DETALLE.
+            03 L-APER-DESC              PIC X(15).
+            03 FILLER                   PIC X(15) VALUE ALL SPACES.
+            03 L-CANT                   PIC ZZZZZ9.
+            03 FILLER                   PIC X(65) VALUE ALL SPACES.
+
+       01  TITULO-BOTTOM-BAJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas en baja...: ".
+            03 LIN-TOT-BAJAS            PIC ZZZZZ9.
+       01  TITULO-BOTTOM-RIESGO.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas en riesgo.: ".
+            03 LIN-TOT-RIESGO           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-REPONER.
+            03 FILLER                   PIC X(20) VALUE
+            "Plasticos a reponer:".
+            03 LIN-TOT-REPONER          PIC ZZZZZ9.
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas leidas....: ".
+            03 LIN-TOT-LEIDAS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       SCREEN SECTION.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       CONTROL-PROG.
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO  THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-PARAMETRO THRU F-LEER-PARAMETRO
+           PERFORM CARGAR-TABLA-APERTURAS THRU
+                   F-CARGAR-TABLA-APERTURAS
+           PERFORM CARGAR-TABLA-SITUACION THRU
+                   F-CARGAR-TABLA-SITUACION
+           PERFORM LEER-PARAMETRO-RIESGO THRU
+                   F-LEER-PARAMETRO-RIESGO
+           PERFORM LEER-PARAMETRO-PLAS001 THRU
+                   F-LEER-PARAMETRO-PLAS001
+           PERFORM CALCULAR-LIMITE-PLAS001 THRU
+                   F-CALCULAR-LIMITE-PLAS001
+           PERFORM ENCABEZAR      THRU F-ENCABEZAR.
+       F-INICIO.
+
+      * LEE LA SUCURSAL DE FILTRO DESDE EL ARCHIVO DE PARAMETROS. SI
+      * NO EXISTE O ESTA VACIO, SE TOMAN TODAS LAS SUCURSALES.
+       LEER-PARAMETRO.
+           INITIALIZE WK-SUCURSAL-FILTRO
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   INITIALIZE WK-SUCURSAL-FILTRO
+              NOT AT END
+                   MOVE PAR-SUCURSAL TO WK-SUCURSAL-FILTRO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN INPUT M-PLASTICOS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO.
+
+       ENCABEZAR.
+      * ACEPTA LA FECHA DEL SISTEMA Y LA PONE EN EL LISTADO
+           ACCEPT WK-FECHA FROM CENTURY-DATE
+           PERFORM MOVER-FECHA THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED TO TIT-FECHA
+
+           ADD 1 TO TIT-HOJA
+
+      * IMPRIME ENCABEZADO
+           WRITE REG-LIS FROM TITULO-01
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-02
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE
+
+           MOVE 5 TO WK-LINEA.
+       F-ENCABEZAR.
+
+      * UNA SOLA VUELTA POR M-CUENTAS QUE ACUMULA LAS CUATRO METRICAS
+      * QUE ANTES SE OBTENIAN CORRIENDO CUATRO PROGRAMAS DISTINTOS:
+      * DISTRIBUCION POR APERTURA, CUENTAS EN BAJA, CUENTAS EN RIESGO
+      * Y PLASTICOS A REPONER. EL CHEQUEO DE PLASTICOS QUEDA EN LINEA
+      * EN ESTE PARRAFO (Y NO EN UNO APARTE) PORQUE EL EXIT PERFORM
+      * CYCLE DEL START SOLO ES VALIDO DENTRO DEL PERFORM EN LINEA
+      * QUE RECORRE M-CUENTAS.
+       PROCESO.
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              IF WK-SUCURSAL-FILTRO = 0 OR
+                 CTAS-SUCURSAL = WK-SUCURSAL-FILTRO
+                 PERFORM CONTADORES-APERTURA THRU F-CONTADORES-APERTURA
+                 ADD 1 TO WK-LEIDOS
+                 IF CTAS-FECHA-BAJA <> 0
+                    ADD 1 TO WK-BAJAS
+                 ELSE
+                    PERFORM EVALUAR-RIESGO THRU F-EVALUAR-RIESGO
+                    IF CTAS-APERTURA = 1 OR 2 OR 3
+                       MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
+                       INITIALIZE WK-PLAS-FINAL
+                       START M-PLASTICOS KEY GREATER OR EQUAL
+                       PLAS-CLAVE-1
+                       INVALID KEY
+                           EXIT PERFORM CYCLE
+                       END-START
+                       PERFORM UNTIL WK-PLAS-FINAL = 1
+                          READ M-PLASTICOS NEXT AT END
+                               MOVE 1 TO WK-PLAS-FINAL
+                               EXIT PERFORM CYCLE
+                          END-READ
+                          IF CTAS-DOCUMENTO <> PLAS-DOCUMENTO
+                             EXIT PERFORM
+                          END-IF
+                          MOVE PLAS-FECHA-HASTA TO WK-FECHA-HASTA
+                          COMPUTE WK-PLAS-AAAAMM =
+                                  WK-FECHA-HASTA-ANHIO * 100
+                                + WK-FECHA-HASTA-MES
+                          IF PLAS-ESTADO = "EX" OR
+                             (WK-MESES-ANTICIPO > 0 AND
+                              WK-PLAS-AAAAMM <= WK-LIMITE-AAAAMM)
+                             ADD 1 TO WK-A-REPONER
+                          END-IF
+                       END-PERFORM
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+       F-PROCESO.
+
+      * LA DISTRIBUCION POR APERTURA SE CUENTA SOBRE TODAS LAS
+      * CUENTAS LEIDAS, IGUAL QUE EN LIS002-CONTROL-APERTURA, PARA
+      * MOSTRAR UNA FOTO COMPLETA Y NO SOLO DE LAS CUENTAS ACTIVAS.
+       CONTADORES-APERTURA.
+           EVALUATE CTAS-APERTURA
+              WHEN 1 ADD 1 TO WK-APERTURA-NORMAL
+              WHEN 2 ADD 1 TO WK-APERTURA-AMPLIAR
+              WHEN 3 ADD 1 TO WK-APERTURA-INTERNACIONAL
+              WHEN 6 ADD 1 TO WK-APERTURA-ESTUDIO
+              WHEN 7 ADD 1 TO WK-APERTURA-FDOCUM
+              WHEN 8 ADD 1 TO WK-APERTURA-DENEGADA
+              WHEN 9 ADD 1 TO WK-APERTURA-ANALISIS
+           END-EVALUATE.
+       F-CONTADORES-APERTURA.
+
+      * LA CUENTA SE CONSIDERA EN RIESGO CON EL MISMO CRITERIO QUE
+      * RIE001 (APERTURA Y SITUACION DENTRO DE LOS RANGOS DE RIESGO)
+       EVALUAR-RIESGO.
+           IF CTAS-APERTURA = WK-APERTURA-1 OR WK-APERTURA-2
+              IF CTAS-SITUACION = WK-SITUACION-1 OR WK-SITUACION-2
+                 ADD 1 TO WK-EN-RIESGO
+              END-IF
+           END-IF.
+       F-EVALUAR-RIESGO.
+
+       FINAL-PROG.
+           PERFORM REPORTE           THRU F-REPORTE
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG.
+
+      * IMPRIME EL DETALLE POR APERTURA Y EL RESUMEN DE BAJA, RIESGO
+      * Y PLASTICOS A REPONER
+       REPORTE.
+           MOVE "Normal"        TO L-APER-DESC
+           MOVE WK-APERTURA-NORMAL TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Ampliar"       TO L-APER-DESC
+           MOVE WK-APERTURA-AMPLIAR TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Internacional" TO L-APER-DESC
+           MOVE WK-APERTURA-INTERNACIONAL TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Estudio"       TO L-APER-DESC
+           MOVE WK-APERTURA-ESTUDIO TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "F.Docum"       TO L-APER-DESC
+           MOVE WK-APERTURA-FDOCUM TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Denegada"      TO L-APER-DESC
+           MOVE WK-APERTURA-DENEGADA TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           MOVE "Analisis"      TO L-APER-DESC
+           MOVE WK-APERTURA-ANALISIS TO L-CANT
+           WRITE REG-LIS FROM LIN-DETALLE
+           WRITE REG-LIS FROM TITULO-LINE
+           MOVE WK-BAJAS TO LIN-TOT-BAJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-BAJAS
+           MOVE WK-EN-RIESGO TO LIN-TOT-RIESGO
+           WRITE REG-LIS FROM TITULO-BOTTOM-RIESGO
+           MOVE WK-A-REPONER TO LIN-TOT-REPONER
+           WRITE REG-LIS FROM TITULO-BOTTOM-REPONER
+           MOVE WK-LEIDOS TO LIN-TOT-LEIDAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-REPORTE.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "    AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Cuentas en baja: "   AT 1216 WK-BAJAS CONVERT
+           DISPLAY "Cuentas en riesgo: " AT 1416 WK-EN-RIESGO CONVERT
+           DISPLAY "Plasticos a reponer: "
+           AT 1616 WK-A-REPONER CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           END-DISPLAY.
+       F-VERIFICAR-TOTALES.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 M-PLASTICOS
+                 LISTADO.
+       F-CERRAR-ARCHIVO.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-aperturas.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-leer-parametro-riesgo.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-leer-parametro-plas001.cpy".
+      *----------------------------------------------------------------
