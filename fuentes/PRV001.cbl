@@ -0,0 +1,234 @@
+      * =================================================================== */
+      *                                                                     */
+      *   PRV001.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   listado de cuentas por provincia, recorriendo M-CUENTAS por la   */
+      *   clave alternativa CTAS-CLAVE-2 (provincia)                       */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRV001.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
+           COPY "\COBOL\fuentes\cpy\tab-provincias.sel".
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-PRV001"
+           ORGANIZATION IS SEQUENTIAL.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg-idx.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-provincias.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-provincias.cpy".
+
+       01  DB-STAT                      PIC X(02).
+
+       77  WK-FINAL                     PIC 9          VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)      VALUE 0.
+       77  WK-CONSIDERADOS              PIC 9(06)      VALUE 0.
+       77  WK-PROVINCIA-ANT             PIC X(01)      VALUE SPACE.
+
+       01  WK-PROV-CANT                 PIC 9(06)      VALUE 0.
+       01  WK-PROV-SALDO                PIC S9(10)V99  VALUE 0.
+       01  WK-TOTAL-CANT                PIC 9(06)      VALUE 0.
+       01  WK-TOTAL-SALDO                PIC S9(10)V99 VALUE 0.
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(48) VALUE
+            "DISTRIBUCION DE CUENTAS POR PROVINCIA - PRV001".
+            03 FILLER                   PIC X(14) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(10) VALUE "Provincia".
+            03 FILLER                   PIC X(21) VALUE ALL SPACES.
+            03 FILLER                   PIC X(08) VALUE "Cuentas".
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 FILLER                   PIC X(05) VALUE "Saldo".
+
+       01  LIN-PROVINCIA.
+            03 L-PRV-NOMBRE             PIC X(31).
+            03 FILLER                   PIC X(08) VALUE ALL SPACES.
+            03 L-PRV-CANT               PIC ZZZZZ9.
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 L-PRV-SALDO              PIC -ZZZ.ZZZ.ZZ9,99.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-TOTAL.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de cuentas..: ".
+            03 LIN-TOT-CANT             PIC ZZZZZ9.
+            03 FILLER                   PIC X(08) VALUE ALL SPACES.
+            03 FILLER                   PIC X(21) VALUE
+            "Saldo total........: ".
+            03 LIN-TOT-SALDO            PIC -ZZZ.ZZZ.ZZ9,99.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CANTIDAD.
+
+       CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM CARGAR-TABLA-PROVINCIAS THRU
+                   F-CARGAR-TABLA-PROVINCIAS
+           ACCEPT WK-FECHA       FROM CENTURY-DATE
+           PERFORM MOVER-FECHA   THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED      TO TIT-FECHA
+           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN OUTPUT LISTADO.
+       F-ABRIR-ARCHIVO. EXIT.
+
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
+      * IMPRIME ENCABEZADO
+           IF TIT-HOJA = 1
+              WRITE REG-LIS FROM TITULO-01 AFTER 0
+           ELSE
+              WRITE REG-LIS FROM TITULO-01 AFTER PAGE
+           END-IF
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE.
+       F-ENCABEZAR. EXIT.
+
+      * RECORRE M-CUENTAS ORDENADO POR PROVINCIA (CTAS-CLAVE-2) Y VA
+      * ACUMULANDO CANTIDAD/SALDO; CADA VEZ QUE CAMBIA LA PROVINCIA
+      * IMPRIME LA LINEA DE ESA PROVINCIA Y REINICIA LOS ACUMULADORES.
+       PROCESO.
+           START M-CUENTAS KEY NOT < CTAS-CLAVE-2
+           END-START
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS NEXT AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              IF WK-LEIDOS > 1 AND CTAS-PROVINCIA <> WK-PROVINCIA-ANT
+                 PERFORM IMPRIMIR-QUIEBRE THRU F-IMPRIMIR-QUIEBRE
+              END-IF
+              MOVE CTAS-PROVINCIA TO WK-PROVINCIA-ANT
+              IF CTAS-FECHA-BAJA = 0
+                 ADD 1            TO WK-CONSIDERADOS
+                 ADD 1            TO WK-PROV-CANT
+                 ADD CTAS-SALDO   TO WK-PROV-SALDO
+              END-IF
+           END-PERFORM
+           IF WK-LEIDOS > 0
+              PERFORM IMPRIMIR-QUIEBRE THRU F-IMPRIMIR-QUIEBRE
+           END-IF.
+       F-PROCESO. EXIT.
+
+      * IMPRIME LA LINEA DE LA PROVINCIA QUE SE ACABA DE TERMINAR DE
+      * RECORRER, SUMA SUS ACUMULADORES AL TOTAL GENERAL Y LOS REINICIA.
+       IMPRIMIR-QUIEBRE.
+           MOVE WK-PROVINCIA-ANT     TO CTAS-PROVINCIA
+           PERFORM DETALLE-PROVINCIA THRU F-DETALLE-PROVINCIA
+           MOVE WK-DETALLE-PROVINCIA TO L-PRV-NOMBRE
+           MOVE WK-PROV-CANT         TO L-PRV-CANT
+           MOVE WK-PROV-SALDO        TO L-PRV-SALDO
+           WRITE REG-LIS FROM LIN-PROVINCIA
+           ADD WK-PROV-CANT  TO WK-TOTAL-CANT
+           ADD WK-PROV-SALDO TO WK-TOTAL-SALDO
+           MOVE 0            TO WK-PROV-CANT
+           MOVE 0            TO WK-PROV-SALDO.
+       F-IMPRIMIR-QUIEBRE. EXIT.
+
+      * BUSCA LA DESCRIPCION DE LA PROVINCIA EN LA TABLA FIJA
+       DETALLE-PROVINCIA.
+           SET PROV-INDEX TO 1
+           SEARCH TAB-PROVINCIAS-DETALLE
+            WHEN TAB-PROVINCIAS-COD(PROV-INDEX) = CTAS-PROVINCIA
+             MOVE TAB-PROVINCIAS-NOMBRE(PROV-INDEX)
+             TO WK-DETALLE-PROVINCIA
+           END-SEARCH.
+       F-DETALLE-PROVINCIA. EXIT.
+
+       FINAL-PROG.
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+       TOTALES.
+           MOVE WK-LEIDOS     TO LIN-TOT-LEIDOS
+           MOVE WK-TOTAL-CANT TO LIN-TOT-CANT
+           MOVE WK-TOTAL-SALDO TO LIN-TOT-SALDO
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-TOTAL
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "
+           AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Total acumulado: "
+           AT 1216 WK-TOTAL-CANT CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           MOVE WK-CONSIDERADOS TO LK-CANTIDAD
+           IF WK-TOTAL-CANT <> WK-CONSIDERADOS
+              DISPLAY MESSAGE "Cuentas no balancean"
+              END-DISPLAY
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 LISTADO.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-provincias.cpy".
+      *----------------------------------------------------------------
