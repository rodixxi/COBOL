@@ -32,25 +32,65 @@
            SELECT LISTADO
            ASSIGN TO "\COBOL\listado\LIS-XLS.xls"
            ORGANIZATION IS SEQUENTIAL.
-      *----------------------------------------------------------------     
+      * COPIA MENSUAL DEL EXTRACTO, CON EL AAAAMM EN EL NOMBRE, PARA
+      * QUE CADA CORRIDA NO PISE LA DEL MES ANTERIOR
+           SELECT EXTRACTO-MENSUAL
+           ASSIGN TO WK-NOMBRE-MENSUAL
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT PARAMETROS
+           ASSIGN TO "\COBOL\arch\lis002.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
+           COPY "\COBOL\fuentes\cpy\tab-aperturas.sel".
+           COPY "\COBOL\fuentes\cpy\plasticos.sel".
+      *----------------------------------------------------------------
        DATA DIVISION.
 
        FILE SECTION.
-       
+
        COPY "\COBOL\fuentes\cpy\fd-ctas-reg.fds".
 
+       FD  M-PLASTICOS.
+       COPY "\COBOL\fuentes\cpy\plasticos.fds".
+
        FD  LISTADO.
-       01  REG-XLS                      PIC X(100).
+       01  REG-XLS                      PIC X(120).
+
+       FD  EXTRACTO-MENSUAL.
+       01  REG-MENSUAL                  PIC X(120).
+
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-APERTURA-1            PIC 9.
+           03 PAR-APERTURA-2            PIC 9.
+           03 PAR-APERTURA-3            PIC 9.
+           03 PAR-SUCURSAL              PIC 9(03).
+
+       COPY "\COBOL\fuentes\cpy\fd-tab-aperturas.fds".
 
        WORKING-STORAGE SECTION.
 
        COPY "\COBOL\fuentes\cpy\wk-tabla-aperturas.cpy".
        COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-codigo-plastico.cpy".
+
+       01  DB-STAT                      PIC X(02).
 
        77  WK-LEIDOS                    PIC 9(04).
        77  WK-FINAL                     PIC 9(01).
        77  WK-LINEA-GRABADA             PIC 9(04).
        77  WK-LINEA-CONSIDERADA         PIC 9(04).
+       77  WK-SIN-PLAS                  PIC 9(01).
+       77  L-PLAS                       PIC X(19).
+
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-PAR-VALIDO                PIC 9.
+       77  WK-APERTURA-1                PIC 9 VALUE 6.
+       77  WK-APERTURA-2                PIC 9 VALUE 7.
+       77  WK-APERTURA-3                PIC 9 VALUE 9.
+       77  WK-SUCURSAL-FILTRO           PIC 9(03) VALUE 0.
+
+       77  WK-NOMBRE-MENSUAL             PIC X(40).
 
        01  TITULO-01.
             03 FILLER                   PIC X(18) VALUE 
@@ -66,12 +106,18 @@
             03 X-PRV                    PIC X.
             03 X-APER                   PIC X(15).
             03 X-SIT                    PIC X.
+            03 X-SDO                    PIC ----.--9,99.
+            03 X-PLAS                   PIC X(19).
+            03 X-EST                    PIC XX.
 
        LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+       01  LK-MODO-BATCH                PIC 9.
        SCREEN SECTION.
       *----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-CANTIDAD LK-MODO-BATCH.
        CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
            PERFORM INICIO     THRU F-INICIO
            PERFORM PROCESO    THRU F-PROCESO 
            PERFORM FINAL-PROG THRU F-FINAL-PROG
@@ -83,21 +129,92 @@
            ACCEPT WK-FECHA       FROM CENTURY-DATE
            PERFORM MOVER-FECHA   THRU F-MOVER-FECHA
            MOVE WK-FECHA-ED      TO TIT-FECHA
+           PERFORM ABRIR-ARCHIVO-MENSUAL THRU F-ABRIR-ARCHIVO-MENSUAL
+           PERFORM LEER-PARAMETRO THRU F-LEER-PARAMETRO
+           PERFORM CARGAR-TABLA-APERTURAS THRU
+                   F-CARGAR-TABLA-APERTURAS
            PERFORM ENCABEZAR     THRU F-ENCABEZAR.
        F-INICIO. EXIT.
 
       * ABRE EL ARCHIVO
        ABRIR-ARCHIVO.
            OPEN INPUT M-CUENTAS
+           OPEN INPUT M-PLASTICOS
            OPEN OUTPUT LISTADO.
        F-ABRIR-ARCHIVO. EXIT.
 
+      * ARMA EL NOMBRE DE LA COPIA MENSUAL CON EL AAAAMM DE HOY Y LA
+      * ABRE, PARA QUE QUEDE UN RESPALDO POR MES DEL EXTRACTO
+       ABRIR-ARCHIVO-MENSUAL.
+           STRING "\COBOL\listado\LIS-XLS-" WK-FEC-ANHIO WK-FEC-MES
+                  ".xls"
+                  INTO WK-NOMBRE-MENSUAL
+           END-STRING
+           OPEN OUTPUT EXTRACTO-MENSUAL.
+       F-ABRIR-ARCHIVO-MENSUAL. EXIT.
+
+      * LEE LOS CODIGOS DE APERTURA A CONSIDERAR DESDE EL ARCHIVO DE
+      * PARAMETROS. SI NO EXISTE, ESTA VACIO O TRAE CODIGOS INVALIDOS,
+      * SE MANTIENE LA SELECCION ORIGINAL (APERTURA 6/7/9).
+       LEER-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   CONTINUE
+              NOT AT END
+                   PERFORM VALIDAR-PARAMETRO THRU F-VALIDAR-PARAMETRO
+                   IF WK-PAR-VALIDO = 1
+                      MOVE PAR-APERTURA-1 TO WK-APERTURA-1
+                      MOVE PAR-APERTURA-2 TO WK-APERTURA-2
+                      MOVE PAR-APERTURA-3 TO WK-APERTURA-3
+                   ELSE
+                      IF LK-MODO-BATCH = 0
+                         DISPLAY MESSAGE
+                         "Parametro invalido, se usa seleccion standard"
+                         END-DISPLAY
+                      END-IF
+                   END-IF
+                   MOVE PAR-SUCURSAL TO WK-SUCURSAL-FILTRO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO. EXIT.
+
+       VALIDAR-PARAMETRO.
+           MOVE 1 TO WK-PAR-VALIDO
+           SET APER-INDEX TO 1
+           SEARCH TAB-APERTURA-DETALLE
+            WHEN TAB-CTAS-APERTURA(APER-INDEX) = PAR-APERTURA-1
+             CONTINUE
+           END-SEARCH
+           IF APER-INDEX > 7
+              MOVE 0 TO WK-PAR-VALIDO
+           END-IF
+           SET APER-INDEX TO 1
+           SEARCH TAB-APERTURA-DETALLE
+            WHEN TAB-CTAS-APERTURA(APER-INDEX) = PAR-APERTURA-2
+             CONTINUE
+           END-SEARCH
+           IF APER-INDEX > 7
+              MOVE 0 TO WK-PAR-VALIDO
+           END-IF
+           SET APER-INDEX TO 1
+           SEARCH TAB-APERTURA-DETALLE
+            WHEN TAB-CTAS-APERTURA(APER-INDEX) = PAR-APERTURA-3
+             CONTINUE
+           END-SEARCH
+           IF APER-INDEX > 7
+              MOVE 0 TO WK-PAR-VALIDO
+           END-IF.
+       F-VALIDAR-PARAMETRO. EXIT.
+
        ENCABEZAR.           
       * IMPRIME EN EL EXIL
            INITIALIZE REG-XLS
            STRING TITULO-01 INTO REG-XLS
-           END-STRING 
+           END-STRING
            WRITE REG-XLS
+           WRITE REG-MENSUAL FROM REG-XLS
            INITIALIZE REG-XLS
            STRING
                  "Documento" H"09"
@@ -107,9 +224,13 @@
                  "Provincia" H"09"
                  "Apertura" H"09"
                  "Situacion" H"09"
+                 "Saldo" H"09"
+                 "Plastico" H"09"
+                 "Estado Plastico" H"09"
                  INTO REG-XLS
            END-STRING
-           WRITE REG-XLS.
+           WRITE REG-XLS
+           WRITE REG-MENSUAL FROM REG-XLS.
        F-ENCABEZAR. EXIT.
        
        PROCESO.
@@ -119,10 +240,12 @@
                    EXIT PERFORM CYCLE
               END-READ
               ADD 1 TO WK-LEIDOS
-              IF CTAS-FECHA-BAJA = 0 AND 
-              (CTAS-APERTURA = 6 OR 
-              CTAS-APERTURA = 7  OR 
-              CTAS-APERTURA = 9)
+              IF CTAS-FECHA-BAJA = 0 AND
+              (CTAS-APERTURA = WK-APERTURA-1 OR
+              CTAS-APERTURA = WK-APERTURA-2  OR
+              CTAS-APERTURA = WK-APERTURA-3) AND
+              (WK-SUCURSAL-FILTRO = 0 OR
+               CTAS-SUCURSAL = WK-SUCURSAL-FILTRO)
                   ADD 1 TO WK-LINEA-CONSIDERADA     
                   INITIALIZE LIN-DETALLE
       * SI EL CONTADOR ES MAYOR A 64 AGREGO 1 HOJA
@@ -141,7 +264,9 @@
            MOVE CTAS-APERTURA       TO WK-APERTURA
            PERFORM DETALLE-APERTURA THRU F-DETALLE-APERTURA
            MOVE WK-DETALLE-APERTURA TO X-APER
-           MOVE CTAS-SITUACION      TO X-SIT           
+           MOVE CTAS-SITUACION      TO X-SIT
+           MOVE CTAS-SALDO          TO X-SDO
+           PERFORM DETALLE-PLASTICO THRU F-DETALLE-PLASTICO
            INITIALIZE REG-XLS
            STRING
                  X-DOC H"09"
@@ -151,12 +276,42 @@
                  X-PRV H"09"
                  X-APER H"09"
                  X-SIT H"09"
+                 X-SDO H"09"
+                 X-PLAS H"09"
+                 X-EST H"09"
                  INTO REG-XLS
            END-STRING
            WRITE REG-XLS
+           WRITE REG-MENSUAL FROM REG-XLS
            ADD 1 TO WK-LINEA-GRABADA.
        F-DETALLE. EXIT.
 
+      * BUSCA EL PRIMER PLASTICO ASOCIADO AL DOCUMENTO (IGUAL CRITERIO
+      * DE START/READ POR PLAS-CLAVE-1 QUE USAN PLAS001/EXT001); SI NO
+      * TIENE NINGUNO, DEJA LAS COLUMNAS DE PLASTICO VACIAS.
+       DETALLE-PLASTICO.
+           MOVE 0 TO WK-SIN-PLAS
+           MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
+           START M-PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1
+           INVALID KEY
+                MOVE 1 TO WK-SIN-PLAS
+           END-START
+           IF WK-SIN-PLAS = 0
+              READ M-PLASTICOS NEXT AT END
+                   MOVE 1 TO WK-SIN-PLAS
+              END-READ
+           END-IF
+           IF WK-SIN-PLAS = 1 OR CTAS-DOCUMENTO <> PLAS-DOCUMENTO
+              MOVE SPACES TO X-PLAS
+              MOVE SPACES TO X-EST
+           ELSE
+              MOVE PLAS-PLASTICO TO WK-PLAS-PLASTICO
+              PERFORM CODIGO-PLASTICO THRU F-CODIGO-PLASTICO
+              MOVE L-PLAS              TO X-PLAS
+              MOVE PLAS-ESTADO         TO X-EST
+           END-IF.
+       F-DETALLE-PLASTICO. EXIT.
+
        FINAL-PROG.
            PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
            PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
@@ -166,17 +321,27 @@
            DISPLAY "Leidos: "      AT 1016 WK-LEIDOS CONVERT
            DISPLAY "Considerados: "AT 1216 WK-LINEA-CONSIDERADA CONVERT
            DISPLAY "Grabadas :"    AT 1416 WK-LINEA-GRABADA CONVERT
-           DISPLAY MESSAGE "Enter para continuar"
+           IF LK-MODO-BATCH = 0
+              DISPLAY MESSAGE "Enter para continuar"
+           END-IF
+           MOVE WK-LEIDOS TO LK-CANTIDAD
            IF WK-LINEA-GRABADA <> WK-LINEA-CONSIDERADA
-              DISPLAY MESSAGE "Cuentas no balancean"
+              IF LK-MODO-BATCH = 0
+                 DISPLAY MESSAGE "Cuentas no balancean"
+              END-IF
+              MOVE 1 TO RETURN-CODE
            END-IF.
        F-VERIFICAR-TOTALES. EXIT.
 
        CERRAR-ARCHIVO.
            CLOSE M-CUENTAS
-                 LISTADO.
+                 M-PLASTICOS
+                 LISTADO
+                 EXTRACTO-MENSUAL.
        F-CERRAR-ARCHIVO. EXIT.
 
        COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
        COPY "\COBOL\fuentes\cpy\procedure-search-detalle.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-aperturas.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-codigo-plastico.cpy".
       *----------------------------------------------------------------
\ No newline at end of file
