@@ -30,18 +30,29 @@
            SELECT LISTADO
            ASSIGN TO "\COBOL\listado\LISTADO"
            ORGANIZATION IS SEQUENTIAL.
-      *----------------------------------------------------------------     
+           SELECT PARAMETROS
+           ASSIGN TO "\COBOL\arch\lis001.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
+           COPY "\COBOL\fuentes\cpy\tab-aperturas.sel".
+      *----------------------------------------------------------------
        DATA DIVISION.
 
        FILE SECTION.
-       
+
        COPY "\COBOL\fuentes\cpy\fd-ctas-reg.fds".
 
        FD  LISTADO.
        01  REG-LIS                      PIC X(100).
 
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-MES-FILTRO            PIC 9(02).
+
+       COPY "\COBOL\fuentes\cpy\fd-tab-aperturas.fds".
+
        WORKING-STORAGE SECTION.
-       
+
        COPY "\COBOL\fuentes\cpy\wk-tabla-aperturas.cpy".
        COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
 
@@ -50,6 +61,9 @@
        77  WK-LINEA                     PIC 9(06).
        77  WK-LINEA-IMPRESA             PIC 9(06).
 
+       77  WK-PAR-STAT                  PIC X(02).
+       77  WK-MES-FILTRO                PIC 9(02) VALUE 12.
+
        01  TITULO-01.
             03 TIT-FECHA                PIC X(10).
             03 FILLER                   PIC X(31) VALUE SPACES.
@@ -91,6 +105,10 @@
             03 FILLER                   PIC X(18) VALUE
             "TOTAL DE CUENTAS: ".
             03 LIN-TOT-ALUMN            PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
 
 
        LINKAGE SECTION.
@@ -105,8 +123,11 @@
       
       * ABRE ARCHIVO Y ANHADE ENCABEZADO
        INICIO.
-           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
-           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+           PERFORM ABRIR-ARCHIVO  THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-PARAMETRO THRU F-LEER-PARAMETRO
+           PERFORM CARGAR-TABLA-APERTURAS THRU
+                   F-CARGAR-TABLA-APERTURAS
+           PERFORM ENCABEZAR      THRU F-ENCABEZAR.
        F-INICIO.
 
       * ABRE EL ARCHIVO
@@ -115,6 +136,21 @@
            OPEN OUTPUT LISTADO.
        F-ABRIR-ARCHIVO.
 
+      * LEE EL MES DE NACIMIENTO A FILTRAR DESDE EL ARCHIVO DE
+      * PARAMETROS. SI NO EXISTE O ESTA VACIO, SE MANTIENE EL MES
+      * ORIGINAL (DICIEMBRE).
+       LEER-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   CONTINUE
+              NOT AT END
+                   MOVE PAR-MES-FILTRO TO WK-MES-FILTRO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO.
+
        ENCABEZAR.
       * ACEPTA HORA DEL SISTEMA Y LA PONE EN EL LISTADO 
            ACCEPT WK-FECHA FROM CENTURY-DATE
@@ -141,8 +177,9 @@
                    EXIT PERFORM CYCLE
               END-READ
            
-              IF CTAS-FECHA-NAC-MES = 12 AND (CTAS-APERTURA = 1 
-              OR CTAS-APERTURA = 2 OR CTAS-APERTURA = 3)     
+              IF CTAS-FECHA-NAC-MES = WK-MES-FILTRO AND
+              (CTAS-APERTURA = 1
+              OR CTAS-APERTURA = 2 OR CTAS-APERTURA = 3)
                     INITIALIZE LIN-DETALLE
       * SI EL CONTADOR ES MAYOR A 64 AGREGO 1 HOJA
                     IF WK-LINEA > 64
@@ -185,7 +222,9 @@
            END-IF
            MOVE WK-LEIDOS TO LIN-TOT-ALUMN
            WRITE REG-LIS FROM TITULO-LINE
-           WRITE REG-LIS FROM TITULO-BOTTOM-FINAL.
+           WRITE REG-LIS FROM TITULO-BOTTOM-FINAL
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
        F-TOTALES.
 
        VERIFICAR-TOTALES. 
@@ -206,4 +245,5 @@
 
        COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
        COPY "\COBOL\fuentes\cpy\procedure-search-detalle.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-aperturas.cpy".
       *----------------------------------------------------------------
\ No newline at end of file
