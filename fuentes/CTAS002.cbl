@@ -3,17 +3,17 @@
       *   COBOLNAME.CBL                                                            */
       *   (C) 2008 AUTHOR                                                          */
       *                                                                            */
-      *   DESCRIPTION                                                              */
+      *   Correccion interactiva de movimientos de mov-cuentas.prn                */
       *                                                                            */
       * ========================================================================== */
       *PROGRAM DESCRIPTION
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CTAS001.
+       PROGRAM-ID. CTAS002.
        AUTHOR. CRESPILLO RODRIGO ANDRES.
        INSTALLATION.
        DATE-WRITTEN. 05/12/2015.
        DATE-COMPILED.
-      *---------------------------------------------------------------- 
+      *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION.
@@ -27,9 +27,9 @@
            SELECT MOV-CTAS
            ASSIGN TO "\COBOL\arch\mov-cuentas.prn"
            ORGANIZATION IS SEQUENTIAL.
-           SELECT LISTADO
+           SELECT MV-CUENTAS
            ASSIGN TO "\COBOL\listado\mv-cuentas.prn"
-           ORGANIZATION IS SEQUENTIAL.       
+           ORGANIZATION IS SEQUENTIAL.
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -38,86 +38,79 @@
 
        FD  MV-CUENTAS.
        01  MV-REG.
-           03 MV-MOV            PIC X.
+           03 MV-MOV            PIC X(01).
            03 MV-CTA            PIC 9(08).
+           03 MV-PRODUCTO        PIC 9(02).
            03 MV-APE            PIC X(20).
            03 MV-NOM            PIC X(20).
            03 MV-FNAC           PIC 9(08).
-           03 MV-PROV           PIC X.
+           03 MV-PROV            PIC X(01).
+           03 MV-SUCURSAL        PIC 9(03).
+           03 MV-APERTURA        PIC 9(01).
+           03 MV-MONTO           PIC S9(10)V99.
 
        WORKING-STORAGE SECTION.
 
-       COPY "\COBOL\fuentes\cpy\wk-tab-leyendas.cpy".
        COPY "\COBOL\fuentes\cpy\wk-hora-ed.cpy".
 
        77  WK-MOV-LEIDOS       PIC 9(04).
-       77  WK-ALTAS-OK         PIC 9(04).
-       77  WK-BAJAS-OK         PIC 9(04).
-       77  WK-MODIF-OK         PIC 9(04).
-       77  WK-ERRORES          PIC 9(04).
-       77  WK-HOJA             PIC 9(02).
-       77  WK-FECHA            PIC 9(08).          
-       77  WK-FECHA-ED-1       PIC X(10).      
-       77  WK-FECHA-ED-2       PIC X(10).     
-       77  WK-FECHA-ED-3       PIC X(08). 
-       77  WK-LINEA            PIC 99. 
+       77  WK-GRABADOS         PIC 9(04).
        77  WK-FINAL            PIC 9.
-       77  WK-TOTALES          PIC 9(04).
+       77  WK-CORREGIR         PIC X(01).
+       77  WK-FECHA            PIC 9(08).
+       77  WK-FECHA-ED-1       PIC X(10).
+       77  WK-FECHA-ED-2       PIC X(10).
+       77  WK-FECHA-ED-3       PIC X(08).
+       77  WK-EDAD             PIC 9(03).
+       77  WK-FECHA-VALIDA     PIC X(01).
 
-       01  LIS-REG.
-           03 L-MOV            PIC X.
-           03 L-CTA            PIC 9(08).
-           03 L-APE            PIC X(20).
-           03 L-NOM            PIC X(20).
-           03 L-FNAC           PIC X(10).
-           03 L-PROV           PIC XX.
-       
        01  TIT-TITULO.
            03 TIT-FECHA        PIC X(10).
-           03 TIT-HORA         PIC X(05)
+           03 TIT-HORA         PIC X(05).
 
       *----------------------------------------------------------------
        PROCEDURE DIVISION.
 
        CONTROL-PROG.
            PERFORM INICIO     THRU F-INICIO
-           PERFORM PROCESO    THRU F-PROCESO 
+           PERFORM PROCESO    THRU F-PROCESO
            PERFORM FINAL-PROG THRU F-FINAL-PROG
            GOBACK.
-      
+
        INICIO.
            PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
            ACCEPT WK-FECHA       FROM CENTURY-DATE
            CALL "FEC-NAC-ED" USING WK-FECHA
-                                   WK-FECHA-ED-1 
+                                   WK-FECHA-ED-1
                                    WK-FECHA-ED-2
                                    WK-FECHA-ED-3
-           MOVE WK-FECHA-ED-1    TO TIT-TITULO-FECHA
-           ACCEPT WK-HS FROM TIME 
+                                   WK-EDAD
+                                   WK-FECHA-VALIDA
+           MOVE WK-FECHA-ED-1    TO TIT-FECHA
+           ACCEPT WK-HS FROM TIME
            MOVE WK-HS-HORA       TO TIT-HORA
            PERFORM VENTANA       THRU F-VENTANA
            PERFORM ENCABEZADO    THRU F-ENCABEZADO.
        F-INICIO. EXIT.
 
        ABRIR-ARCHIVO.
-           OPEN INPUT MOV-CTAS
+           OPEN INPUT  MOV-CTAS
            OPEN OUTPUT MV-CUENTAS.
        F-ABRIR-ARCHIVO. EXIT.
 
        VENTANA.
            DISPLAY BOX AT 0101
                SIZE 80
-               LINES 25 
+               LINES 25
                ERASE
-           END-DISPLAY
+           END-DISPLAY.
        F-VENTANA. EXIT.
 
        ENCABEZADO.
       * GENERA EL TOP DE LA VENTANA CON FECHA, TITULO Y HORA
-           
-           DISPLAY TIT-FECHA AT 0201 
+           DISPLAY TIT-FECHA AT 0201
            DISPLAY "CORRECCION DE MOV. DE CUENTAS" AT 0232
-           DISPLAY TIT-HORA AT 0273 
+           DISPLAY TIT-HORA AT 0273
            DISPLAY LINE SIZE 80 AT LINE 03.
        F-ENCABEZADO. EXIT.
 
@@ -128,129 +121,88 @@
                                MOVE 1 TO WK-FINAL
                                EXIT PERFORM CYCLE
               END-READ
+              IF M-MOV = "T"
+                 EXIT PERFORM CYCLE
+              END-IF
               ADD 1 TO WK-MOV-LEIDOS
-              INITIALIZE LIS-REG
-              PERFORM DETALLE THRU F-DETALLE
-              EVALUATE M-MOV
-                 WHEN "A" PERFORM PROCESO-A THRU F-PROCESO-A
-                 WHEN "B" PERFORM PROCESO-B THRU F-PROCESO-B
-                 WHEN "M" PERFORM PROCESO-M THRU F-PROCESO-M
-                 WHEN OTHER PERFORM PROCESO-OTROS THRU F-PROCESO-OTROS
-              END-EVALUATE
-           END-PERFORM. 
-       F-PROCESO. EXIT. 
+              PERFORM DETALLE             THRU F-DETALLE
+              PERFORM CORREGIR-MOVIMIENTO THRU F-CORREGIR-MOVIMIENTO
+              PERFORM GRABAR-MOVIMIENTO   THRU F-GRABAR-MOVIMIENTO
+           END-PERFORM.
+       F-PROCESO. EXIT.
 
-       PROCESO-OTROS.
-           MOVE  
-           PERFORM DETALLE     THRU F-DETALLE          
-           MOVE TAB-LEYENDA(1) TO L-OBS
-           WRITE REGISTRO      FROM LIS-REG
-           ADD 1 TO WK-ERRORES.
-       F-PROCESO-OTROS. EXIT. 
- 
        DETALLE.
-           MOVE MOV-MOV  TO L-MOV 
-           MOVE MOV-CTA  TO L-CTA 
-           MOVE MOV-APE  TO L-APE 
-           MOVE MOV-NOM  TO L-NOM 
-           MOVE MOV-FNAC TO L-FNAC
-           MOVE MOV-PROV TO L-PROV
-           DISPLAY "COD. MOC. : " AT 0502 L-MOV  CONVERT
-           DISPLAY "DOCUMENTO : " AT 0602 L-CTA  CONVERT
-           DISPLAY "APELLIDO  : " AT 0702 L-APE  CONVERT
-           DISPLAY "NOMBRE    : " AT 0802 L-NOM  CONVERT
-           DISPLAY "FECHA NAC.: " AT 0902 L-FNAC CONVERT
-           DISPLAY "PROVINCIA : " AT 1002 L-PROV CONVERT
-           DISPLAY "CONTICUAR: "  AT 1202.
-       F-DETALLE. EXIT.
-
-       PROCESO-A.
-           IF M-CTA = SPACE
-              OR M-FNAC = SPACE
-              OR  M-APE = SPACE
-              OR M-NOM = SPACE
-              OR M-PROV = SPACE
-              PERFORM DETALLE     THRU F-DETALLE
-              MOVE TAB-LEYENDA(2) TO L-OBS
-              WRITE REGISTRO      FROM LIS-REG
-              ADD 1 TO WK-ERRORES
-           ELSE 
-              ADD 1 TO WK-ALTAS-OK
-           END-IF.
-       F-PROCESO-A. EXIT.
-
-       PROCESO-M.
-           IF M-CTA = SPACE
-              PERFORM DETALLE     THRU F-DETALLE
-              MOVE TAB-LEYENDA(3) TO L-OBS
-              WRITE REGISTRO      FROM LIS-REG
-              ADD 1 TO WK-ERRORES
-           ELSE
-              IF M-FNAC = SPACE
-                 OR M-APE = SPACE
-                 OR M-NOM = SPACE
-                 OR M-PROV = SPACE
-                 PERFORM DETALLE     THRU F-DETALLE
-                 MOVE TAB-LEYENDA(4) TO L-OBS
-                 WRITE REGISTRO      FROM LIS-REG
-                 ADD 1 TO WK-ERRORES
-              ELSE
-                 ADD 1 TO WK-MODIF-OK
+           INITIALIZE WK-FECHA-ED-2
+           IF NOT ( M-FNAC = 0 )
+              MOVE M-FNAC TO WK-FECHA
+              CALL "FEC-NAC-ED" USING WK-FECHA
+                                      WK-FECHA-ED-1
+                                      WK-FECHA-ED-2
+                                      WK-FECHA-ED-3
+                                      WK-EDAD
+                                      WK-FECHA-VALIDA
+              IF WK-FECHA-VALIDA = "N"
+                 MOVE "INVALIDA" TO WK-FECHA-ED-2
               END-IF
-           END-IF.
-       F-PROCESO-M. EXIT.
+           END-IF
+           DISPLAY "COD. MOV. : " AT 0502 M-MOV       CONVERT
+           DISPLAY "DOCUMENTO : " AT 0602 M-CTA        CONVERT
+           DISPLAY "APELLIDO  : " AT 0702 M-APE        CONVERT
+           DISPLAY "NOMBRE    : " AT 0802 M-NOM        CONVERT
+           DISPLAY "FECHA NAC.: " AT 0902 WK-FECHA-ED-2 CONVERT
+           DISPLAY "PROVINCIA : " AT 1002 M-PROV        CONVERT.
+       F-DETALLE. EXIT.
 
-       PROCESO-B.
-           IF M-CTA = SPACE
-              PERFORM DETALLE     THRU F-DETALLE
-              MOVE TAB-LEYENDA(5) TO L-OBS
-              WRITE REGISTRO      FROM LIS-REG
-              ADD 1 TO WK-ERRORES
-           ELSE
-              ADD 1 TO WK-BAJAS-OK
+       CORREGIR-MOVIMIENTO.
+           MOVE "N" TO WK-CORREGIR
+           DISPLAY "Corregir datos (S/N): " AT 1202
+           ACCEPT WK-CORREGIR AT 1225
+           IF WK-CORREGIR = "S" OR "s"
+              PERFORM PEDIR-CORRECCION THRU F-PEDIR-CORRECCION
            END-IF.
-       F-PROCESO-B. EXIT.
+       F-CORREGIR-MOVIMIENTO. EXIT.
+
+       PEDIR-CORRECCION.
+           DISPLAY "APELLIDO  : " AT 0702
+           ACCEPT M-APE  AT 0714
+           DISPLAY "NOMBRE    : " AT 0802
+           ACCEPT M-NOM  AT 0814
+           DISPLAY "FECHA NAC.: " AT 0902
+           ACCEPT M-FNAC AT 0914
+           DISPLAY "PROVINCIA : " AT 1002
+           ACCEPT M-PROV AT 1014.
+       F-PEDIR-CORRECCION. EXIT.
+
+       GRABAR-MOVIMIENTO.
+           MOVE M-MOV      TO MV-MOV
+           MOVE M-CTA      TO MV-CTA
+           MOVE M-PRODUCTO TO MV-PRODUCTO
+           MOVE M-APE      TO MV-APE
+           MOVE M-NOM      TO MV-NOM
+           MOVE M-FNAC     TO MV-FNAC
+           MOVE M-PROV     TO MV-PROV
+           MOVE M-SUCURSAL TO MV-SUCURSAL
+           MOVE M-APERTURA TO MV-APERTURA
+           MOVE M-MONTO    TO MV-MONTO
+           WRITE MV-REG
+           ADD 1 TO WK-GRABADOS.
+       F-GRABAR-MOVIMIENTO. EXIT.
 
        FINAL-PROG.
-           PERFORM TOTALES           THRU F-TOTALES
-           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO.
+           PERFORM MOSTRAR-TOTALES THRU F-MOSTRAR-TOTALES
+           PERFORM CERRAR-ARCHIVO  THRU F-CERRAR-ARCHIVO.
        F-FINAL-PROG. EXIT.
 
-       TOTALES.
-      * IMPRIME PIE DE PAGINA CON TOTAL DE ALUMNOS
-           IF WK-LINEA > 60
-              PERFORM ENCABEZAR
-           END-IF
-           MOVE WK-MOV-LEIDOS TO TIT-LEIDOS-NUM
-           MOVE WK-ALTAS-OK   TO TIT-ALTAS-NUM
-           MOVE WK-BAJAS-OK   TO TIT-BAJAS-NUM
-           MOVE WK-MODIF-OK   TO TIT-MODIF-NUM
-           MOVE WK-ERRORES    TO TIT-ERRORES-NUM
-           WRITE REGISTRO FROM TIT-LINEA
-           WRITE REGISTRO FROM TIT-LEIDOS
-           WRITE REGISTRO FROM TIT-ALTAS
-           WRITE REGISTRO FROM TIT-BAJAS
-           WRITE REGISTRO FROM TIT-MODIF
-           WRITE REGISTRO FROM TIT-ERRORES
-           IF WK-LINEA > 63
-              PERFORM ENCABEZAR
-           END-IF
-           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
-       F-TOTALES. EXIT.
-       
-       VERIFICAR-TOTALES.
-           COMPUTE WK-TOTALES = WK-ALTAS-OK + 
-                                WK-BAJAS-OK + 
-                                WK-MODIF-OK + 
-                                WK-ERRORES
-           IF WK-TOTALES <> WK-MOV-LEIDOS
-              WRITE REGISTRO FROM "TOTALES NO BALANCEAN"
-           END-IF.
-       F-VERIFICAR-TOTALES. EXIT.
+       MOSTRAR-TOTALES.
+           DISPLAY "Leidos  : " AT 1602 WK-MOV-LEIDOS CONVERT
+           DISPLAY "Grabados: " AT 1802 WK-GRABADOS   CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           END-DISPLAY.
+       F-MOSTRAR-TOTALES. EXIT.
 
        CERRAR-ARCHIVO.
            CLOSE MOV-CTAS
-                 LISTADO.
+                 MV-CUENTAS.
        F-CERRAR-ARCHIVO. EXIT.
 
-       END PROGRAM.
+       END PROGRAM CTAS002.
