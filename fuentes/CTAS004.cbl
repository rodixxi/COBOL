@@ -0,0 +1,316 @@
+      * =================================================================== */
+      *                                                                     */
+      *   CTAS004.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   devengamiento mensual de intereses y mantenimiento sobre         */
+      *   CTAS-SALDO, segun CTAS-APERTURA/CTAS-SITUACION                   */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTAS004.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * RECORRE M-CUENTAS EN ORDEN DE CTAS-CLAVE Y APLICA, UNA VEZ POR
+      * MES, EL CARGO QUE CORRESPONDA SEGUN LA SITUACION DE LA CUENTA:
+      *   - SITUACION 3 (EN MORA) CON SALDO NEGATIVO: INTERES PUNITORIO
+      *     SOBRE EL DESCUBIERTO (WK-TASA-MORA).
+      *   - SITUACION 7 (NORMAL) EN APERTURA 1/2/3 (CUENTA ACTIVA):
+      *     GASTO DE MANTENIMIENTO FIJO (WK-FEE-MANTENIMIENTO).
+      *   - SITUACION 1 (FRAUDE), APERTURA 8 (DENEGADA) O 9 (ANALISIS):
+      *     NO SE LES APLICA CARGO, LA CUENTA NO ESTA OPERATIVA.
+      *   - SITUACION 5 (SEVEN): SIN CARGO, ES UNA CARTERA PREFERENCIAL.
+      * CADA CUENTA ACTUALIZADA QUEDA REGISTRADA EN CTAS-AUDITORIA.DAT
+      * CON AUD-MOV = "I", IGUAL QUE LOS DEMAS CAMBIOS DE CTAS003.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-CTAS004"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDITORIA
+           ASSIGN TO "\COBOL\arch\ctas-auditoria.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-AUD-STAT.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg-idx.fds".
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+      * MISMO LAYOUT QUE LA AUDITORIA DE CTAS003: UN REGISTRO CON EL
+      * ESTADO ANTERIOR Y POSTERIOR DE LA CUENTA POR CADA CAMBIO
+       FD  AUDITORIA.
+       01  AUD-REG.
+           03 AUD-FECHA           PIC 9(08).
+           03 AUD-DOCUMENTO       PIC 9(08).
+           03 AUD-PRODUCTO        PIC 9(02).
+           03 AUD-MOV             PIC X(01).
+           03 AUD-ANTES.
+              05 AUD-ANT-APELLIDO    PIC X(20).
+              05 AUD-ANT-NOMBRE      PIC X(20).
+              05 AUD-ANT-FECHA-NAC   PIC 9(08).
+              05 AUD-ANT-PROVINCIA   PIC X(01).
+              05 AUD-ANT-APERTURA    PIC 9(01).
+              05 AUD-ANT-SALDO       PIC S9(10)V99.
+              05 AUD-ANT-FECHA-BAJA  PIC 9(08).
+           03 AUD-DESPUES.
+              05 AUD-DES-APELLIDO    PIC X(20).
+              05 AUD-DES-NOMBRE      PIC X(20).
+              05 AUD-DES-FECHA-NAC   PIC 9(08).
+              05 AUD-DES-PROVINCIA   PIC X(01).
+              05 AUD-DES-APERTURA    PIC 9(01).
+              05 AUD-DES-SALDO       PIC S9(10)V99.
+              05 AUD-DES-FECHA-BAJA  PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+
+       01  DB-STAT                      PIC X(02).
+       77  WK-AUD-STAT                  PIC X(02).
+
+       77  WK-FINAL                     PIC 9         VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)     VALUE 0.
+       77  WK-ACTUALIZADOS              PIC 9(06)     VALUE 0.
+       77  WK-OMITIDOS                  PIC 9(06)     VALUE 0.
+       77  WK-LINEA                     PIC 9(04)     VALUE 0.
+
+       77  WK-TASA-MORA                 PIC 9V9(04)   VALUE 0,0500.
+       77  WK-FEE-MANTENIMIENTO         PIC 9(02)V99  VALUE 10,00.
+       77  WK-MONTO-APLICADO            PIC S9(10)V99 VALUE 0.
+       77  WK-CTAS-ANT-SALDO            PIC S9(10)V99 VALUE 0.
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(38) VALUE
+            "DEVENGAMIENTO MENSUAL - CTAS004".
+            03 FILLER                   PIC X(31) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(10) VALUE "Documento".
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Titular".
+            03 FILLER                   PIC X(22) VALUE ALL SPACES.
+            03 FILLER                   PIC X(06) VALUE "Cargo.".
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(13) VALUE "Saldo nuevo".
+
+       01  LIN-DETALLE.
+            03 L-DOC                    PIC 9(08).
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 L-NOM-CORTO               PIC X(32).
+            03 FILLER                   PIC X(01) VALUE ALL SPACES.
+            03 L-CARGO                   PIC ----.--9,99.
+            03 FILLER                   PIC X(02) VALUE ALL SPACES.
+            03 L-SDO                     PIC ----.--9,99.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-ACTUALIZADOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas c/cargo..: ".
+            03 LIN-TOT-ACTUALIZADOS     PIC ZZZZZ9.
+       01  TITULO-BOTTOM-OMITIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas omitidas.: ".
+            03 LIN-TOT-OMITIDOS         PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CANTIDAD.
+
+       CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           ACCEPT WK-FECHA       FROM CENTURY-DATE
+           PERFORM MOVER-FECHA   THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED      TO TIT-FECHA
+           PERFORM ENCABEZAR     THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+       ABRIR-ARCHIVO.
+           OPEN I-O    M-CUENTAS
+           OPEN OUTPUT LISTADO
+           PERFORM ABRIR-AUDITORIA THRU F-ABRIR-AUDITORIA.
+       F-ABRIR-ARCHIVO. EXIT.
+
+      * LA AUDITORIA SE ACUMULA CORRIDA TRAS CORRIDA; SI EL ARCHIVO
+      * TODAVIA NO EXISTE (PRIMERA VEZ) SE LO CREA
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA
+           IF NOT ( WK-AUD-STAT = "00" )
+              OPEN OUTPUT AUDITORIA
+           END-IF.
+       F-ABRIR-AUDITORIA. EXIT.
+
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
+           IF TIT-HOJA = 1
+              WRITE REG-LIS FROM TITULO-01 AFTER 0
+           ELSE
+              WRITE REG-LIS FROM TITULO-01 AFTER PAGE
+           END-IF
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE
+           MOVE 4 TO WK-LINEA.
+       F-ENCABEZAR. EXIT.
+
+      * RECORRE M-CUENTAS EN ORDEN DE DOCUMENTO (CTAS-CLAVE)
+       PROCESO.
+           START M-CUENTAS KEY NOT < CTAS-CLAVE
+           END-START
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS NEXT AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              PERFORM CALCULAR-CARGO THRU F-CALCULAR-CARGO
+           END-PERFORM.
+       F-PROCESO. EXIT.
+
+       CALCULAR-CARGO.
+           MOVE 0 TO WK-MONTO-APLICADO
+           EVALUATE TRUE
+              WHEN CTAS-SITUACION = 3 AND CTAS-SALDO < 0
+                   COMPUTE WK-MONTO-APLICADO ROUNDED =
+                           CTAS-SALDO * WK-TASA-MORA
+              WHEN CTAS-SITUACION = 7
+                   AND ( CTAS-APERTURA = 1 OR CTAS-APERTURA = 2
+                                            OR CTAS-APERTURA = 3 )
+                   COMPUTE WK-MONTO-APLICADO =
+                           WK-FEE-MANTENIMIENTO * -1
+              WHEN OTHER
+                   ADD 1 TO WK-OMITIDOS
+                   EXIT PARAGRAPH
+           END-EVALUATE
+           PERFORM APLICAR-CARGO THRU F-APLICAR-CARGO.
+       F-CALCULAR-CARGO. EXIT.
+
+       APLICAR-CARGO.
+           MOVE CTAS-SALDO TO WK-CTAS-ANT-SALDO
+           COMPUTE CTAS-SALDO = CTAS-SALDO + WK-MONTO-APLICADO
+           REWRITE CTAS-REG INVALID KEY
+                                  DISPLAY MESSAGE "I-O ERROR".
+           ADD 1 TO WK-ACTUALIZADOS
+           PERFORM GRABAR-AUDITORIA THRU F-GRABAR-AUDITORIA
+           IF WK-LINEA > 64
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           PERFORM DETALLE THRU F-DETALLE.
+       F-APLICAR-CARGO. EXIT.
+
+       DETALLE.
+           MOVE CTAS-DOCUMENTO       TO L-DOC
+           STRING CTAS-APELLIDO DELIMITED BY SPACE
+                  " "            DELIMITED BY SIZE
+                  CTAS-NOMBRE    DELIMITED BY SPACE
+              INTO L-NOM-CORTO
+           END-STRING
+           MOVE WK-MONTO-APLICADO     TO L-CARGO
+           MOVE CTAS-SALDO            TO L-SDO
+           WRITE REG-LIS              FROM LIN-DETALLE
+           ADD 1 TO WK-LINEA.
+       F-DETALLE. EXIT.
+
+       GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA         FROM CENTURY-DATE
+           MOVE CTAS-DOCUMENTO      TO AUD-DOCUMENTO
+           MOVE CTAS-PRODUCTO       TO AUD-PRODUCTO
+           MOVE "I"                 TO AUD-MOV
+           MOVE CTAS-APELLIDO       TO AUD-ANT-APELLIDO
+           MOVE CTAS-NOMBRE         TO AUD-ANT-NOMBRE
+           MOVE CTAS-FECHA-NAC      TO AUD-ANT-FECHA-NAC
+           MOVE CTAS-PROVINCIA      TO AUD-ANT-PROVINCIA
+           MOVE CTAS-APERTURA       TO AUD-ANT-APERTURA
+           MOVE WK-CTAS-ANT-SALDO   TO AUD-ANT-SALDO
+           MOVE CTAS-FECHA-BAJA     TO AUD-ANT-FECHA-BAJA
+           MOVE CTAS-APELLIDO       TO AUD-DES-APELLIDO
+           MOVE CTAS-NOMBRE         TO AUD-DES-NOMBRE
+           MOVE CTAS-FECHA-NAC      TO AUD-DES-FECHA-NAC
+           MOVE CTAS-PROVINCIA      TO AUD-DES-PROVINCIA
+           MOVE CTAS-APERTURA       TO AUD-DES-APERTURA
+           MOVE CTAS-SALDO          TO AUD-DES-SALDO
+           MOVE CTAS-FECHA-BAJA     TO AUD-DES-FECHA-BAJA
+           WRITE AUD-REG.
+       F-GRABAR-AUDITORIA. EXIT.
+
+       FINAL-PROG.
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+       TOTALES.
+           IF WK-LINEA > 63
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           MOVE WK-LEIDOS       TO LIN-TOT-LEIDOS
+           MOVE WK-ACTUALIZADOS TO LIN-TOT-ACTUALIZADOS
+           MOVE WK-OMITIDOS     TO LIN-TOT-OMITIDOS
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-ACTUALIZADOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-OMITIDOS
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "
+           AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Cuentas con cargo: "
+           AT 1216 WK-ACTUALIZADOS CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           MOVE WK-LEIDOS TO LK-CANTIDAD
+           IF WK-ACTUALIZADOS + WK-OMITIDOS <> WK-LEIDOS
+              DISPLAY MESSAGE "Cuentas no balancean"
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 LISTADO
+                 AUDITORIA.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+      *----------------------------------------------------------------
