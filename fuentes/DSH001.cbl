@@ -0,0 +1,349 @@
+      * =================================================================== */
+      *                                                                     */
+      *   DSH001.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   pantalla de cliente 360: junta en una sola consulta lo que hoy   */
+      *   esta repartido entre CONCTAS (saldo/baja), RIE001 (riesgo) y     */
+      *   PLAS001 (estado de plasticos)                                    */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DSH001.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
+       COPY "\COBOL\fuentes\cpy\plasticos.sel".
+       COPY "\COBOL\fuentes\cpy\tab-aperturas.sel".
+       COPY "\COBOL\fuentes\cpy\tab-situacion.sel".
+       COPY "\COBOL\fuentes\cpy\parametros-riesgo.sel".
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-idx.fds".
+
+       FD  M-PLASTICOS.
+       COPY "\COBOL\fuentes\cpy\plasticos.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-aperturas.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-situacion.fds".
+       COPY "\COBOL\fuentes\cpy\fd-parametros-riesgo.fds".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-aperturas.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tab-meses.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-fecha-hasta.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-codigo-plastico.cpy".
+
+       77  WK-CTAS-FINAL                PIC 9.
+       77  WK-DOCUMENTO-CORRECTO        PIC 9.
+       77  WK-PLAS-FINAL                PIC 9.
+       77  WK-SIN-PLAS                  PIC 9.
+       77  WK-DOCUMENTO                 PIC 9(08).
+       77  WK-EN-RIESGO                 PIC 9.
+       77  WK-A-REPONER                 PIC 9.
+
+       77  WK-APERTURA-1                PIC 9 VALUE 2.
+       77  WK-APERTURA-2                PIC 9 VALUE 3.
+       77  WK-SITUACION-1               PIC 9 VALUE 3.
+       77  WK-SITUACION-2               PIC 9 VALUE 5.
+
+       COPY "\COBOL\fuentes\cpy\wk-parametros-riesgo.cpy".
+
+       01  WK-CTAS-SALDO-ED             PIC 99.999.999,99.
+
+       01  DB-STAT                      PIC X(02).
+
+       01  WK-FEC-ED-2.
+           03 WK-FEC-DIA-ED-2           PIC 99.
+           03 FILLER                    PIC X VALUE "-".
+           03 WK-FEC-MES-ED-2           PIC 99.
+           03 FILLER                    PIC X VALUE "-".
+           03 WK-FEC-ANHIO-ED-2         PIC 9999.
+
+       01  WK-HS                        PIC 9(08).
+       01  FILLER REDEFINES WK-HS.
+           03 WK-HS-HORA                PIC 99.
+           03 WK-HS-MINUTOS             PIC 99.
+           03 FILLER                    PIC 9(04).
+
+       01  WK-HS-ED.
+           03 WK-HS-HORA-ED            PIC 99.
+           03 FILLER                   PIC X VALUE ":".
+           03 WK-HS-MINUTOS-ED         PIC 99.
+
+       01  WK-DETALLE-APERTURA-ED       PIC X(17).
+
+       01  L-PLAS                       PIC X(19).
+       01  L-FHAS                       PIC X(08).
+
+       01  WK-FILA-PLASTICO             PIC 9(02) VALUE 15.
+       01  WK-POS-PLASTICO              PIC 9(04).
+       01  WK-POS-PLASTICO-EST          PIC 9(04).
+       01  WK-POS-PLASTICO-HAS          PIC 9(04).
+       01  WK-TECLA                     PIC X.
+
+       01  WK-NOMBRE-COMPLETO           PIC X(40) VALUE SPACES.
+       01  WK-ESTADO-GENERAL            PIC X(30).
+
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CONTROL-PROG.
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM CARGAR-TABLA-APERTURAS THRU
+                   F-CARGAR-TABLA-APERTURAS
+           PERFORM CARGAR-TABLA-SITUACION THRU
+                   F-CARGAR-TABLA-SITUACION
+           PERFORM LEER-PARAMETRO-RIESGO THRU
+                   F-LEER-PARAMETRO-RIESGO
+           PERFORM VENTANA        THRU F-VENTANA.
+       F-INICIO. EXIT.
+
+      * ABRE EL ARCHIVO
+       ABRIR-ARCHIVO.
+           OPEN INPUT M-CUENTAS
+           OPEN INPUT M-PLASTICOS.
+       F-ABRIR-ARCHIVO. EXIT.
+
+       VENTANA.
+           DISPLAY BOX AT 0101
+               SIZE 80
+               LINES 25
+               ERASE
+           END DISPLAY
+           PERFORM ENCABEZADO THRU F-ENCABEZADO.
+       F-VENTANA. EXIT.
+
+       ENCABEZADO.
+           ACCEPT WK-FECHA FROM CENTURY-DATE
+           ACCEPT WK-HS FROM TIME
+           PERFORM MOVER-FECHA THRU F-MOVER-FECHA
+           PERFORM EDITAR-HS THRU F-EDITAR-HS
+           DISPLAY AT 0201 WK-FECHA-ED
+           DISPLAY "CLIENTE 360" AT 0236
+           DISPLAY AT 0273 WK-HS-ED
+           DISPLAY LINE SIZE 80 AT LINE 03.
+       F-ENCABEZADO. EXIT.
+
+       EDITAR-HS.
+           MOVE WK-HS-HORA     TO WK-HS-HORA-ED
+           MOVE WK-HS-MINUTOS  TO WK-HS-MINUTOS-ED.
+       F-EDITAR-HS. EXIT.
+
+       PROCESO.
+           PERFORM PEDIR-DNI THRU F-PEDIR-DNI
+           INITIALIZE WK-CTAS-FINAL
+                      WK-EN-RIESGO
+                      WK-A-REPONER
+           MOVE WK-DOCUMENTO TO CTAS-DOCUMENTO
+           MOVE 0            TO CTAS-PRODUCTO
+           START M-CUENTAS KEY GREATER OR EQUAL CTAS-CLAVE
+           INVALID KEY
+                DISPLAY MESSAGE "Cuenta invalida"
+                END-DISPLAY
+                EXIT PARAGRAPH
+           END-START
+           PERFORM UNTIL WK-CTAS-FINAL = 1
+                READ M-CUENTAS NEXT AT END
+                     MOVE 1 TO WK-CTAS-FINAL
+                     EXIT PERFORM CYCLE
+                END-READ
+                IF WK-DOCUMENTO <> CTAS-DOCUMENTO
+                   EXIT PERFORM
+                END-IF
+
+                PERFORM DETALLE-CUENTA THRU F-DETALLE-CUENTA
+                PERFORM EVALUAR-RIESGO  THRU F-EVALUAR-RIESGO
+
+                MOVE 15 TO WK-FILA-PLASTICO
+                DISPLAY "Tarjeta             Estado  Vence" AT 1402
+
+                INITIALIZE WK-SIN-PLAS
+                           WK-PLAS-FINAL
+                MOVE CTAS-DOCUMENTO TO PLAS-DOCUMENTO
+                START M-PLASTICOS KEY GREATER OR EQUAL PLAS-CLAVE-1
+                INVALID KEY
+                      MOVE 1 TO WK-SIN-PLAS
+                      DISPLAY MESSAGE "Sin Plasticos"
+                      END-DISPLAY
+                      EXIT PERFORM CYCLE
+                END-START
+                PERFORM UNTIL WK-PLAS-FINAL = 1
+                      READ M-PLASTICOS NEXT AT END
+                          MOVE 1 TO WK-PLAS-FINAL
+                          EXIT PERFORM CYCLE
+                      END-READ
+                      IF CTAS-DOCUMENTO <> PLAS-DOCUMENTO
+                          EXIT PERFORM
+                      END-IF
+                      PERFORM DETALLE-PLASTICO THRU F-DETALLE-PLASTICO
+                END-PERFORM
+
+                PERFORM MOSTRAR-ESTADO-GENERAL THRU
+                        F-MOSTRAR-ESTADO-GENERAL
+           END-PERFORM.
+       F-PROCESO. EXIT.
+
+       PEDIR-DNI.
+           INITIALIZE WK-DOCUMENTO-CORRECTO
+           PERFORM UNTIL WK-DOCUMENTO-CORRECTO = 1
+               DISPLAY "DOCUMENTO: " AT 0402
+               ACCEPT WK-DOCUMENTO AT 0413
+               IF WK-DOCUMENTO = 0
+                  DISPLAY MESSAGE "Vuelva a Ingresar"
+                  END-DISPLAY
+                  EXIT PERFORM CYCLE
+               END-IF
+               IF WK-DOCUMENTO = 9 OR 99999999
+                  DISPLAY MESSAGE "Se finaliza la consulta"
+                  END-DISPLAY
+                  PERFORM CERRAR-ARCHIVO THRU F-CERRAR-ARCHIVO
+                  EXIT PROGRAM
+               END-IF
+               IF WK-DOCUMENTO > 0
+                  MOVE 1 TO WK-DOCUMENTO-CORRECTO
+                  EXIT PERFORM CYCLE
+               END-IF
+           END-PERFORM.
+       F-PEDIR-DNI. EXIT.
+
+       DETALLE-CUENTA.
+           PERFORM GENERAR-NOMBRE THRU F-GENERAR-NOMBRE
+           DISPLAY "Titular :" AT 0602 WK-NOMBRE-COMPLETO
+           PERFORM GENERER-APERTURA THRU F-GENERER-APERTURA
+           DISPLAY "Apertura: " AT 0702 WK-DETALLE-APERTURA-ED
+           MOVE CTAS-SITUACION TO WK-SITUACION
+           PERFORM DETALLE-SITUACION THRU F-DETALLE-SITUACION
+           DISPLAY "Situac. : " AT 0802 WK-DETALLE-SITUACION
+           MOVE CTAS-SALDO TO WK-CTAS-SALDO-ED
+           DISPLAY "Saldo   : " AT 0902 WK-CTAS-SALDO-ED CONVERT
+           IF CTAS-FECHA-BAJA = 0
+              DISPLAY "Estado  : ACTIVA         " AT 1002
+           ELSE
+              MOVE CTAS-FECHA-BAJA TO WK-FECHA
+              PERFORM MOVER-FECHA-2 THRU F-MOVER-FECHA-2
+              DISPLAY "Estado  : DE BAJA el " AT 1002 WK-FEC-ED-2
+           END-IF.
+       F-DETALLE-CUENTA. EXIT.
+
+      * LA CUENTA SE CONSIDERA EN RIESGO CON EL MISMO CRITERIO QUE
+      * RIE001 (APERTURA Y SITUACION DENTRO DE LOS RANGOS DE RIESGO)
+       EVALUAR-RIESGO.
+           IF CTAS-FECHA-BAJA = 0
+              IF CTAS-APERTURA = WK-APERTURA-1 OR WK-APERTURA-2
+                 IF CTAS-SITUACION = WK-SITUACION-1 OR WK-SITUACION-2
+                    MOVE 1 TO WK-EN-RIESGO
+                 END-IF
+              END-IF
+           END-IF.
+       F-EVALUAR-RIESGO. EXIT.
+
+       DETALLE-PLASTICO.
+           IF WK-FILA-PLASTICO > 22
+              DISPLAY "Mas tarjetas, presione ENTER..." AT 2402
+              ACCEPT WK-TECLA AT 2433
+              MOVE 15 TO WK-FILA-PLASTICO
+              DISPLAY "                                " AT 2402
+           END-IF
+           IF PLAS-ESTADO = "EX" OR "RO" OR "PE"
+              MOVE 1 TO WK-A-REPONER
+           END-IF
+           MOVE PLAS-PLASTICO       TO WK-PLAS-PLASTICO
+           PERFORM CODIGO-PLASTICO  THRU F-CODIGO-PLASTICO
+           MOVE PLAS-FECHA-HASTA TO WK-FECHA-HASTA
+           PERFORM FECHA-HASTA      THRU F-FECHA-HASTA
+           COMPUTE WK-POS-PLASTICO     = WK-FILA-PLASTICO * 100 + 02
+           COMPUTE WK-POS-PLASTICO-EST = WK-FILA-PLASTICO * 100 + 23
+           COMPUTE WK-POS-PLASTICO-HAS = WK-FILA-PLASTICO * 100 + 32
+           DISPLAY WK-PLAS-PLASTICO-ED AT WK-POS-PLASTICO
+           DISPLAY PLAS-ESTADO         AT WK-POS-PLASTICO-EST
+           DISPLAY L-FHAS              AT WK-POS-PLASTICO-HAS
+           ADD 1 TO WK-FILA-PLASTICO.
+       F-DETALLE-PLASTICO. EXIT.
+
+      * RESUME EN UNA SOLA LINEA SI EL CLIENTE ESTA OK, EN RIESGO O
+      * NECESITA UN PLASTICO NUEVO
+       MOSTRAR-ESTADO-GENERAL.
+           IF CTAS-FECHA-BAJA <> 0
+              MOVE "CUENTA DADA DE BAJA" TO WK-ESTADO-GENERAL
+           ELSE
+              IF WK-EN-RIESGO = 1
+                 MOVE "EN RIESGO" TO WK-ESTADO-GENERAL
+              ELSE
+                 IF WK-A-REPONER = 1
+                    MOVE "REQUIERE TARJETA NUEVA" TO WK-ESTADO-GENERAL
+                 ELSE
+                    MOVE "OK" TO WK-ESTADO-GENERAL
+                 END-IF
+              END-IF
+           END-IF
+           DISPLAY "Resumen :" AT 1102 WK-ESTADO-GENERAL.
+       F-MOSTRAR-ESTADO-GENERAL. EXIT.
+
+       GENERAR-NOMBRE.
+           STRING CTAS-APELLIDO DELIMITED BY SPACE
+                  " "           DELIMITED BY SIZE
+                  CTAS-NOMBRE   DELIMITED BY SPACE
+              INTO WK-NOMBRE-COMPLETO
+           END-STRING.
+       F-GENERAR-NOMBRE. EXIT.
+
+       GENERER-APERTURA.
+           MOVE CTAS-APERTURA TO WK-APERTURA
+           PERFORM DETALLE-APERTURA THRU F-DETALLE-APERTURA
+           STRING CTAS-APERTURA        DELIMITED BY SPACE
+                  " - "                DELIMITED BY SIZE
+                  WK-DETALLE-APERTURA  DELIMITED BY SPACE
+              INTO WK-DETALLE-APERTURA-ED
+           END-STRING.
+       F-GENERER-APERTURA. EXIT.
+
+       MOVER-FECHA-2.
+           MOVE WK-FEC-ANHIO TO WK-FEC-ANHIO-ED-2
+           MOVE WK-FEC-MES   TO WK-FEC-MES-ED-2
+           MOVE WK-FEC-DIA   TO WK-FEC-DIA-ED-2.
+       F-MOVER-FECHA-2. EXIT.
+
+       FINAL-PROG.
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO.
+       F-FINAL-PROG. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 M-PLASTICOS.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-search-detalle.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-search-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-hasta.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-codigo-plastico.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-aperturas.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-situacion.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-leer-parametro-riesgo.cpy".
+      *----------------------------------------------------------------
