@@ -29,30 +29,45 @@
            ORGANIZATION IS SEQUENTIAL.
            SELECT LISTADO
            ASSIGN TO "\COBOL\listado\LISTADO-MOV"
-           ORGANIZATION IS SEQUENTIAL.       
+           ORGANIZATION IS SEQUENTIAL.
+           COPY "\COBOL\fuentes\cpy\tab-provincias.sel".
+           COPY "\COBOL\fuentes\cpy\tab-aperturas.sel".
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
 
        COPY "\COBOL\fuentes\cpy\fd-mov-ctas.fds".
 
+       COPY "\COBOL\fuentes\cpy\fd-tab-provincias.fds".
+       COPY "\COBOL\fuentes\cpy\fd-tab-aperturas.fds".
+
        FD  LISTADO.
        01  REGISTRO            PIC X(110).
 
        WORKING-STORAGE SECTION.
 
        COPY "\COBOL\fuentes\cpy\wk-tab-leyendas.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-provincias.cpy".
+       COPY "\COBOL\fuentes\cpy\wk-tabla-aperturas.cpy".
 
+       77  WK-PROV-VALIDA      PIC 9.
+       77  WK-APERTURA-VALIDA  PIC 9.
        77  WK-MOV-LEIDOS       PIC 9(04).
        77  WK-ALTAS-OK         PIC 9(04).
        77  WK-BAJAS-OK         PIC 9(04).
        77  WK-MODIF-OK         PIC 9(04).
+       77  WK-AJUSTES-OK       PIC 9(04).
+       77  WK-REACT-OK         PIC 9(04).
        77  WK-ERRORES          PIC 9(04).
+       77  WK-TRAILER-LEIDO    PIC 9             VALUE 0.
+       77  WK-TRAILER-CANT     PIC 9(08)         VALUE 0.
        77  WK-HOJA             PIC 9(02).
        77  WK-FECHA            PIC 9(08).          
        77  WK-FECHA-ED-1       PIC X(10).      
        77  WK-FECHA-ED-2       PIC X(10).     
-       77  WK-FECHA-ED-3       PIC X(08). 
+       77  WK-FECHA-ED-3       PIC X(08).
+       77  WK-EDAD             PIC 9(03).
+       77  WK-FECHA-VALIDA     PIC X(01).
        77  WK-LINEA            PIC 99. 
        77  WK-FINAL            PIC 9.
        77  WK-TOTALES          PIC 9(04).
@@ -111,25 +126,44 @@
        01  TIT-MODIF.
            03 TIT-MODIF-DET    PIC X(13) VALUE "MODIF. OK..: ".
            03 TIT-MODIF-NUM    PIC ZZZ9.
+       01  TIT-AJUSTES.
+           03 TIT-AJUSTES-DET  PIC X(13) VALUE "AJUSTES OK.: ".
+           03 TIT-AJUSTES-NUM  PIC ZZZ9.
+       01  TIT-REACT.
+           03 TIT-REACT-DET    PIC X(13) VALUE "REACTIV. OK: ".
+           03 TIT-REACT-NUM    PIC ZZZ9.
        01  TIT-ERRORES.
            03 TIT-ERRORES-DET  PIC X(13) VALUE "ERRORES....: ".
            03 TIT-ERRORES-NUM  PIC ZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+           03 FILLER           PIC X(13) VALUE "TOTAL HOJAS: ".
+           03 LIN-TOT-HOJAS    PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD         PIC 9(09).
       *----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-CANTIDAD.
 
        CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
            PERFORM INICIO     THRU F-INICIO
-           PERFORM PROCESO    THRU F-PROCESO 
+           PERFORM PROCESO    THRU F-PROCESO
            PERFORM FINAL-PROG THRU F-FINAL-PROG
            GOBACK.
       
        INICIO.
            PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM CARGAR-TABLA-PROVINCIAS THRU
+                   F-CARGAR-TABLA-PROVINCIAS
+           PERFORM CARGAR-TABLA-APERTURAS THRU
+                   F-CARGAR-TABLA-APERTURAS
            ACCEPT WK-FECHA       FROM CENTURY-DATE
            CALL "FEC-NAC-ED" USING WK-FECHA
-                                   WK-FECHA-ED-1 
+                                   WK-FECHA-ED-1
                                    WK-FECHA-ED-2
                                    WK-FECHA-ED-3
+                                   WK-EDAD
+                                   WK-FECHA-VALIDA
            MOVE WK-FECHA-ED-1    TO TIT-TITULO-FECHA
            PERFORM ENCABEZAR     THRU F-ENCABEZAR.
        F-INICIO. EXIT.
@@ -160,12 +194,19 @@
                                MOVE 1 TO WK-FINAL
                                EXIT PERFORM CYCLE
               END-READ
+              IF M-MOV = "T"
+                 MOVE 1           TO WK-TRAILER-LEIDO
+                 MOVE TR-CANTIDAD TO WK-TRAILER-CANT
+                 EXIT PERFORM CYCLE
+              END-IF
               ADD 1 TO WK-MOV-LEIDOS
               INITIALIZE LIS-REG
               EVALUATE M-MOV
                  WHEN "A" PERFORM PROCESO-A THRU F-PROCESO-A
                  WHEN "B" PERFORM PROCESO-B THRU F-PROCESO-B
                  WHEN "M" PERFORM PROCESO-M THRU F-PROCESO-M
+                 WHEN "S" PERFORM PROCESO-S THRU F-PROCESO-S
+                 WHEN "R" PERFORM PROCESO-R THRU F-PROCESO-R
                  WHEN OTHER PERFORM PROCESO-OTROS THRU F-PROCESO-OTROS
               END-EVALUATE
            END-PERFORM. 
@@ -187,10 +228,16 @@
            IF NOT ( M-FNAC = 0 )
               MOVE M-FNAC TO WK-FECHA
               CALL "FEC-NAC-ED" USING WK-FECHA
-                                      WK-FECHA-ED-1 
+                                      WK-FECHA-ED-1
                                       WK-FECHA-ED-2
                                       WK-FECHA-ED-3
-              MOVE WK-FECHA-ED-2 TO L-FNAC
+                                      WK-EDAD
+                                      WK-FECHA-VALIDA
+              IF WK-FECHA-VALIDA = "N"
+                 MOVE "INVALIDA" TO L-FNAC
+              ELSE
+                 MOVE WK-FECHA-ED-2 TO L-FNAC
+              END-IF
            END-IF.
        F-DETALLE. EXIT.
 
@@ -204,11 +251,45 @@
               MOVE TAB-LEYENDA(2) TO L-OBS
               WRITE REGISTRO      FROM LIS-REG
               ADD 1 TO WK-ERRORES
-           ELSE 
-              ADD 1 TO WK-ALTAS-OK
+           ELSE
+              PERFORM VALIDAR-PROVINCIA THRU F-VALIDAR-PROVINCIA
+              IF WK-PROV-VALIDA = 0
+                 PERFORM DETALLE     THRU F-DETALLE
+                 MOVE TAB-LEYENDA(6) TO L-OBS
+                 WRITE REGISTRO      FROM LIS-REG
+                 ADD 1 TO WK-ERRORES
+              ELSE
+                 PERFORM VALIDAR-APERTURA THRU F-VALIDAR-APERTURA
+                 IF WK-APERTURA-VALIDA = 0
+                    PERFORM DETALLE     THRU F-DETALLE
+                    MOVE TAB-LEYENDA(7) TO L-OBS
+                    WRITE REGISTRO      FROM LIS-REG
+                    ADD 1 TO WK-ERRORES
+                 ELSE
+                    ADD 1 TO WK-ALTAS-OK
+                 END-IF
+              END-IF
            END-IF.
        F-PROCESO-A. EXIT.
 
+       VALIDAR-PROVINCIA.
+           MOVE 0 TO WK-PROV-VALIDA
+           SET PROV-INDEX TO 1
+           SEARCH TAB-PROVINCIAS-DETALLE
+            WHEN TAB-PROVINCIAS-COD(PROV-INDEX) = M-PROV
+             MOVE 1 TO WK-PROV-VALIDA
+           END-SEARCH.
+       F-VALIDAR-PROVINCIA. EXIT.
+
+       VALIDAR-APERTURA.
+           MOVE 0 TO WK-APERTURA-VALIDA
+           SET APER-INDEX TO 1
+           SEARCH TAB-APERTURA-DETALLE
+            WHEN TAB-CTAS-APERTURA(APER-INDEX) = M-APERTURA
+             MOVE 1 TO WK-APERTURA-VALIDA
+           END-SEARCH.
+       F-VALIDAR-APERTURA. EXIT.
+
        PROCESO-M.
            IF M-CTA = SPACE
               PERFORM DETALLE     THRU F-DETALLE
@@ -225,7 +306,23 @@
                  WRITE REGISTRO      FROM LIS-REG
                  ADD 1 TO WK-ERRORES
               ELSE
-                 ADD 1 TO WK-MODIF-OK
+                 PERFORM VALIDAR-PROVINCIA THRU F-VALIDAR-PROVINCIA
+                 IF WK-PROV-VALIDA = 0
+                    PERFORM DETALLE     THRU F-DETALLE
+                    MOVE TAB-LEYENDA(6) TO L-OBS
+                    WRITE REGISTRO      FROM LIS-REG
+                    ADD 1 TO WK-ERRORES
+                 ELSE
+                    PERFORM VALIDAR-APERTURA THRU F-VALIDAR-APERTURA
+                    IF WK-APERTURA-VALIDA = 0
+                       PERFORM DETALLE     THRU F-DETALLE
+                       MOVE TAB-LEYENDA(7) TO L-OBS
+                       WRITE REGISTRO      FROM LIS-REG
+                       ADD 1 TO WK-ERRORES
+                    ELSE
+                       ADD 1 TO WK-MODIF-OK
+                    END-IF
+                 END-IF
               END-IF
            END-IF.
        F-PROCESO-M. EXIT.
@@ -241,6 +338,35 @@
            END-IF.
        F-PROCESO-B. EXIT.
 
+       PROCESO-S.
+           IF M-CTA = SPACE
+              PERFORM DETALLE     THRU F-DETALLE
+              MOVE TAB-LEYENDA(8) TO L-OBS
+              WRITE REGISTRO      FROM LIS-REG
+              ADD 1 TO WK-ERRORES
+           ELSE
+              IF M-MONTO = 0
+                 PERFORM DETALLE     THRU F-DETALLE
+                 MOVE TAB-LEYENDA(9) TO L-OBS
+                 WRITE REGISTRO      FROM LIS-REG
+                 ADD 1 TO WK-ERRORES
+              ELSE
+                 ADD 1 TO WK-AJUSTES-OK
+              END-IF
+           END-IF.
+       F-PROCESO-S. EXIT.
+
+       PROCESO-R.
+           IF M-CTA = SPACE
+              PERFORM DETALLE      THRU F-DETALLE
+              MOVE TAB-LEYENDA(10) TO L-OBS
+              WRITE REGISTRO       FROM LIS-REG
+              ADD 1 TO WK-ERRORES
+           ELSE
+              ADD 1 TO WK-REACT-OK
+           END-IF.
+       F-PROCESO-R. EXIT.
+
        FINAL-PROG.
            PERFORM TOTALES           THRU F-TOTALES
            PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO.
@@ -255,13 +381,19 @@
            MOVE WK-ALTAS-OK   TO TIT-ALTAS-NUM
            MOVE WK-BAJAS-OK   TO TIT-BAJAS-NUM
            MOVE WK-MODIF-OK   TO TIT-MODIF-NUM
+           MOVE WK-AJUSTES-OK TO TIT-AJUSTES-NUM
+           MOVE WK-REACT-OK   TO TIT-REACT-NUM
            MOVE WK-ERRORES    TO TIT-ERRORES-NUM
            WRITE REGISTRO FROM TIT-LINEA
            WRITE REGISTRO FROM TIT-LEIDOS
            WRITE REGISTRO FROM TIT-ALTAS
            WRITE REGISTRO FROM TIT-BAJAS
            WRITE REGISTRO FROM TIT-MODIF
+           WRITE REGISTRO FROM TIT-AJUSTES
+           WRITE REGISTRO FROM TIT-REACT
            WRITE REGISTRO FROM TIT-ERRORES
+           MOVE TIT-TITULO-HOJA TO LIN-TOT-HOJAS
+           WRITE REGISTRO FROM TITULO-BOTTOM-HOJAS
            IF WK-LINEA > 63
               PERFORM ENCABEZAR
            END-IF
@@ -269,12 +401,21 @@
        F-TOTALES. EXIT.
        
        VERIFICAR-TOTALES.
-           COMPUTE WK-TOTALES = WK-ALTAS-OK + 
-                                WK-BAJAS-OK + 
-                                WK-MODIF-OK + 
+           COMPUTE WK-TOTALES = WK-ALTAS-OK +
+                                WK-BAJAS-OK +
+                                WK-MODIF-OK +
+                                WK-AJUSTES-OK +
+                                WK-REACT-OK +
                                 WK-ERRORES
+           MOVE WK-MOV-LEIDOS TO LK-CANTIDAD
            IF WK-TOTALES <> WK-MOV-LEIDOS
               WRITE REGISTRO FROM "TOTALES NO BALANCEAN"
+              MOVE 1 TO RETURN-CODE
+           END-IF
+           IF WK-TRAILER-LEIDO = 1
+              AND WK-TRAILER-CANT <> WK-MOV-LEIDOS
+              WRITE REGISTRO FROM "ARCHIVO TRUNCADO, FALTAN MOVIMIENTOS"
+              MOVE 1 TO RETURN-CODE
            END-IF.
        F-VERIFICAR-TOTALES. EXIT.
 
@@ -283,4 +424,7 @@
                  LISTADO.
        F-CERRAR-ARCHIVO. EXIT.
 
-       END PROGRAM.
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-provincias.cpy".
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-aperturas.cpy".
+
+       END PROGRAM CTAS001.
