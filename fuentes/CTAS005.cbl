@@ -0,0 +1,411 @@
+      * =================================================================== */
+      *                                                                     */
+      *   CTAS005.CBL                                                       */
+      *   CRESPILLO RODRIGO ANDRES                                          */
+      *                                                                     */
+      *   archivado de cuentas de baja vencidas fuera de M-CUENTAS          */
+      * =================================================================== */
+      *PROGRAM DESCRIPTION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTAS005.
+       AUTHOR. CRESPILLO RODRIGO ANDRES.
+       INSTALLATION.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * RECORRE M-CUENTAS EN ORDEN DE CTAS-CLAVE Y, DE LAS CUENTAS CON
+      * CTAS-FECHA-BAJA CARGADA, SACA DE PRODUCCION A LAS QUE YA
+      * CUMPLIERON EL PLAZO DE GRACIA (WK-DIAS-GRACIA, POR DEFECTO 180
+      * DIAS, CONFIGURABLE POR CTAS005.PAR IGUAL QUE EL ANTICIPO DE
+      * PLAS004): LAS COPIA A M-HISTORICO.DAT Y LAS BORRA DE
+      * M-CUENTAS, DEJANDO CONSTANCIA EN CTAS-AUDITORIA.DAT CON
+      * AUD-MOV = "X" (eXportada al historico).
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NOMBRE COMPUTADIR FUENTE.
+       OBJECT-COMPUTER. NOMBRE COMPUTADOR OBJETO.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
+           SELECT HISTORICO
+           ASSIGN TO "\COBOL\arch\mcuentas-historico.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-HIST-STAT.
+           SELECT LISTADO
+           ASSIGN TO "\COBOL\listado\LISTADO-CTAS005"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDITORIA
+           ASSIGN TO "\COBOL\arch\ctas-auditoria.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-AUD-STAT.
+           SELECT PARAMETROS
+           ASSIGN TO "\COBOL\arch\ctas005.par"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-PAR-STAT.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\fd-ctas-reg-idx.fds".
+
+      * LA COPIA HISTORICA SE ACUMULA CORRIDA TRAS CORRIDA, UNA LINEA
+      * POR CUENTA DADA DE BAJA DEFINITIVAMENTE, CON LOS MISMOS
+      * CAMPOS QUE TENIA EN M-CUENTAS MAS LA FECHA EN QUE SE ARCHIVO
+       FD  HISTORICO.
+       01  HIST-REG.
+           03 HIST-DOCUMENTO          PIC 9(08).
+           03 HIST-PRODUCTO           PIC 9(02).
+           03 HIST-APELLIDO           PIC X(20).
+           03 HIST-NOMBRE             PIC X(20).
+           03 HIST-FECHA-NAC          PIC 9(08).
+           03 HIST-PROVINCIA          PIC X(01).
+           03 HIST-APERTURA           PIC 9(01).
+           03 HIST-SITUACION          PIC 9(01).
+           03 HIST-SALDO              PIC S9(10)V99.
+           03 HIST-FECHA-BAJA         PIC 9(08).
+           03 HIST-FECHA-SITUACION    PIC 9(08).
+           03 HIST-FECHA-ARCHIVO      PIC 9(08).
+           03 FILLER                  PIC X(03).
+
+       FD  LISTADO.
+       01  REG-LIS                      PIC X(100).
+
+      * MISMO LAYOUT QUE LA AUDITORIA DE CTAS003/CTAS004: UN REGISTRO
+      * CON EL ESTADO ANTERIOR Y POSTERIOR DE LA CUENTA POR CAMBIO
+       FD  AUDITORIA.
+       01  AUD-REG.
+           03 AUD-FECHA           PIC 9(08).
+           03 AUD-DOCUMENTO       PIC 9(08).
+           03 AUD-PRODUCTO        PIC 9(02).
+           03 AUD-MOV             PIC X(01).
+           03 AUD-ANTES.
+              05 AUD-ANT-APELLIDO    PIC X(20).
+              05 AUD-ANT-NOMBRE      PIC X(20).
+              05 AUD-ANT-FECHA-NAC   PIC 9(08).
+              05 AUD-ANT-PROVINCIA   PIC X(01).
+              05 AUD-ANT-APERTURA    PIC 9(01).
+              05 AUD-ANT-SALDO       PIC S9(10)V99.
+              05 AUD-ANT-FECHA-BAJA  PIC 9(08).
+           03 AUD-DESPUES.
+              05 AUD-DES-APELLIDO    PIC X(20).
+              05 AUD-DES-NOMBRE      PIC X(20).
+              05 AUD-DES-FECHA-NAC   PIC 9(08).
+              05 AUD-DES-PROVINCIA   PIC X(01).
+              05 AUD-DES-APERTURA    PIC 9(01).
+              05 AUD-DES-SALDO       PIC S9(10)V99.
+              05 AUD-DES-FECHA-BAJA  PIC 9(08).
+
+       FD  PARAMETROS.
+       01  PAR-REG.
+           03 PAR-DIAS-GRACIA        PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "\COBOL\fuentes\cpy\wk-fecha-vuelta.cpy".
+
+       01  DB-STAT                      PIC X(02).
+       77  WK-HIST-STAT                 PIC X(02).
+       77  WK-AUD-STAT                  PIC X(02).
+       77  WK-PAR-STAT                   PIC X(02).
+
+       77  WK-FINAL                     PIC 9         VALUE 0.
+       77  WK-LEIDOS                    PIC 9(06)     VALUE 0.
+       77  WK-ARCHIVADOS                PIC 9(06)     VALUE 0.
+       77  WK-OMITIDOS                  PIC 9(06)     VALUE 0.
+       77  WK-LINEA                     PIC 9(04)     VALUE 0.
+
+       77  WK-DIAS-GRACIA               PIC 9(04)     VALUE 0180.
+
+       77  WK-HOY-ANHIO                 PIC 9(04).
+       77  WK-HOY-MES                   PIC 9(02).
+       77  WK-HOY-DIA                   PIC 9(02).
+       77  WK-DIAS-BAJA                 PIC S9(06).
+
+       01  WK-FECHA-BJA                 PIC 9(08).
+       01  FILLER REDEFINES WK-FECHA-BJA.
+           03 WK-FECHA-BJA-ANHO        PIC 9(04).
+           03 WK-FECHA-BJA-MES         PIC 9(02).
+           03 WK-FECHA-BJA-DIA         PIC 9(02).
+
+       01  TITULO-01.
+            03 TIT-FECHA                PIC X(10).
+            03 FILLER                   PIC X(03) VALUE " - ".
+            03 FILLER                   PIC X(41) VALUE
+            "ARCHIVADO DE CUENTAS DE BAJA - CTAS005".
+            03 FILLER                   PIC X(28) VALUE SPACES.
+            03 FILLER                   PIC X(06) VALUE "HOJA: ".
+            03 TIT-HOJA                 PIC 9(03).
+
+       01  TITULO-LINE                  PIC X(100) VALUE ALL "_".
+
+       01  TITULO-03.
+            03 FILLER                   PIC X(10) VALUE "Documento".
+            03 FILLER                   PIC X(04) VALUE ALL SPACES.
+            03 FILLER                   PIC X(07) VALUE "Titular".
+            03 FILLER                   PIC X(22) VALUE ALL SPACES.
+            03 FILLER                   PIC X(13) VALUE "Dias de baja".
+            03 FILLER                   PIC X(03) VALUE ALL SPACES.
+            03 FILLER                   PIC X(13) VALUE "Saldo".
+
+       01  LIN-DETALLE.
+            03 L-DOC                    PIC 9(08).
+            03 FILLER                   PIC X(06) VALUE ALL SPACES.
+            03 L-NOM-CORTO               PIC X(32).
+            03 FILLER                   PIC X(01) VALUE ALL SPACES.
+            03 L-DIAS                   PIC ZZZZZ9.
+            03 FILLER                   PIC X(09) VALUE ALL SPACES.
+            03 L-SDO                     PIC ----.--9,99.
+
+       01  TITULO-BOTTOM-LEIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas Leidas...: ".
+            03 LIN-TOT-LEIDOS           PIC ZZZZZ9.
+       01  TITULO-BOTTOM-ARCHIVADOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas archivad.: ".
+            03 LIN-TOT-ARCHIVADOS       PIC ZZZZZ9.
+       01  TITULO-BOTTOM-OMITIDOS.
+            03 FILLER                   PIC X(20) VALUE
+            "Cuentas omitidas.: ".
+            03 LIN-TOT-OMITIDOS         PIC ZZZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+            03 FILLER                   PIC X(20) VALUE
+            "Total de Hojas...: ".
+            03 LIN-TOT-HOJAS            PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD                  PIC 9(09).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CANTIDAD.
+
+       CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
+           PERFORM INICIO     THRU F-INICIO
+           PERFORM PROCESO    THRU F-PROCESO
+           PERFORM FINAL-PROG THRU F-FINAL-PROG
+           GOBACK.
+
+      * ABRE ARCHIVOS, LEE EL PARAMETRO Y ANHADE ENCABEZADO
+       INICIO.
+           PERFORM ABRIR-ARCHIVO  THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-PARAMETRO THRU F-LEER-PARAMETRO
+           ACCEPT WK-FECHA        FROM CENTURY-DATE
+           PERFORM MOVER-FECHA    THRU F-MOVER-FECHA
+           MOVE WK-FECHA-ED       TO TIT-FECHA
+           COMPUTE WK-HOY-ANHIO   = WK-FECHA / 10000
+           COMPUTE WK-HOY-MES     = (WK-FECHA - (WK-HOY-ANHIO * 10000))
+                                     / 100
+           COMPUTE WK-HOY-DIA     = WK-FECHA - (WK-HOY-ANHIO * 10000)
+                                              - (WK-HOY-MES   * 100)
+           PERFORM ENCABEZAR      THRU F-ENCABEZAR.
+       F-INICIO. EXIT.
+
+       ABRIR-ARCHIVO.
+           OPEN I-O    M-CUENTAS
+           OPEN OUTPUT LISTADO
+           PERFORM ABRIR-HISTORICO THRU F-ABRIR-HISTORICO
+           PERFORM ABRIR-AUDITORIA THRU F-ABRIR-AUDITORIA.
+       F-ABRIR-ARCHIVO. EXIT.
+
+      * EL HISTORICO SE ACUMULA CORRIDA TRAS CORRIDA; SI EL ARCHIVO
+      * TODAVIA NO EXISTE (PRIMERA VEZ) SE LO CREA
+       ABRIR-HISTORICO.
+           OPEN EXTEND HISTORICO
+           IF NOT ( WK-HIST-STAT = "00" )
+              OPEN OUTPUT HISTORICO
+           END-IF.
+       F-ABRIR-HISTORICO. EXIT.
+
+      * LA AUDITORIA SE ACUMULA CORRIDA TRAS CORRIDA; SI EL ARCHIVO
+      * TODAVIA NO EXISTE (PRIMERA VEZ) SE LO CREA
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA
+           IF NOT ( WK-AUD-STAT = "00" )
+              OPEN OUTPUT AUDITORIA
+           END-IF.
+       F-ABRIR-AUDITORIA. EXIT.
+
+      * LEE EL PLAZO DE GRACIA EN DIAS DESDE EL ARCHIVO DE
+      * PARAMETROS, IGUAL QUE PLAS001/PLAS004. SI NO EXISTE O ESTA
+      * VACIO, SE USA EL DEFAULT DE 180 DIAS.
+       LEER-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WK-PAR-STAT = "00"
+              READ PARAMETROS AT END
+                   CONTINUE
+              NOT AT END
+                   IF PAR-DIAS-GRACIA > 0
+                      MOVE PAR-DIAS-GRACIA TO WK-DIAS-GRACIA
+                   END-IF
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       F-LEER-PARAMETRO. EXIT.
+
+       ENCABEZAR.
+           ADD 1 TO TIT-HOJA
+           IF TIT-HOJA = 1
+              WRITE REG-LIS FROM TITULO-01 AFTER 0
+           ELSE
+              WRITE REG-LIS FROM TITULO-01 AFTER PAGE
+           END-IF
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-03
+           WRITE REG-LIS FROM TITULO-LINE
+           MOVE 4 TO WK-LINEA.
+       F-ENCABEZAR. EXIT.
+
+      * RECORRE M-CUENTAS EN ORDEN DE DOCUMENTO (CTAS-CLAVE)
+       PROCESO.
+           START M-CUENTAS KEY NOT < CTAS-CLAVE
+           END-START
+           PERFORM UNTIL WK-FINAL = 1
+              READ M-CUENTAS NEXT AT END
+                   MOVE 1 TO WK-FINAL
+                   EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-LEIDOS
+              PERFORM CALIFICAR-BAJA THRU F-CALIFICAR-BAJA
+           END-PERFORM.
+       F-PROCESO. EXIT.
+
+      * SOLO SE ARCHIVAN LAS CUENTAS CON FECHA DE BAJA CARGADA Y CON
+      * EL PLAZO DE GRACIA YA VENCIDO; EL RESTO SE OMITE
+       CALIFICAR-BAJA.
+           IF CTAS-FECHA-BAJA = 0
+              ADD 1 TO WK-OMITIDOS
+           ELSE
+              PERFORM CALCULAR-DIAS-BAJA THRU F-CALCULAR-DIAS-BAJA
+              IF WK-DIAS-BAJA >= WK-DIAS-GRACIA
+                 PERFORM ARCHIVAR THRU F-ARCHIVAR
+              ELSE
+                 ADD 1 TO WK-OMITIDOS
+              END-IF
+           END-IF.
+       F-CALIFICAR-BAJA. EXIT.
+
+      * CALCULA LOS DIAS TRANSCURRIDOS DESDE CTAS-FECHA-BAJA, CON EL
+      * MISMO CRITERIO DE MES COMERCIAL DE 30 DIAS QUE USAN ANA001 Y
+      * DEN001.
+       CALCULAR-DIAS-BAJA.
+           MOVE CTAS-FECHA-BAJA TO WK-FECHA-BJA
+           COMPUTE WK-DIAS-BAJA =
+                   (WK-HOY-ANHIO - WK-FECHA-BJA-ANHO) * 360
+                 + (WK-HOY-MES   - WK-FECHA-BJA-MES)   * 30
+                 + (WK-HOY-DIA   - WK-FECHA-BJA-DIA)
+           IF WK-DIAS-BAJA < 0
+              MOVE 0 TO WK-DIAS-BAJA
+           END-IF.
+       F-CALCULAR-DIAS-BAJA. EXIT.
+
+       ARCHIVAR.
+           MOVE CTAS-DOCUMENTO       TO HIST-DOCUMENTO
+           MOVE CTAS-PRODUCTO        TO HIST-PRODUCTO
+           MOVE CTAS-APELLIDO        TO HIST-APELLIDO
+           MOVE CTAS-NOMBRE          TO HIST-NOMBRE
+           MOVE CTAS-FECHA-NAC       TO HIST-FECHA-NAC
+           MOVE CTAS-PROVINCIA       TO HIST-PROVINCIA
+           MOVE CTAS-APERTURA        TO HIST-APERTURA
+           MOVE CTAS-SITUACION       TO HIST-SITUACION
+           MOVE CTAS-SALDO           TO HIST-SALDO
+           MOVE CTAS-FECHA-BAJA      TO HIST-FECHA-BAJA
+           MOVE CTAS-FECHA-SITUACION TO HIST-FECHA-SITUACION
+           MOVE WK-FECHA             TO HIST-FECHA-ARCHIVO
+           WRITE HIST-REG
+           PERFORM GRABAR-AUDITORIA THRU F-GRABAR-AUDITORIA
+           IF WK-LINEA > 64
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           PERFORM DETALLE THRU F-DETALLE
+           DELETE M-CUENTAS INVALID KEY
+                                  DISPLAY MESSAGE "I-O ERROR"
+           ADD 1 TO WK-ARCHIVADOS.
+       F-ARCHIVAR. EXIT.
+
+       DETALLE.
+           MOVE CTAS-DOCUMENTO       TO L-DOC
+           STRING CTAS-APELLIDO DELIMITED BY SPACE
+                  " "            DELIMITED BY SIZE
+                  CTAS-NOMBRE    DELIMITED BY SPACE
+              INTO L-NOM-CORTO
+           END-STRING
+           MOVE WK-DIAS-BAJA          TO L-DIAS
+           MOVE CTAS-SALDO            TO L-SDO
+           WRITE REG-LIS              FROM LIN-DETALLE
+           ADD 1 TO WK-LINEA.
+       F-DETALLE. EXIT.
+
+      * EL MOVIMIENTO QUEDA REGISTRADO CON AUD-MOV = "X" (EXPORTADA
+      * AL HISTORICO); COMO ES UNA COPIA Y NO UNA MODIFICACION, EL
+      * ANTES Y EL DESPUES SON LOS MISMOS DATOS
+       GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA         FROM CENTURY-DATE
+           MOVE CTAS-DOCUMENTO      TO AUD-DOCUMENTO
+           MOVE CTAS-PRODUCTO       TO AUD-PRODUCTO
+           MOVE "X"                 TO AUD-MOV
+           MOVE CTAS-APELLIDO       TO AUD-ANT-APELLIDO
+           MOVE CTAS-NOMBRE         TO AUD-ANT-NOMBRE
+           MOVE CTAS-FECHA-NAC      TO AUD-ANT-FECHA-NAC
+           MOVE CTAS-PROVINCIA      TO AUD-ANT-PROVINCIA
+           MOVE CTAS-APERTURA       TO AUD-ANT-APERTURA
+           MOVE CTAS-SALDO          TO AUD-ANT-SALDO
+           MOVE CTAS-FECHA-BAJA     TO AUD-ANT-FECHA-BAJA
+           MOVE CTAS-APELLIDO       TO AUD-DES-APELLIDO
+           MOVE CTAS-NOMBRE         TO AUD-DES-NOMBRE
+           MOVE CTAS-FECHA-NAC      TO AUD-DES-FECHA-NAC
+           MOVE CTAS-PROVINCIA      TO AUD-DES-PROVINCIA
+           MOVE CTAS-APERTURA       TO AUD-DES-APERTURA
+           MOVE CTAS-SALDO          TO AUD-DES-SALDO
+           MOVE CTAS-FECHA-BAJA     TO AUD-DES-FECHA-BAJA
+           WRITE AUD-REG.
+       F-GRABAR-AUDITORIA. EXIT.
+
+       FINAL-PROG.
+           PERFORM TOTALES           THRU F-TOTALES
+           PERFORM CERRAR-ARCHIVO    THRU F-CERRAR-ARCHIVO
+           PERFORM VERIFICAR-TOTALES THRU F-VERIFICAR-TOTALES.
+       F-FINAL-PROG. EXIT.
+
+       TOTALES.
+           IF WK-LINEA > 63
+              PERFORM ENCABEZAR THRU F-ENCABEZAR
+           END-IF
+           MOVE WK-LEIDOS     TO LIN-TOT-LEIDOS
+           MOVE WK-ARCHIVADOS TO LIN-TOT-ARCHIVADOS
+           MOVE WK-OMITIDOS   TO LIN-TOT-OMITIDOS
+           WRITE REG-LIS FROM TITULO-LINE
+           WRITE REG-LIS FROM TITULO-BOTTOM-LEIDOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-ARCHIVADOS
+           WRITE REG-LIS FROM TITULO-BOTTOM-OMITIDOS
+           MOVE TIT-HOJA TO LIN-TOT-HOJAS
+           WRITE REG-LIS FROM TITULO-BOTTOM-HOJAS.
+       F-TOTALES. EXIT.
+
+       VERIFICAR-TOTALES.
+           DISPLAY "Cuentas leidas: "
+           AT 1016 WK-LEIDOS CONVERT
+           DISPLAY "Cuentas archivadas: "
+           AT 1216 WK-ARCHIVADOS CONVERT
+           DISPLAY MESSAGE "Enter para continuar"
+           MOVE WK-LEIDOS TO LK-CANTIDAD
+           IF WK-ARCHIVADOS + WK-OMITIDOS <> WK-LEIDOS
+              DISPLAY MESSAGE "Cuentas no balancean"
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+       F-VERIFICAR-TOTALES. EXIT.
+
+       CERRAR-ARCHIVO.
+           CLOSE M-CUENTAS
+                 LISTADO
+                 HISTORICO
+                 AUDITORIA.
+       F-CERRAR-ARCHIVO. EXIT.
+
+       COPY "\COBOL\fuentes\cpy\procedure-fecha-vuelta.cpy".
+      *----------------------------------------------------------------
