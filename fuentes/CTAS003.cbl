@@ -29,8 +29,17 @@
            ORGANIZATION IS SEQUENTIAL.
            SELECT LISTADO
            ASSIGN TO "\COBOL\listado\LISTADO-CTAS003"
-           ORGANIZATION IS SEQUENTIAL.   
-           COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".      
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT
+           ASSIGN TO "\COBOL\arch\ctas003.chk"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-CHK-STAT.
+           SELECT AUDITORIA
+           ASSIGN TO "\COBOL\arch\ctas-auditoria.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WK-AUD-STAT.
+           COPY "\COBOL\fuentes\cpy\mcuentas-idx.sel".
+           COPY "\COBOL\fuentes\cpy\tab-provincias.sel".
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -42,6 +51,37 @@
        FD  LISTADO.
        01  REGISTRO            PIC X(110).
 
+       COPY "\COBOL\fuentes\cpy\fd-tab-provincias.fds".
+
+       FD  CHECKPOINT.
+       01  CHK-REG.
+           03 CHK-CANTIDAD     PIC 9(08).
+
+      * AUDITORIA DE CAMBIOS: UN REGISTRO ANTES/DESPUES POR CADA
+      * ALTA/MODIFICACION/BAJA/AJUSTE/REACTIVACION APLICADA
+       FD  AUDITORIA.
+       01  AUD-REG.
+           03 AUD-FECHA           PIC 9(08).
+           03 AUD-DOCUMENTO       PIC 9(08).
+           03 AUD-PRODUCTO        PIC 9(02).
+           03 AUD-MOV             PIC X(01).
+           03 AUD-ANTES.
+              05 AUD-ANT-APELLIDO    PIC X(20).
+              05 AUD-ANT-NOMBRE      PIC X(20).
+              05 AUD-ANT-FECHA-NAC   PIC 9(08).
+              05 AUD-ANT-PROVINCIA   PIC X(01).
+              05 AUD-ANT-APERTURA    PIC 9(01).
+              05 AUD-ANT-SALDO       PIC S9(10)V99.
+              05 AUD-ANT-FECHA-BAJA  PIC 9(08).
+           03 AUD-DESPUES.
+              05 AUD-DES-APELLIDO    PIC X(20).
+              05 AUD-DES-NOMBRE      PIC X(20).
+              05 AUD-DES-FECHA-NAC   PIC 9(08).
+              05 AUD-DES-PROVINCIA   PIC X(01).
+              05 AUD-DES-APERTURA    PIC 9(01).
+              05 AUD-DES-SALDO       PIC S9(10)V99.
+              05 AUD-DES-FECHA-BAJA  PIC 9(08).
+
        WORKING-STORAGE SECTION.
 
        COPY "\COBOL\fuentes\cpy\wk-tab-leyendas-2.cpy".
@@ -53,16 +93,47 @@
        77  WK-ALTA-ERRORES     PIC 9(04).
        77  WK-MODIF-ERRORES    PIC 9(04).
        77  WK-BAJA-ERRORES     PIC 9(04).
+       77  WK-AJUSTES-OK       PIC 9(04).
+       77  WK-AJUSTE-ERRORES   PIC 9(04).
+       77  WK-REACT-OK         PIC 9(04).
+       77  WK-REACT-ERRORES    PIC 9(04).
        77  WK-HOJA             PIC 9(03).
        77  WK-FECHA            PIC 9(08).          
        77  WK-FECHA-ED-1       PIC X(10).      
        77  WK-FECHA-ED-2       PIC X(10).     
-       77  WK-FECHA-ED-3       PIC X(08). 
+       77  WK-FECHA-ED-3       PIC X(08).
+       77  WK-EDAD             PIC 9(03).
+       77  WK-FECHA-VALIDA     PIC X(01).
        77  WK-LINEA            PIC 99. 
        77  WK-FINAL            PIC 9.
        77  WK-TOTALES          PIC 9(04).
        77  WK-CTAS-ENCONTRADA  PIC 9.
        77  WK-CTAS-FINAL       PIC 9.
+       77  WK-CHK-STAT         PIC X(02).
+       77  WK-CANT-CHECKPOINT  PIC 9(08) VALUE 0.
+       77  WK-CONT-CHECKPOINT  PIC 9(04) VALUE 0.
+       77  WK-CANT-ALTAS-RUN   PIC 9(04) VALUE 0.
+       77  WK-ALTA-DUPLICADA   PIC 9.
+       77  WK-DOC-VALIDO       PIC 9.
+       77  WK-PROV-VALIDA      PIC 9.
+       77  WK-AUD-STAT         PIC X(02).
+
+       COPY "\COBOL\fuentes\cpy\wk-tabla-provincias.cpy".
+
+       01  TAB-ALTAS-RUN.
+           03 TAB-ALTAS-RUN-ITEM OCCURS 9999
+                                 INDEXED BY ALTA-INDEX.
+              05 TAB-ALTAS-RUN-DOC  PIC 9(08).
+              05 TAB-ALTAS-RUN-PROD PIC 9(02).
+
+       01  WK-CTAS-ANTES.
+           03 WK-ANT-APELLIDO      PIC X(20).
+           03 WK-ANT-NOMBRE        PIC X(20).
+           03 WK-ANT-FECHA-NAC     PIC 9(08).
+           03 WK-ANT-PROVINCIA     PIC X(01).
+           03 WK-ANT-APERTURA      PIC 9(01).
+           03 WK-ANT-SALDO         PIC S9(10)V99.
+           03 WK-ANT-FECHA-BAJA    PIC 9(08).
 
        01  DB-STAT             PIC X(02).
 
@@ -71,13 +142,16 @@
            03 L-MOV            PIC X.
            03 FILLER           PIC X(03) VALUE SPACES.
            03 L-CTA            PIC 9(08).
-           03 FILLER           PIC X(02) VALUE SPACES.
+           03 FILLER           PIC X(01) VALUE SPACES.
+           03 L-PRODUCTO       PIC 9(02).
+           03 FILLER           PIC X(01) VALUE SPACES.
            03 L-APE            PIC X(20).
            03 FILLER           PIC X(02) VALUE SPACES.
            03 L-NOM            PIC X(20).
-           03 FILLER           PIC X(07) VALUE SPACES.           
+           03 FILLER           PIC X(07) VALUE SPACES.
            03 L-PROV           PIC X.
-           03 FILLER           PIC X(08) VALUE SPACES.
+           03 L-SUCURSAL       PIC 9(03).
+           03 FILLER           PIC X(03) VALUE SPACES.
            03 L-FNAC           PIC X(10).
            03 FILLER           PIC X(04) VALUE SPACES.
            03 L-OBS            PIC X(23).
@@ -97,13 +171,16 @@
            03 FILLER           PIC X(03) VALUE "Mov".
            03 FILLER           PIC X(02) VALUE SPACES.
            03 FILLER           PIC X(06) VALUE "Cuenta".
-           03 FILLER           PIC X(10) VALUE SPACES.
+           03 FILLER           PIC X(04) VALUE SPACES.
+           03 FILLER           PIC X(04) VALUE "Prod".
+           03 FILLER           PIC X(02) VALUE SPACES.
            03 FILLER           PIC X(08) VALUE "Apellido".
            03 FILLER           PIC X(14) VALUE SPACES.
            03 FILLER           PIC X(06) VALUE "Nombre".
            03 FILLER           PIC X(13) VALUE SPACES.
            03 FILLER           PIC X(05) VALUE "Prov.".
-           03 FILLER           PIC X(06) VALUE SPACES.
+           03 FILLER           PIC X(03) VALUE "Suc".
+           03 FILLER           PIC X(03) VALUE SPACES.
            03 FILLER           PIC X(10) VALUE "Fecha Nac.".
            03 FILLER           PIC X(09) VALUE SPACES.
            03 FILLER           PIC X(13) VALUE "Observaciones". 
@@ -129,23 +206,48 @@
        01  TIT-MODIF-E.
            03 TIT-MODIF-DET-E  PIC X(16) VALUE "MODIF. C/ERROR: ".
            03 TIT-MODIF-NUM-E  PIC ZZZ9.
+       01  TIT-AJUSTES.
+           03 TIT-AJUSTES-DET  PIC X(16) VALUE "AJUSTES OK....: ".
+           03 TIT-AJUSTES-NUM  PIC ZZZ9.
+       01  TIT-AJUSTES-E.
+           03 TIT-AJUSTES-DET-E PIC X(16) VALUE "AJUST. C/ERROR: ".
+           03 TIT-AJUSTES-NUM-E PIC ZZZ9.
+       01  TIT-REACT.
+           03 TIT-REACT-DET    PIC X(16) VALUE "REACTIV. OK...: ".
+           03 TIT-REACT-NUM    PIC ZZZ9.
+       01  TIT-REACT-E.
+           03 TIT-REACT-DET-E  PIC X(16) VALUE "REACT. C/ERROR: ".
+           03 TIT-REACT-NUM-E  PIC ZZZ9.
+       01  TITULO-BOTTOM-HOJAS.
+           03 FILLER           PIC X(16) VALUE "TOTAL HOJAS...: ".
+           03 LIN-TOT-HOJAS    PIC ZZ9.
+
+       LINKAGE SECTION.
+       01  LK-CANTIDAD         PIC 9(09).
+       01  LK-MODO-BATCH       PIC 9.
 
       *----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-CANTIDAD LK-MODO-BATCH.
 
        CONTROL-PROG.
+           MOVE 0 TO RETURN-CODE
            PERFORM INICIO     THRU F-INICIO
-           PERFORM PROCESO    THRU F-PROCESO 
+           PERFORM PROCESO    THRU F-PROCESO
            PERFORM FINAL-PROG THRU F-FINAL-PROG
            GOBACK.
       
        INICIO.
            PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO
+           PERFORM LEER-CHECKPOINT THRU F-LEER-CHECKPOINT
+           PERFORM CARGAR-TABLA-PROVINCIAS THRU
+                   F-CARGAR-TABLA-PROVINCIAS
            ACCEPT WK-FECHA       FROM CENTURY-DATE
            CALL "FEC-NAC-ED" USING WK-FECHA
-                                   WK-FECHA-ED-1 
+                                   WK-FECHA-ED-1
                                    WK-FECHA-ED-2
                                    WK-FECHA-ED-3
+                                   WK-EDAD
+                                   WK-FECHA-VALIDA
            MOVE WK-FECHA-ED-1    TO TIT-TITULO-FECHA
            PERFORM ENCABEZAR     THRU F-ENCABEZAR.
        F-INICIO. EXIT.
@@ -153,9 +255,32 @@
        ABRIR-ARCHIVO.
            OPEN INPUT  MOV-CTAS
            OPEN OUTPUT LISTADO
-           OPEN I-O    M-CUENTAS.
+           OPEN I-O    M-CUENTAS
+           PERFORM ABRIR-AUDITORIA THRU F-ABRIR-AUDITORIA.
        F-ABRIR-ARCHIVO. EXIT.
 
+      * LA AUDITORIA SE ACUMULA CORRIDA TRAS CORRIDA; SI EL ARCHIVO
+      * TODAVIA NO EXISTE (PRIMERA VEZ) SE LO CREA
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA
+           IF NOT ( WK-AUD-STAT = "00" )
+              OPEN OUTPUT AUDITORIA
+           END-IF.
+       F-ABRIR-AUDITORIA. EXIT.
+
+       LEER-CHECKPOINT.
+           INITIALIZE WK-CANT-CHECKPOINT
+           OPEN INPUT CHECKPOINT
+           IF WK-CHK-STAT = "00"
+              READ CHECKPOINT AT END
+                   INITIALIZE WK-CANT-CHECKPOINT
+              NOT AT END
+                   MOVE CHK-CANTIDAD TO WK-CANT-CHECKPOINT
+              END-READ
+              CLOSE CHECKPOINT
+           END-IF.
+       F-LEER-CHECKPOINT. EXIT.
+
        ENCABEZAR.          
            ADD 1 TO TIT-TITULO-HOJA           
       * IMPRIME ENCABEZADO
@@ -172,58 +297,167 @@
 
        PROCESO.
            INITIALIZE WK-MOV-LEIDOS
+           IF WK-CANT-CHECKPOINT > 0
+              PERFORM SALTAR-MOVIMIENTOS THRU F-SALTAR-MOVIMIENTOS
+           END-IF
            PERFORM UNTIL WK-FINAL = 1
               READ MOV-CTAS AT END
                                MOVE 1 TO WK-FINAL
                                EXIT PERFORM CYCLE
               END-READ
+              IF M-MOV = "T"
+                 EXIT PERFORM CYCLE
+              END-IF
               ADD 1 TO WK-MOV-LEIDOS
               INITIALIZE LIS-REG
               EVALUATE M-MOV
                  WHEN "A" PERFORM PROCESO-A THRU F-PROCESO-A
                  WHEN "B" PERFORM PROCESO-B THRU F-PROCESO-B
                  WHEN "M" PERFORM PROCESO-M THRU F-PROCESO-M
+                 WHEN "S" PERFORM PROCESO-S THRU F-PROCESO-S
+                 WHEN "R" PERFORM PROCESO-R THRU F-PROCESO-R
               END-EVALUATE
-           END-PERFORM. 
-       F-PROCESO. EXIT. 
+              PERFORM GRABAR-CHECKPOINT THRU F-GRABAR-CHECKPOINT
+           END-PERFORM.
+       F-PROCESO. EXIT.
+
+       SALTAR-MOVIMIENTOS.
+      * REANUDA UN BATCH INTERRUMPIDO SALTEANDO LOS MOVIMIENTOS YA
+      * APLICADOS EN LA CORRIDA ANTERIOR, SEGUN EL ULTIMO CHECKPOINT
+           PERFORM UNTIL WK-MOV-LEIDOS = WK-CANT-CHECKPOINT
+                       OR WK-FINAL = 1
+              READ MOV-CTAS AT END
+                               MOVE 1 TO WK-FINAL
+                               EXIT PERFORM CYCLE
+              END-READ
+              ADD 1 TO WK-MOV-LEIDOS
+           END-PERFORM.
+       F-SALTAR-MOVIMIENTOS. EXIT.
+
+       GRABAR-CHECKPOINT.
+           ADD 1 TO WK-CONT-CHECKPOINT
+           IF WK-CONT-CHECKPOINT = 500
+              MOVE 0             TO WK-CONT-CHECKPOINT
+              MOVE WK-MOV-LEIDOS  TO CHK-CANTIDAD
+              OPEN OUTPUT CHECKPOINT
+              WRITE CHK-REG
+              CLOSE CHECKPOINT
+           END-IF.
+       F-GRABAR-CHECKPOINT. EXIT.
  
        DETALLE.
-           MOVE M-MOV  TO L-MOV
-           MOVE M-CTA  TO L-CTA
+           MOVE M-MOV      TO L-MOV
+           MOVE M-CTA      TO L-CTA
+           MOVE M-PRODUCTO TO L-PRODUCTO
            MOVE M-APE  TO L-APE
            MOVE M-NOM  TO L-NOM
            MOVE M-PROV TO L-PROV
+           MOVE M-SUCURSAL TO L-SUCURSAL
            IF NOT ( M-FNAC = 0 )
               MOVE M-FNAC TO WK-FECHA
               CALL "FEC-NAC-ED" USING WK-FECHA
-                                      WK-FECHA-ED-1 
+                                      WK-FECHA-ED-1
                                       WK-FECHA-ED-2
                                       WK-FECHA-ED-3
-              MOVE WK-FECHA-ED-2 TO L-FNAC
+                                      WK-EDAD
+                                      WK-FECHA-VALIDA
+              IF WK-FECHA-VALIDA = "N"
+                 MOVE "INVALIDA" TO L-FNAC
+              ELSE
+                 MOVE WK-FECHA-ED-2 TO L-FNAC
+              END-IF
            END-IF.
        F-DETALLE. EXIT.
 
        PROCESO-A.
-           PERFORM BUSCAR THRU F-BUSCAR
-           IF WK-CTAS-ENCONTRADA = 1
+           PERFORM VALIDAR-DOCUMENTO THRU F-VALIDAR-DOCUMENTO
+           IF WK-DOC-VALIDO = 0
               PERFORM DETALLE     THRU F-DETALLE
-              MOVE TAB-LEYENDA(1) TO L-OBS
+              MOVE TAB-LEYENDA(8) TO L-OBS
               WRITE REGISTRO      FROM LIS-REG
               ADD 1 TO WK-ALTA-ERRORES
-           ELSE 
-              PERFORM ALTA THRU F-ALTA
-              ADD 1 TO WK-ALTAS-OK
+           ELSE
+              PERFORM VALIDAR-PROVINCIA THRU F-VALIDAR-PROVINCIA
+              IF WK-PROV-VALIDA = 0
+                 PERFORM DETALLE     THRU F-DETALLE
+                 MOVE TAB-LEYENDA(9) TO L-OBS
+                 WRITE REGISTRO      FROM LIS-REG
+                 ADD 1 TO WK-ALTA-ERRORES
+              ELSE
+                 PERFORM BUSCAR-ALTA-RUN THRU F-BUSCAR-ALTA-RUN
+                 IF WK-ALTA-DUPLICADA = 1
+                    PERFORM DETALLE     THRU F-DETALLE
+                    MOVE TAB-LEYENDA(7) TO L-OBS
+                    WRITE REGISTRO      FROM LIS-REG
+                    ADD 1 TO WK-ALTA-ERRORES
+                 ELSE
+                    PERFORM BUSCAR THRU F-BUSCAR
+                    IF WK-CTAS-ENCONTRADA = 1
+                       PERFORM DETALLE     THRU F-DETALLE
+                       MOVE TAB-LEYENDA(1) TO L-OBS
+                       WRITE REGISTRO      FROM LIS-REG
+                       ADD 1 TO WK-ALTA-ERRORES
+                    ELSE
+                       PERFORM ALTA THRU F-ALTA
+                       ADD 1 TO WK-ALTAS-OK
+                    END-IF
+                 END-IF
+              END-IF
            END-IF.
        F-PROCESO-A. EXIT.
 
+      * EL DNI ARGENTINO NO TIENE DIGITO VERIFICADOR PROPIO (A
+      * DIFERENCIA DEL CUIT); LO QUE SE VALIDA ES EL FORMATO, QUE
+      * TENGA ENTRE 7 Y 8 CIFRAS Y NO VENGA EN CERO
+       VALIDAR-DOCUMENTO.
+           MOVE 1 TO WK-DOC-VALIDO
+           IF M-CTA < 1000000
+              MOVE 0 TO WK-DOC-VALIDO
+           END-IF.
+       F-VALIDAR-DOCUMENTO. EXIT.
+
+      * M-PROV TIENE QUE SER UNO DE LOS 24 CODIGOS DE TAB-PROVINCIAS
+      * (LA MISMA TABLA QUE USAN CONCTAS Y LIS001 PARA DETALLE-
+      * PROVINCIA/SEARCH), SINO LA ALTA QUEDA CON UNA PROVINCIA QUE
+      * ESAS CONSULTAS NUNCA VAN A PODER DESCRIBIR
+       VALIDAR-PROVINCIA.
+           MOVE 0 TO WK-PROV-VALIDA
+           SET PROV-INDEX TO 1
+           SEARCH TAB-PROVINCIAS-DETALLE
+            WHEN TAB-PROVINCIAS-COD(PROV-INDEX) = M-PROV
+             MOVE 1 TO WK-PROV-VALIDA
+           END-SEARCH.
+       F-VALIDAR-PROVINCIA. EXIT.
+
+       BUSCAR-ALTA-RUN.
+      * BUSCA SI EL MISMO DOCUMENTO Y PRODUCTO YA FUE ALTA'DO ANTES
+      * EN ESTE MISMO LOTE
+           MOVE 0 TO WK-ALTA-DUPLICADA
+           SET ALTA-INDEX TO 1
+           SEARCH TAB-ALTAS-RUN-ITEM
+            WHEN TAB-ALTAS-RUN-DOC(ALTA-INDEX)  = M-CTA
+            AND  TAB-ALTAS-RUN-PROD(ALTA-INDEX) = M-PRODUCTO
+             MOVE 1 TO WK-ALTA-DUPLICADA
+           END-SEARCH.
+       F-BUSCAR-ALTA-RUN. EXIT.
+
        ALTA.
-           MOVE M-CTA  TO CTAS-DOCUMENTO
-           MOVE M-APE  TO CTAS-APELLIDO
-           MOVE M-NOM  TO CTAS-NOMBRE
-           MOVE M-FNAC TO CTAS-FECHA-NAC
-           MOVE M-PROV TO CTAS-PROVINCIA   
+           INITIALIZE CTAS-REG
+           MOVE M-CTA       TO CTAS-DOCUMENTO
+           MOVE M-PRODUCTO  TO CTAS-PRODUCTO
+           MOVE M-APE       TO CTAS-APELLIDO
+           MOVE M-NOM       TO CTAS-NOMBRE
+           MOVE M-FNAC      TO CTAS-FECHA-NAC
+           MOVE M-PROV      TO CTAS-PROVINCIA
+           MOVE M-SUCURSAL  TO CTAS-SUCURSAL
+           MOVE M-APERTURA  TO CTAS-APERTURA
            WRITE CTAS-REG INVALID KEY
                                   DISPLAY MESSAGE "I-O ERROR".
+           ADD 1 TO WK-CANT-ALTAS-RUN
+           MOVE M-CTA      TO TAB-ALTAS-RUN-DOC(WK-CANT-ALTAS-RUN)
+           MOVE M-PRODUCTO TO TAB-ALTAS-RUN-PROD(WK-CANT-ALTAS-RUN)
+           INITIALIZE WK-CTAS-ANTES
+           PERFORM GRABAR-AUDITORIA THRU F-GRABAR-AUDITORIA.
        F-ALTA. EXIT.
 
        PROCESO-M.
@@ -240,6 +474,7 @@
        F-PROCESO-M. EXIT.
 
        MODIFICACION.
+           PERFORM CAPTURAR-ANTES THRU F-CAPTURAR-ANTES
            IF NOT ( M-CTA = L-CTA )
               MOVE M-CTA  TO CTAS-DOCUMENTO
            END-IF
@@ -253,10 +488,15 @@
               MOVE M-FNAC TO CTAS-FECHA-NAC
            END-IF
            IF NOT ( M-PROV = L-PROV )
-              MOVE M-PROV TO CTAS-PROVINCIA   
+              MOVE M-PROV TO CTAS-PROVINCIA
            END-IF
+           IF NOT ( M-SUCURSAL = L-SUCURSAL )
+              MOVE M-SUCURSAL TO CTAS-SUCURSAL
+           END-IF
+           MOVE M-APERTURA TO CTAS-APERTURA
            REWRITE CTAS-REG INVALID KEY
                                   DISPLAY MESSAGE "I-O ERROR".
+           PERFORM GRABAR-AUDITORIA THRU F-GRABAR-AUDITORIA.
        F-MODIFICACION. EXIT.
 
        PROCESO-B.
@@ -273,31 +513,109 @@
        F-PROCESO-B. EXIT.
 
        BAJA.
+           PERFORM CAPTURAR-ANTES THRU F-CAPTURAR-ANTES
            ACCEPT WK-FECHA FROM CENTURY-DATE
            MOVE WK-FECHA TO CTAS-FECHA-BAJA
            REWRITE CTAS-REG INVALID KEY
                                   DISPLAY MESSAGE "I-O ERROR".
+           PERFORM GRABAR-AUDITORIA THRU F-GRABAR-AUDITORIA.
        F-BAJA. EXIT.
 
+       PROCESO-S.
+           PERFORM BUSCAR THRU F-BUSCAR
+           IF NOT ( WK-CTAS-ENCONTRADA = 1 )
+              PERFORM DETALLE     THRU F-DETALLE
+              MOVE TAB-LEYENDA(5) TO L-OBS
+              WRITE REGISTRO      FROM LIS-REG
+              ADD 1 TO WK-AJUSTE-ERRORES
+           ELSE
+              PERFORM AJUSTE THRU F-AJUSTE
+              ADD 1 TO WK-AJUSTES-OK
+           END-IF.
+       F-PROCESO-S. EXIT.
+
+       AJUSTE.
+           PERFORM CAPTURAR-ANTES THRU F-CAPTURAR-ANTES
+           COMPUTE CTAS-SALDO = CTAS-SALDO + M-MONTO
+           REWRITE CTAS-REG INVALID KEY
+                                  DISPLAY MESSAGE "I-O ERROR".
+           PERFORM GRABAR-AUDITORIA THRU F-GRABAR-AUDITORIA.
+       F-AJUSTE. EXIT.
+
+       PROCESO-R.
+           PERFORM BUSCAR THRU F-BUSCAR
+           IF NOT ( WK-CTAS-ENCONTRADA = 1 )
+              PERFORM DETALLE     THRU F-DETALLE
+              MOVE TAB-LEYENDA(6) TO L-OBS
+              WRITE REGISTRO      FROM LIS-REG
+              ADD 1 TO WK-REACT-ERRORES
+           ELSE
+              PERFORM REACTIVACION THRU F-REACTIVACION
+              ADD 1 TO WK-REACT-OK
+           END-IF.
+       F-PROCESO-R. EXIT.
+
+       REACTIVACION.
+           PERFORM CAPTURAR-ANTES THRU F-CAPTURAR-ANTES
+           MOVE 0 TO CTAS-FECHA-BAJA
+           REWRITE CTAS-REG INVALID KEY
+                                  DISPLAY MESSAGE "I-O ERROR".
+           PERFORM GRABAR-AUDITORIA THRU F-GRABAR-AUDITORIA.
+       F-REACTIVACION. EXIT.
+
+      * GUARDA LOS DATOS DE LA CUENTA TAL COMO ESTABAN ANTES DE
+      * APLICAR EL MOVIMIENTO, PARA DEJARLOS EN LA AUDITORIA
+       CAPTURAR-ANTES.
+           MOVE CTAS-APELLIDO    TO WK-ANT-APELLIDO
+           MOVE CTAS-NOMBRE      TO WK-ANT-NOMBRE
+           MOVE CTAS-FECHA-NAC   TO WK-ANT-FECHA-NAC
+           MOVE CTAS-PROVINCIA   TO WK-ANT-PROVINCIA
+           MOVE CTAS-APERTURA    TO WK-ANT-APERTURA
+           MOVE CTAS-SALDO       TO WK-ANT-SALDO
+           MOVE CTAS-FECHA-BAJA  TO WK-ANT-FECHA-BAJA.
+       F-CAPTURAR-ANTES. EXIT.
+
+      * ESCRIBE EN LA AUDITORIA EL ESTADO ANTERIOR (CAPTURADO POR
+      * CAPTURAR-ANTES, O EN CEROS/BLANCOS SI ES UNA ALTA) Y EL
+      * ESTADO POSTERIOR DE LA CUENTA LUEGO DE APLICAR EL MOVIMIENTO
+       GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA       FROM CENTURY-DATE
+           MOVE CTAS-DOCUMENTO    TO AUD-DOCUMENTO
+           MOVE CTAS-PRODUCTO     TO AUD-PRODUCTO
+           MOVE M-MOV             TO AUD-MOV
+           MOVE WK-CTAS-ANTES     TO AUD-ANTES
+           MOVE CTAS-APELLIDO     TO AUD-DES-APELLIDO
+           MOVE CTAS-NOMBRE       TO AUD-DES-NOMBRE
+           MOVE CTAS-FECHA-NAC    TO AUD-DES-FECHA-NAC
+           MOVE CTAS-PROVINCIA    TO AUD-DES-PROVINCIA
+           MOVE CTAS-APERTURA     TO AUD-DES-APERTURA
+           MOVE CTAS-SALDO        TO AUD-DES-SALDO
+           MOVE CTAS-FECHA-BAJA   TO AUD-DES-FECHA-BAJA
+           WRITE AUD-REG.
+       F-GRABAR-AUDITORIA. EXIT.
+
        BUSCAR.
            INITIALIZE WK-CTAS-FINAL
                       WK-CTAS-ENCONTRADA
-      * BUSCA SI EXISTE EL DOCUMENTO EN M-CUENTAS
-           MOVE M-CTA TO CTAS-DOCUMENTO
+      * BUSCA SI EXISTE EL DOCUMENTO Y PRODUCTO EN M-CUENTAS (UN
+      * MISMO DOCUMENTO PUEDE TENER MAS DE UN PRODUCTO DADO DE ALTA)
+           MOVE M-CTA      TO CTAS-DOCUMENTO
+           MOVE M-PRODUCTO TO CTAS-PRODUCTO
            START M-CUENTAS KEY GREATER OR EQUAL CTAS-CLAVE
            INVALID KEY
-                 MOVE 1 TO WK-CTAS-FINAL       
+                 MOVE 1 TO WK-CTAS-FINAL
            END-START
            PERFORM UNTIL WK-CTAS-FINAL = 1
                 READ M-CUENTAS NEXT AT END
                      MOVE 1 TO WK-CTAS-FINAL
                      EXIT PERFORM CYCLE
                  END-READ
-                 IF M-CTA <> CTAS-DOCUMENTO
+                 IF M-CTA <> CTAS-DOCUMENTO OR
+                    M-PRODUCTO <> CTAS-PRODUCTO
                    EXIT PERFORM
                 ELSE
                    MOVE 1 TO WK-CTAS-ENCONTRADA
-                 END-IF 
+                 END-IF
            END-PERFORM.
        F-BUSCAR. EXIT.
 
@@ -319,6 +637,10 @@
            MOVE WK-ALTA-ERRORES  TO TIT-ALTAS-NUM-E
            MOVE WK-BAJA-ERRORES  TO TIT-BAJAS-NUM-E
            MOVE WK-MODIF-ERRORES TO TIT-MODIF-NUM-E
+           MOVE WK-AJUSTES-OK    TO TIT-AJUSTES-NUM
+           MOVE WK-AJUSTE-ERRORES TO TIT-AJUSTES-NUM-E
+           MOVE WK-REACT-OK      TO TIT-REACT-NUM
+           MOVE WK-REACT-ERRORES TO TIT-REACT-NUM-E
            WRITE REGISTRO FROM TIT-LINEA
            WRITE REGISTRO FROM TIT-LEIDOS
            WRITE REGISTRO FROM TIT-ALTAS
@@ -327,36 +649,61 @@
            WRITE REGISTRO FROM TIT-BAJAS-E
            WRITE REGISTRO FROM TIT-MODIF
            WRITE REGISTRO FROM TIT-MODIF-E
+           WRITE REGISTRO FROM TIT-AJUSTES
+           WRITE REGISTRO FROM TIT-AJUSTES-E
+           WRITE REGISTRO FROM TIT-REACT
+           WRITE REGISTRO FROM TIT-REACT-E
+           MOVE TIT-TITULO-HOJA TO LIN-TOT-HOJAS
+           WRITE REGISTRO FROM TITULO-BOTTOM-HOJAS
            IF WK-LINEA > 63
               PERFORM ENCABEZAR
            END-IF.
        F-TOTALES. EXIT.
        
        VERIFICAR-TOTALES.
-           COMPUTE WK-TOTALES = WK-ALTAS-OK + 
-                                WK-BAJAS-OK + 
-                                WK-MODIF-OK + 
+           COMPUTE WK-TOTALES = WK-ALTAS-OK +
+                                WK-BAJAS-OK +
+                                WK-MODIF-OK +
                                 WK-ALTA-ERRORES +
                                 WK-BAJA-ERRORES +
-                                WK-MODIF-ERRORES
+                                WK-MODIF-ERRORES +
+                                WK-AJUSTES-OK +
+                                WK-AJUSTE-ERRORES +
+                                WK-REACT-OK +
+                                WK-REACT-ERRORES
+           MOVE WK-MOV-LEIDOS TO LK-CANTIDAD
            IF WK-TOTALES <> WK-MOV-LEIDOS
               INITIALIZE L-MOV
               INITIALIZE L-CTA
               INITIALIZE L-APE
               INITIALIZE L-NOM
               INITIALIZE L-PROV
+              INITIALIZE L-SUCURSAL
               INITIALIZE L-FNAC
               MOVE TAB-LEYENDA(4) TO L-OBS
               WRITE REGISTRO FROM LIS-REG
+              MOVE 1 TO RETURN-CODE
            ELSE
-              DISPLAY MESSAGE "Proceso finalizado con normalidad" 
+              IF LK-MODO-BATCH = 0
+                 DISPLAY MESSAGE "Proceso finalizado con normalidad"
+              END-IF
+              PERFORM BORRAR-CHECKPOINT THRU F-BORRAR-CHECKPOINT
            END-IF.
        F-VERIFICAR-TOTALES. EXIT.
 
+       BORRAR-CHECKPOINT.
+      * EL PROCESO TERMINO OK, EL PROXIMO BATCH EMPIEZA DESDE CERO
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT.
+       F-BORRAR-CHECKPOINT. EXIT.
+
        CERRAR-ARCHIVO.
            CLOSE MOV-CTAS
                  LISTADO
-                 M-CUENTAS.
+                 M-CUENTAS
+                 AUDITORIA.
        F-CERRAR-ARCHIVO. EXIT.
 
-       END PROGRAM.
+       COPY "\COBOL\fuentes\cpy\procedure-cargar-provincias.cpy".
+
+       END PROGRAM CTAS003.
